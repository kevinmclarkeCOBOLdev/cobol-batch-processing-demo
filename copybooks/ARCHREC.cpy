@@ -0,0 +1,13 @@
+      ******************************************************************
+      * ARCHREC.CPY - SALES HISTORY ARCHIVE RECORD LAYOUT             *
+      * ONE RECORD PER SALES DETAIL RECORD EVER ARCHIVED, WITH THE    *
+      * RUN DATE IT WAS ARCHIVED ON CARRIED AHEAD OF THE FULL SALES   *
+      * RECORD ITSELF SO A LATER YEAR-OVER-YEAR COMPARISON CAN TELL   *
+      * WHICH RUN A GIVEN DETAIL LINE CAME FROM.                      *
+      * LENGTH: 91 BYTES                                               *
+      ******************************************************************
+       01  ARCHIVE-RECORD.
+           05  ARCH-DATE                PIC X(10).
+           COPY SALESREC REPLACING ==01  SALES-RECORD==
+                                BY ==05  ARCH-SALES-DATA==
+                                   ==05  == BY ==10  ==.
