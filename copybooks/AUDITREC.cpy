@@ -0,0 +1,18 @@
+      ******************************************************************
+      * AUDITREC.CPY - CUSTOMER MASTER AUDIT TRAIL RECORD LAYOUT      *
+      * LENGTH: 160 BYTES                                             *
+      * ONE RECORD IS WRITTEN PER CHANGED FIELD SO A DISPUTE CAN BE   *
+      * ANSWERED WITH "WHAT CHANGED, FROM WHAT, TO WHAT, AND WHEN"     *
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP            PIC X(26).
+           05  AUD-CUST-ID              PIC 9(6).
+           05  AUD-TRANS-TYPE           PIC X(1).
+               88  AUD-TRANS-ADD               VALUE 'A'.
+               88  AUD-TRANS-UPDATE            VALUE 'U'.
+               88  AUD-TRANS-DELETE            VALUE 'D'.
+               88  AUD-TRANS-REACTIVATE        VALUE 'R'.
+           05  AUD-FIELD-NAME           PIC X(20).
+           05  AUD-OLD-VALUE            PIC X(50).
+           05  AUD-NEW-VALUE            PIC X(50).
+           05  FILLER                   PIC X(7).
