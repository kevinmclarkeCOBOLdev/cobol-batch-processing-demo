@@ -1,6 +1,15 @@
       ******************************************************************
       * SALESREC.CPY - SALES TRANSACTION RECORD LAYOUT                *
-      * LENGTH: 80 BYTES                                              *
+      * LENGTH: 81 BYTES                                              *
+      * NOTE: NO SPARE FILLER BYTES REMAIN IN THIS LAYOUT, SO A       *
+      * RECORD-FORMAT VERSION BYTE (LIKE CUSTREC'S CUST-RECORD-       *
+      * VERSION) CANNOT BE CARVED OUT OF IT WITHOUT GROWING THE       *
+      * RECORD - WHICH WOULD MISALIGN EVERY SALES-FILE ALREADY ON     *
+      * DISK AND FORCE THE SAME FLAG-DAY REFORMAT A VERSION BYTE IS   *
+      * MEANT TO AVOID. ADD SR-RECORD-VERSION THE NEXT TIME THIS      *
+      * LAYOUT GROWS FOR AN UNRELATED REASON, ALONGSIDE WHATEVER NEW  *
+      * FIELD CREATES THE OPPORTUNITY FOR A PLANNED, COORDINATED      *
+      * RESIZE.                                                       *
       ******************************************************************
        01  SALES-RECORD.
            05  SR-SALESPERSON-ID        PIC 9(6).
@@ -10,4 +19,7 @@
            05  SR-QUANTITY              PIC 9(6).
            05  SR-SALE-AMOUNT           PIC 9(8)V99.
            05  SR-REGION                PIC X(10).
-           05  SR-FILLER                PIC X(8).
+           05  SR-TAX-AMOUNT            PIC 9(6)V99.
+           05  SR-TRANSACTION-TYPE      PIC X(1).
+               88  SR-TRANS-SALE                    VALUE 'S'.
+               88  SR-TRANS-RETURN                  VALUE 'R'.
