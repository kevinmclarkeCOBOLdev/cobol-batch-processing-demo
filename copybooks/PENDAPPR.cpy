@@ -0,0 +1,25 @@
+      ******************************************************************
+      * PENDAPPR.CPY - PENDING CREDIT LIMIT APPROVAL RECORD LAYOUT    *
+      * ONE RECORD PER CUSTUPD UPDATE TRANSACTION DIVERTED FOR A      *
+      * SECOND APPROVAL INSTEAD OF BEING APPLIED OUTRIGHT. KEYED ON   *
+      * PEND-SEQUENCE-NO SO APPRVMGR CAN RANDOMLY READ/REWRITE A      *
+      * SINGLE ENTRY WHEN IT IS RELEASED OR REJECTED.                 *
+      * PEND-CUST-DATA CARRIES THE FULL PROPOSED TRANSACTION SO A     *
+      * RELEASED ENTRY CAN BE REPLAYED AGAINST CUST-MASTER WITHOUT    *
+      * THE ORIGINAL TRANSIN RECORD HAVING TO BE KEPT AROUND.         *
+      ******************************************************************
+       01  PENDING-RECORD.
+           05  PEND-SEQUENCE-NO         PIC 9(08).
+           05  PEND-TIMESTAMP           PIC X(26).
+           05  PEND-REASON-CODE         PIC X(10).
+           05  PEND-STATUS              PIC X(01).
+               88  PEND-AWAITING               VALUE 'P'.
+               88  PEND-RELEASED               VALUE 'R'.
+               88  PEND-REJECTED               VALUE 'X'.
+           05  PEND-TRANS-TYPE          PIC X(01).
+           05  PEND-OLD-CREDIT-LIMIT    PIC S9(8)V99.
+           05  PEND-NEW-CREDIT-LIMIT    PIC S9(8)V99.
+           COPY CUSTREC REPLACING ==01  CUSTOMER-RECORD==
+                                BY ==05  PEND-CUST-DATA==
+                                   ==05  == BY ==10  ==.
+           05  FILLER                   PIC X(10).
