@@ -0,0 +1,12 @@
+      ******************************************************************
+      * COMMREC.CPY - SALESPERSON COMMISSION PAYABLE RECORD LAYOUT    *
+      * LENGTH: 80 BYTES                                              *
+      * ONE RECORD PER SALESPERSON PER COMMCALC RUN                  *
+      ******************************************************************
+       01  COMMISSION-RECORD.
+           05  COM-SALESPERSON-ID       PIC 9(6).
+           05  COM-SALESPERSON-NAME     PIC X(20).
+           05  COM-RUN-DATE             PIC X(10).
+           05  COM-TOTAL-SALES          PIC S9(9)V99.
+           05  COM-TOTAL-COMMISSION     PIC S9(7)V99.
+           05  FILLER                   PIC X(24).
