@@ -0,0 +1,28 @@
+      ******************************************************************
+      * SUSPREC.CPY - DATAVAL SUSPENSE RECORD LAYOUT                  *
+      * HOLDS A FULL-LENGTH COPY OF A SALES RECORD DATAVAL REJECTED,   *
+      * UNLIKE ERRORREC'S ERR-INPUT-DATA WHICH ONLY KEEPS THE FIRST 40 *
+      * BYTES. SUSP-STATUS TRACKS WHETHER THE RECORD HAS ALREADY BEEN  *
+      * PULLED BACK INTO A RESUBMISSION BATCH BY SUSPRESB SO THE SAME  *
+      * RECORD DOESN'T GET RESUBMITTED TWICE.                          *
+      * LENGTH: 190 BYTES                                              *
+      ******************************************************************
+       01  SUSPENSE-RECORD.
+           05  SUSP-TIMESTAMP           PIC X(26).
+           05  SUSP-RECORD-NUMBER       PIC 9(8).
+           05  SUSP-ERROR-CODE          PIC X(10).
+           05  SUSP-ERROR-MESSAGE       PIC X(60).
+           05  SUSP-STATUS              PIC X(1).
+               88  SUSP-PENDING                     VALUE 'P'.
+               88  SUSP-CORRECTED                   VALUE 'C'.
+               88  SUSP-DISCARDED                   VALUE 'X'.
+           05  SUSP-SALESPERSON-ID      PIC 9(6).
+           05  SUSP-SALESPERSON-NAME    PIC X(20).
+           05  SUSP-SALE-DATE           PIC X(10).
+           05  SUSP-PRODUCT-CODE        PIC X(10).
+           05  SUSP-QUANTITY            PIC 9(6).
+           05  SUSP-SALE-AMOUNT         PIC 9(8)V99.
+           05  SUSP-REGION              PIC X(10).
+           05  SUSP-TAX-AMOUNT          PIC 9(6)V99.
+           05  SUSP-TRANSACTION-TYPE    PIC X(1).
+           05  FILLER                   PIC X(4).
