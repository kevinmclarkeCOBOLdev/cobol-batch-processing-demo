@@ -0,0 +1,14 @@
+      ******************************************************************
+      * QUOTAMST.CPY - SALESPERSON QUOTA MASTER RECORD LAYOUT          *
+      * ONE RECORD PER SALESPERSON PER PERIOD. SALESRPT LOADS THE      *
+      * WHOLE FILE INTO A TABLE AT STARTUP AND LOOKS UP EACH           *
+      * SALESPERSON'S QUOTA FOR THE CURRENT YEAR/MONTH WHEN IT PRINTS  *
+      * THAT SALESPERSON'S TOTAL.                                      *
+      * LENGTH: 50 BYTES                                               *
+      ******************************************************************
+       01  QUOTA-RECORD.
+           05  QUOTA-SALESPERSON-ID     PIC 9(6).
+           05  QUOTA-YEAR               PIC 9(4).
+           05  QUOTA-MONTH              PIC 9(2).
+           05  QUOTA-AMOUNT             PIC S9(9)V99.
+           05  FILLER                   PIC X(27).
