@@ -0,0 +1,19 @@
+      ******************************************************************
+      * ARCHROLL.CPY - MONTHLY SALES ROLLUP RECORD LAYOUT              *
+      * ONE RECORD PER YEAR/MONTH/REGION/SALESPERSON COMBINATION EVER  *
+      * ARCHIVED. EVERY ARCHIVE RUN LOADS THE WHOLE FILE INTO A TABLE, *
+      * ADDS THIS RUN'S ACTIVITY INTO THE CURRENT YEAR/MONTH'S         *
+      * ENTRIES, AND REWRITES THE FILE WHOLE - SO OLDER MONTHS ARE     *
+      * CARRIED FORWARD UNCHANGED AND BUILD INTO A YEAR-OVER-YEAR      *
+      * HISTORY INSTEAD OF BEING DISCARDED WHEN THE MONTH ROLLS OVER.  *
+      * LENGTH: 69 BYTES                                               *
+      ******************************************************************
+       01  ROLLUP-RECORD.
+           05  ARCH-ROLL-YEAR            PIC 9(4).
+           05  ARCH-ROLL-MONTH           PIC 9(2).
+           05  ARCH-ROLL-REGION          PIC X(10).
+           05  ARCH-ROLL-SALESPERSON-ID  PIC 9(6).
+           05  ARCH-ROLL-SALESPERSON-NM  PIC X(20).
+           05  ARCH-ROLL-SALES-TOTAL     PIC S9(9)V99.
+           05  ARCH-ROLL-TAX-TOTAL       PIC S9(9)V99.
+           05  FILLER                   PIC X(5).
