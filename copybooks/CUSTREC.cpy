@@ -8,14 +8,38 @@
            05  CUST-ADDRESS             PIC X(30).
            05  CUST-CITY                PIC X(20).
            05  CUST-STATE               PIC X(2).
+               88  CUST-STATE-VALID             VALUES 'AL' 'AK' 'AZ'
+                   'AR' 'CA' 'CO' 'CT' 'DE' 'FL' 'GA' 'HI' 'ID' 'IL'
+                   'IN' 'IA' 'KS' 'KY' 'LA' 'ME' 'MD' 'MA' 'MI' 'MN'
+                   'MS' 'MO' 'MT' 'NE' 'NV' 'NH' 'NJ' 'NM' 'NY' 'NC'
+                   'ND' 'OH' 'OK' 'OR' 'PA' 'RI' 'SC' 'SD' 'TN' 'TX'
+                   'UT' 'VT' 'VA' 'WA' 'WV' 'WI' 'WY' 'DC' 'PR' 'VI'
+                   'GU' 'AS' 'MP'.
            05  CUST-ZIP                 PIC X(10).
            05  CUST-EMAIL               PIC X(50).
            05  CUST-PHONE               PIC X(15).
-           05  CUST-CREDIT-LIMIT        PIC 9(8)V99.
+           05  CUST-CREDIT-LIMIT        PIC S9(8)V99.
            05  CUST-BALANCE             PIC 9(8)V99.
            05  CUST-LAST-ORDER-DATE     PIC X(10).
            05  CUST-STATUS              PIC X(1).
                88  CUST-ACTIVE                      VALUE 'A'.
                88  CUST-INACTIVE                    VALUE 'I'.
                88  CUST-SUSPENDED                   VALUE 'S'.
-           05  FILLER                   PIC X(6).
+           05  CUST-CURRENCY-CODE       PIC X(3).
+               88  CURR-CODE-VALID              VALUES 'USD' 'EUR'
+                                                        'GBP' 'CAD'
+                                                        'JPY'.
+      *--------------------------------------------------------------*
+      * RECORD FORMAT VERSION - CARVED OUT OF WHAT WAS FORMERLY A     *
+      * 3-BYTE FILLER SO A FUTURE FIELD ADDITION CAN BE TOLD APART    *
+      * FROM TODAY'S LAYOUT WITHOUT GROWING THE RECORD OR FORCING A   *
+      * FLAG-DAY CUTOVER. '1' IS THIS LAYOUT. A RECORD WRITTEN BEFORE *
+      * THIS VERSION BYTE EXISTED READS BACK AS SPACES HERE (ITS      *
+      * FILLER WAS NEVER SET), SO TREAT ANYTHING OTHER THAN '1' AS    *
+      * PRE-VERSIONING RATHER THAN REJECTING IT. CUSTUPD STAMPS '1'   *
+      * ON EVERY ADD AND UPDATE, SO MASTER RECORDS UPGRADE THE FIRST  *
+      * TIME THEY ARE TOUCHED RATHER THAN NEEDING A ONE-TIME PASS.    *
+      *--------------------------------------------------------------*
+           05  CUST-RECORD-VERSION      PIC X(1) VALUE '1'.
+               88  CUST-REC-CURRENT-VERSION     VALUE '1'.
+           05  FILLER                   PIC X(2).
