@@ -0,0 +1,16 @@
+      ******************************************************************
+      * YTDTOTALS.CPY - SALESRPT PERSISTED YTD/MTD TOTALS RECORD       *
+      * ONE RECORD, REWRITTEN WHOLE EVERY RUN. YTD-YEAR/YTD-MONTH      *
+      * RECORD THE PERIOD THE ACCUMULATORS BELOW THEM COVER SO         *
+      * SALESRPT CAN TELL A YEAR OR MONTH ROLLOVER APART FROM A        *
+      * SECOND RUN WITHIN THE SAME PERIOD.                             *
+      * LENGTH: 68 BYTES                                               *
+      ******************************************************************
+       01  YTD-TOTALS-RECORD.
+           05  YTD-YEAR                 PIC 9(4).
+           05  YTD-MONTH                PIC 9(2).
+           05  YTD-SALES-TOTAL          PIC S9(11)V99.
+           05  YTD-TAX-TOTAL            PIC S9(11)V99.
+           05  MTD-SALES-TOTAL          PIC S9(11)V99.
+           05  MTD-TAX-TOTAL            PIC S9(11)V99.
+           05  FILLER                   PIC X(10).
