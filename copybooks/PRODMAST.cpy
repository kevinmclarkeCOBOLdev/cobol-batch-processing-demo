@@ -0,0 +1,11 @@
+      ******************************************************************
+      * PRODMAST.CPY - PRODUCT MASTER RECORD LAYOUT                   *
+      * LENGTH: 50 BYTES                                              *
+      ******************************************************************
+       01  PRODUCT-RECORD.
+           05  PROD-CODE                PIC X(10).
+           05  PROD-DESCRIPTION         PIC X(30).
+           05  PROD-ACTIVE-FLAG         PIC X(1).
+               88  PROD-ACTIVE                      VALUE 'Y'.
+               88  PROD-INACTIVE                     VALUE 'N'.
+           05  FILLER                   PIC X(9).
