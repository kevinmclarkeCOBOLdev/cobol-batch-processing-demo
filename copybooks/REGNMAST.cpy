@@ -0,0 +1,11 @@
+      ******************************************************************
+      * REGNMAST.CPY - SALES REGION MASTER RECORD LAYOUT              *
+      * LENGTH: 50 BYTES                                              *
+      ******************************************************************
+       01  REGION-RECORD.
+           05  REG-CODE                 PIC X(10).
+           05  REG-DESCRIPTION          PIC X(30).
+           05  REG-ACTIVE-FLAG          PIC X(1).
+               88  REGION-ACTIVE                    VALUE 'Y'.
+               88  REGION-INACTIVE                   VALUE 'N'.
+           05  FILLER                   PIC X(9).
