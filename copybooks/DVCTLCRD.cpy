@@ -0,0 +1,13 @@
+      ******************************************************************
+      * DVCTLCRD.CPY - DATAVAL CONTROL CARD RECORD                    *
+      * ONE RECORD SUPPLYING DATAVAL'S TUNABLE VALIDATION LIMITS, SO   *
+      * A THRESHOLD CAN BE ADJUSTED BY CHANGING THIS CARD INSTEAD OF   *
+      * RECOMPILING THE PROGRAM. A MISSING FILE IS NOT AN ERROR -      *
+      * DATAVAL FALLS BACK TO ITS OWN BUILT-IN DEFAULTS, THE SAME WAY  *
+      * SALESRPT TOLERATES A MISSING YTD-FILE ON A FIRST-EVER RUN.     *
+      * LENGTH: 30 BYTES                                               *
+      ******************************************************************
+       01  DATAVAL-CONTROL-CARD.
+           05  DVCC-QUANTITY-CEILING    PIC 9(7).
+           05  DVCC-MIN-SALE-AMOUNT     PIC 9(7)V99.
+           05  FILLER                   PIC X(14).
