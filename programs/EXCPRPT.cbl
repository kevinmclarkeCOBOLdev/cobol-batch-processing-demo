@@ -0,0 +1,306 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCPRPT.
+       AUTHOR. PORTFOLIO DEMO.
+      ******************************************************************
+      * PROGRAM NAME: EXCPRPT                                          *
+      * DESCRIPTION:  OVER-LIMIT / NEGATIVE-EXPOSURE EXCEPTION REPORT  *
+      *               LISTS EVERY CUSTOMER WHOSE CUST-BALANCE EXCEEDS  *
+      *               THEIR CUST-CREDIT-LIMIT, SORTED DESCENDING BY    *
+      *               THE AMOUNT OVER LIMIT, SO COLLECTIONS CAN WORK   *
+      *               THE WORST EXPOSURES FIRST.                       *
+      * INPUT:        CUSTOMER MASTER SEQUENTIAL EXTRACT (CUSTMOUT -   *
+      *               THE SAME CUST-MASTER-OUT FILE CUSTUPD PRODUCES   *
+      *               EVERY RUN). READ THE EXTRACT THE SAME WAY        *
+      *               STMTGEN DOES RATHER THAN OPENING CUST-MASTER     *
+      *               ITSELF, SINCE NO RANDOM ACCESS IS NEEDED.        *
+      * OUTPUT:       EXCEPTION REPORT (EXCPOUT), 132-BYTE PRINT LINES *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-FILE ASSIGN TO CUSTMOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-CUST-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO EXCPOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUST-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CUSTREC REPLACING CUSTOMER-RECORD BY CUST-IN-REC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS.
+           05  WS-CUST-STATUS           PIC XX.
+           05  WS-REPORT-STATUS         PIC XX.
+
+       01  WS-FLAGS.
+           05  WS-EOF-SW                PIC X VALUE 'N'.
+               88  END-OF-FILE                  VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ          PIC 9(7) VALUE ZERO.
+           05  WS-EXCEPTION-COUNT       PIC 9(7) VALUE ZERO.
+
+       01  WS-ABEND-MSG                 PIC X(80) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * EXCEPTION TABLE - ONE ENTRY PER OVER-LIMIT CUSTOMER, APPENDED  *
+      * AS CUSTMOUT IS READ, THEN SORTED DESCENDING BY AMOUNT OVER     *
+      * LIMIT BEFORE PRINTING. 2000 ENTRIES GIVES PLENTY OF HEADROOM   *
+      * OVER THE SALESPERSON RANK TABLE SALESRPT USES FOR THE SAME     *
+      * KIND OF ONE-PASS SORT-AND-PRINT REPORT.                        *
+      *----------------------------------------------------------------*
+       01  WS-EXCEPTION-TABLE.
+           05  WS-EXCP-ENTRY OCCURS 2000 TIMES
+                             INDEXED BY WS-EXCP-IDX
+                                        WS-SORT-I
+                                        WS-SORT-J
+                                        WS-SORT-MAX-IDX.
+               10  WS-EXCP-ID-TBL       PIC 9(06) VALUE ZERO.
+               10  WS-EXCP-NAME-TBL     PIC X(30) VALUE SPACES.
+               10  WS-EXCP-LIMIT-TBL    PIC S9(8)V99 VALUE ZERO.
+               10  WS-EXCP-BALANCE-TBL  PIC S9(8)V99 VALUE ZERO.
+               10  WS-EXCP-OVER-TBL     PIC S9(8)V99 VALUE ZERO.
+
+       01  WS-EXCEPTION-TABLE-FIELDS.
+           05  WS-EXCP-TABLE-MAX        PIC 9(05) VALUE 2000.
+           05  WS-EXCP-PRINT-SUB        PIC 9(05) VALUE ZERO.
+
+       01  WS-SORT-SWAP-FIELDS.
+           05  WS-SORT-TEMP-ID          PIC 9(06) VALUE ZERO.
+           05  WS-SORT-TEMP-NAME        PIC X(30) VALUE SPACES.
+           05  WS-SORT-TEMP-LIMIT       PIC S9(8)V99 VALUE ZERO.
+           05  WS-SORT-TEMP-BALANCE     PIC S9(8)V99 VALUE ZERO.
+           05  WS-SORT-TEMP-OVER        PIC S9(8)V99 VALUE ZERO.
+
+       01  REPORT-BANNER-LINE.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  BANNER-TEXT              PIC X(50) VALUE
+               'OVER-LIMIT / NEGATIVE EXPOSURE EXCEPTION REPORT'.
+
+       01  REPORT-COLUMN-LINE.
+           05  FILLER                   PIC X(1)  VALUE SPACES.
+           05  FILLER                   PIC X(9)  VALUE 'CUST-ID'.
+           05  FILLER                   PIC X(31) VALUE 'CUSTOMER NAME'.
+           05  FILLER                   PIC X(16) VALUE 'CREDIT LIMIT'.
+           05  FILLER                   PIC X(16) VALUE 'BALANCE'.
+           05  FILLER                   PIC X(16) VALUE 'AMOUNT OVER'.
+
+       01  REPORT-DETAIL-LINE.
+           05  FILLER                   PIC X(1)  VALUE SPACES.
+           05  DTL-ID-ED                PIC ZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  DTL-NAME                 PIC X(30).
+           05  FILLER                   PIC X(1)  VALUE SPACES.
+           05  DTL-LIMIT-ED             PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  DTL-BALANCE-ED           PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  DTL-OVER-ED              PIC $$$,$$$,$$9.99-.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * MAIN PROCESSING LOGIC                                          *
+      *----------------------------------------------------------------*
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL END-OF-FILE
+           PERFORM 7500-SORT-EXCEPTION-TABLE
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * INITIALIZATION                                                 *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CUST-FILE
+           IF WS-CUST-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: CUST-FILE        FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-CUST-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: REPORT-FILE      FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-REPORT-STATUS        TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           WRITE REPORT-LINE FROM REPORT-BANNER-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM REPORT-COLUMN-LINE
+
+           PERFORM 1100-READ-CUST.
+
+      *----------------------------------------------------------------*
+      * READ ONE CUSTOMER RECORD FROM THE EXTRACT                      *
+      *----------------------------------------------------------------*
+       1100-READ-CUST.
+           READ CUST-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ
+
+           IF NOT END-OF-FILE AND WS-CUST-STATUS NOT = '00'
+               MOVE 'READ FAILED: CUST-FILE        FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-CUST-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * ADD THIS CUSTOMER TO THE EXCEPTION TABLE IF OVER LIMIT         *
+      *----------------------------------------------------------------*
+       2000-PROCESS-RECORDS.
+           IF CUST-BALANCE OF CUST-IN-REC
+              > CUST-CREDIT-LIMIT OF CUST-IN-REC
+               PERFORM 2100-ADD-TO-EXCEPTION-TABLE
+           END-IF
+
+           PERFORM 1100-READ-CUST.
+
+       2100-ADD-TO-EXCEPTION-TABLE.
+           IF WS-EXCEPTION-COUNT < WS-EXCP-TABLE-MAX
+               ADD 1                        TO WS-EXCEPTION-COUNT
+               SET WS-EXCP-IDX              TO WS-EXCEPTION-COUNT
+               MOVE CUST-ID OF CUST-IN-REC
+                                TO WS-EXCP-ID-TBL (WS-EXCP-IDX)
+               MOVE CUST-NAME OF CUST-IN-REC
+                                TO WS-EXCP-NAME-TBL (WS-EXCP-IDX)
+               MOVE CUST-CREDIT-LIMIT OF CUST-IN-REC
+                                TO WS-EXCP-LIMIT-TBL (WS-EXCP-IDX)
+               MOVE CUST-BALANCE OF CUST-IN-REC
+                                TO WS-EXCP-BALANCE-TBL (WS-EXCP-IDX)
+               COMPUTE WS-EXCP-OVER-TBL (WS-EXCP-IDX) =
+                       CUST-BALANCE OF CUST-IN-REC
+                     - CUST-CREDIT-LIMIT OF CUST-IN-REC
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * SELECTION SORT OF THE EXCEPTION TABLE, DESCENDING BY AMOUNT    *
+      * OVER LIMIT. THE TABLE NEVER HOLDS MORE THAN A FEW HUNDRED      *
+      * ENTRIES IN PRACTICE SO AN O(N**2) SORT IS PLENTY FAST FOR A    *
+      * REPORT THAT RUNS ONCE PER UPDATE RUN, THE SAME REASONING       *
+      * SALESRPT'S OWN RANK-TABLE SORT USES.                           *
+      *----------------------------------------------------------------*
+       7500-SORT-EXCEPTION-TABLE.
+           IF WS-EXCEPTION-COUNT > 1
+               SET WS-SORT-I TO 1
+               PERFORM 7510-SORT-OUTER-PASS
+                   UNTIL WS-SORT-I NOT LESS THAN WS-EXCEPTION-COUNT
+           END-IF.
+
+       7510-SORT-OUTER-PASS.
+           SET WS-SORT-MAX-IDX TO WS-SORT-I
+           SET WS-SORT-J TO WS-SORT-I
+           SET WS-SORT-J UP BY 1
+           PERFORM 7520-SORT-INNER-PASS
+               UNTIL WS-SORT-J > WS-EXCEPTION-COUNT
+
+           IF WS-SORT-MAX-IDX NOT EQUAL WS-SORT-I
+               PERFORM 7530-SORT-SWAP-ENTRIES
+           END-IF
+
+           SET WS-SORT-I UP BY 1.
+
+       7520-SORT-INNER-PASS.
+           IF WS-EXCP-OVER-TBL (WS-SORT-J)
+                  > WS-EXCP-OVER-TBL (WS-SORT-MAX-IDX)
+               SET WS-SORT-MAX-IDX TO WS-SORT-J
+           END-IF
+           SET WS-SORT-J UP BY 1.
+
+       7530-SORT-SWAP-ENTRIES.
+           MOVE WS-EXCP-ID-TBL (WS-SORT-I)      TO WS-SORT-TEMP-ID
+           MOVE WS-EXCP-NAME-TBL (WS-SORT-I)    TO WS-SORT-TEMP-NAME
+           MOVE WS-EXCP-LIMIT-TBL (WS-SORT-I)   TO WS-SORT-TEMP-LIMIT
+           MOVE WS-EXCP-BALANCE-TBL (WS-SORT-I) TO WS-SORT-TEMP-BALANCE
+           MOVE WS-EXCP-OVER-TBL (WS-SORT-I)    TO WS-SORT-TEMP-OVER
+
+           MOVE WS-EXCP-ID-TBL (WS-SORT-MAX-IDX)
+                                     TO WS-EXCP-ID-TBL (WS-SORT-I)
+           MOVE WS-EXCP-NAME-TBL (WS-SORT-MAX-IDX)
+                                     TO WS-EXCP-NAME-TBL (WS-SORT-I)
+           MOVE WS-EXCP-LIMIT-TBL (WS-SORT-MAX-IDX)
+                                     TO WS-EXCP-LIMIT-TBL (WS-SORT-I)
+           MOVE WS-EXCP-BALANCE-TBL (WS-SORT-MAX-IDX)
+                                     TO WS-EXCP-BALANCE-TBL (WS-SORT-I)
+           MOVE WS-EXCP-OVER-TBL (WS-SORT-MAX-IDX)
+                                     TO WS-EXCP-OVER-TBL (WS-SORT-I)
+
+           MOVE WS-SORT-TEMP-ID     TO WS-EXCP-ID-TBL (WS-SORT-MAX-IDX)
+           MOVE WS-SORT-TEMP-NAME
+                                  TO WS-EXCP-NAME-TBL (WS-SORT-MAX-IDX)
+           MOVE WS-SORT-TEMP-LIMIT
+                                TO WS-EXCP-LIMIT-TBL (WS-SORT-MAX-IDX)
+           MOVE WS-SORT-TEMP-BALANCE
+                                TO WS-EXCP-BALANCE-TBL (WS-SORT-MAX-IDX)
+           MOVE WS-SORT-TEMP-OVER
+                                TO WS-EXCP-OVER-TBL (WS-SORT-MAX-IDX).
+
+      *----------------------------------------------------------------*
+      * FINALIZE - PRINT THE SORTED EXCEPTION LIST, CLOSE FILES        *
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+           SET WS-EXCP-PRINT-SUB TO 1
+           PERFORM 3100-PRINT-EXCEPTION-LINE
+               UNTIL WS-EXCP-PRINT-SUB > WS-EXCEPTION-COUNT
+
+           IF WS-EXCEPTION-COUNT = ZERO
+               MOVE SPACES TO REPORT-LINE
+               MOVE 'NO CUSTOMERS ARE CURRENTLY OVER THEIR CREDIT LIMIT'
+                                            TO REPORT-LINE(11:51)
+               WRITE REPORT-LINE
+           END-IF
+
+           CLOSE CUST-FILE
+           CLOSE REPORT-FILE
+
+           DISPLAY '============================================='
+           DISPLAY 'EXCPRPT - RUN SUMMARY'
+           DISPLAY '============================================='
+           DISPLAY 'CUSTOMER RECORDS READ: ' WS-RECORDS-READ
+           DISPLAY 'EXCEPTIONS REPORTED:   ' WS-EXCEPTION-COUNT
+           DISPLAY '============================================='.
+
+       3100-PRINT-EXCEPTION-LINE.
+           MOVE WS-EXCP-ID-TBL (WS-EXCP-PRINT-SUB)      TO DTL-ID-ED
+           MOVE WS-EXCP-NAME-TBL (WS-EXCP-PRINT-SUB)    TO DTL-NAME
+           MOVE WS-EXCP-LIMIT-TBL (WS-EXCP-PRINT-SUB)   TO DTL-LIMIT-ED
+           MOVE WS-EXCP-BALANCE-TBL (WS-EXCP-PRINT-SUB)
+                                                     TO DTL-BALANCE-ED
+           MOVE WS-EXCP-OVER-TBL (WS-EXCP-PRINT-SUB)    TO DTL-OVER-ED
+
+           WRITE REPORT-LINE FROM REPORT-DETAIL-LINE
+
+           SET WS-EXCP-PRINT-SUB UP BY 1.
+
+      *----------------------------------------------------------------*
+      * FATAL ERROR - ABORT RUN                                        *
+      *----------------------------------------------------------------*
+       9900-FATAL-ERROR.
+           DISPLAY '*** EXCPRPT FATAL ERROR: ' WS-ABEND-MSG
+           MOVE 16                          TO RETURN-CODE
+           STOP RUN.
