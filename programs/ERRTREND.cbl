@@ -0,0 +1,300 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRTREND.
+       AUTHOR. PORTFOLIO DEMO.
+      ******************************************************************
+      * PROGRAM NAME: ERRTREND                                         *
+      * DESCRIPTION:  ERROR-RECORD TREND REPORT - READS THE COMBINED   *
+      *               ERROR-FILE THAT BOTH DATAVAL AND CUSTUPD WRITE   *
+      *               TO (ERROROUT), GROUPS AND COUNTS THE RECORDS BY  *
+      *               ERR-ERROR-CODE, AND PRINTS HOW MANY TIMES EACH   *
+      *               CODE FIRED AND THE TIMESTAMP RANGE OVER WHICH IT *
+      *               FIRED, SO A CODE LIKE E-STATE OR V-REGCODE CAN   *
+      *               BE TOLD APART AS A ONE-OFF DATA BLIP (A HANDFUL  *
+      *               OF HITS, NARROW TIME RANGE) VERSUS A RECURRING   *
+      *               UPSTREAM FEED PROBLEM (HIGH COUNT, SPANS MANY    *
+      *               RUNS) WORTH ESCALATING. NEITHER DATAVAL NOR      *
+      *               CUSTUPD NOR ANY OTHER PROGRAM EVER READS         *
+      *               ERROROUT BACK - THIS IS THE FIRST ONE THAT DOES. *
+      * INPUT:        ERROR-FILE (ERROROUT) - THE SAME SEQUENTIAL      *
+      *               ERRORREC-LAYOUT FILE DATAVAL'S 8000-LOG-ERROR    *
+      *               AND CUSTUPD'S 8000-LOG-ERROR BOTH WRITE TO. THIS *
+      *               IS A READ-ONLY PASS - THE FILE IS NOT ALTERED OR *
+      *               CONSUMED, SO IT CAN BE RUN AS OFTEN AS SOMEONE   *
+      *               WANTS TO CHECK ON ERROR TRENDS.                  *
+      * OUTPUT:       ERROR TREND REPORT (TRENDOUT), 132-BYTE PRINT    *
+      *               LINES - ONE DETAIL LINE PER DISTINCT ERROR CODE  *
+      *               SEEN, SHOWING ITS OCCURRENCE COUNT AND THE       *
+      *               EARLIEST/LATEST TIMESTAMP IT WAS LOGGED AT.      *
+      * NOTE:         THIS IS AN ON-DEMAND DIAGNOSTIC, RUN BY HAND     *
+      *               WHEN SOMEONE WANTS TO REVIEW ERROR TRENDS - NOT  *
+      *               A STEP IN THE AUTOMATED NIGHTLY CHAIN, THE SAME  *
+      *               WAY MAILEXT, SUSPRESB AND APPRVMGR ARE ON-DEMAND *
+      *               COMPANION TOOLS RATHER THAN ROUTINE NIGHTLY      *
+      *               OUTPUT.                                          *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-FILE ASSIGN TO ERROROUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-ERROR-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO TRENDOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ERROR-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY ERRORREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS.
+           05  WS-ERROR-STATUS          PIC XX.
+           05  WS-REPORT-STATUS         PIC XX.
+
+       01  WS-FLAGS.
+           05  WS-EOF-SW                PIC X VALUE 'N'.
+               88  END-OF-FILE                  VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ          PIC 9(7) VALUE ZERO.
+
+       01  WS-ABEND-MSG                 PIC X(80) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * ERROR-CODE BREAKDOWN TABLE - ONE ENTRY PER DISTINCT           *
+      * ERR-ERROR-CODE SEEN, FOUND-OR-ADDED AS ERROROUT IS READ, THE  *
+      * SAME FIND-OR-ADD TABLE PATTERN SEGRPT'S WS-STATE-TABLE AND    *
+      * ARCHIVE'S ROLLUP TABLE USE. 200 ENTRIES IS FAR MORE THAN THE  *
+      * NUMBER OF DISTINCT VALIDATION ERROR CODES EITHER DATAVAL OR   *
+      * CUSTUPD CAN RAISE, WITH ROOM TO SPARE FOR NEW ONES.           *
+      *----------------------------------------------------------------*
+       01  WS-CODE-TABLE.
+           05  WS-CODE-ENTRY OCCURS 200 TIMES
+                             INDEXED BY WS-CODE-IDX
+                                        WS-CODE-PRINT-SUB.
+               10  WS-CODE-TBL          PIC X(10) VALUE SPACES.
+               10  WS-CODE-COUNT-TBL    PIC 9(07) VALUE ZERO.
+               10  WS-CODE-FIRST-TS-TBL PIC X(26) VALUE SPACES.
+               10  WS-CODE-LAST-TS-TBL  PIC X(26) VALUE SPACES.
+               10  WS-CODE-MESSAGE-TBL  PIC X(60) VALUE SPACES.
+
+       01  WS-CODE-TABLE-FIELDS.
+           05  WS-CODE-TABLE-MAX        PIC 9(05) VALUE 200.
+           05  WS-CODE-TABLE-COUNT      PIC 9(05) VALUE ZERO.
+           05  WS-CODE-FOUND-SW         PIC X VALUE 'N'.
+               88  CODE-ENTRY-FOUND             VALUE 'Y'.
+
+       01  REPORT-BANNER-LINE.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(50) VALUE
+               'ERROR TREND REPORT'.
+
+       01  REPORT-COLUMN-LINE.
+           05  FILLER                   PIC X(1)  VALUE SPACES.
+           05  FILLER                   PIC X(11) VALUE 'ERROR CODE'.
+           05  FILLER                   PIC X(9)  VALUE 'COUNT'.
+           05  FILLER                   PIC X(28) VALUE 'FIRST SEEN'.
+           05  FILLER                   PIC X(28) VALUE 'LAST SEEN'.
+           05  FILLER                   PIC X(55) VALUE
+               'LAST MESSAGE TEXT'.
+
+       01  REPORT-DETAIL-LINE.
+           05  FILLER                   PIC X(1)  VALUE SPACES.
+           05  DTL-CODE                 PIC X(11).
+           05  DTL-COUNT                PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  DTL-FIRST-TS             PIC X(26).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  DTL-LAST-TS              PIC X(26).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  DTL-MESSAGE              PIC X(55).
+
+       01  REPORT-RULE-LINE.
+           05  FILLER                   PIC X(132) VALUE ALL '-'.
+
+       01  REPORT-BLANK-LINE.
+           05  FILLER                   PIC X(132) VALUE SPACES.
+
+       01  REPORT-TOTAL-LINE.
+           05  FILLER                   PIC X(1)  VALUE SPACES.
+           05  FILLER                   PIC X(20) VALUE
+               'TOTAL ERROR RECORDS:'.
+           05  TOT-RECORDS-READ         PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(1)  VALUE SPACES.
+           05  FILLER                   PIC X(20) VALUE
+               'DISTINCT CODES:'.
+           05  TOT-CODE-COUNT           PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(76) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * MAIN PROCESSING LOGIC                                          *
+      *----------------------------------------------------------------*
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL END-OF-FILE
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * INITIALIZATION                                                 *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT ERROR-FILE
+           IF WS-ERROR-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: ERROR-FILE       FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-ERROR-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: REPORT-FILE      FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-REPORT-STATUS        TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           WRITE REPORT-LINE FROM REPORT-BANNER-LINE
+                 AFTER ADVANCING PAGE
+           WRITE REPORT-LINE FROM REPORT-RULE-LINE
+                 AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM REPORT-COLUMN-LINE
+                 AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM REPORT-RULE-LINE
+                 AFTER ADVANCING 1 LINE
+
+           PERFORM 1100-READ-ERROR.
+
+      *----------------------------------------------------------------*
+      * READ ONE ERROR RECORD FROM THE COMBINED ERROR FILE             *
+      *----------------------------------------------------------------*
+       1100-READ-ERROR.
+           READ ERROR-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ
+
+           IF NOT END-OF-FILE AND WS-ERROR-STATUS NOT = '00'
+               MOVE 'READ FAILED: ERROR-FILE       FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-ERROR-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * ROLL UP THIS ERROR RECORD UNDER ITS ERROR CODE                 *
+      *----------------------------------------------------------------*
+       2000-PROCESS-RECORDS.
+           PERFORM 2100-ACCUMULATE-CODE
+           PERFORM 1100-READ-ERROR.
+
+      *----------------------------------------------------------------*
+      * FIND-OR-ADD THIS RECORD'S ERROR CODE IN THE CODE TABLE AND     *
+      * ACCUMULATE ITS COUNT AND FIRST/LAST TIMESTAMPS SEEN. THE       *
+      * TIMESTAMP IS FUNCTION CURRENT-DATE'S OWN YYYYMMDDHHMMSS...     *
+      * FORMAT, WHICH SORTS CORRECTLY AS PLAIN TEXT, SO EARLIEST AND   *
+      * LATEST CAN BE TRACKED WITH ORDINARY LOW-VALUE/HIGH COMPARES    *
+      * INSTEAD OF A DATE-CONVERSION ROUTINE.                          *
+      *----------------------------------------------------------------*
+       2100-ACCUMULATE-CODE.
+           SET WS-CODE-FOUND-SW         TO 'N'
+           SET WS-CODE-IDX              TO 1
+           PERFORM 2110-SEARCH-CODE-TABLE
+                   UNTIL WS-CODE-IDX > WS-CODE-TABLE-COUNT
+                      OR CODE-ENTRY-FOUND
+
+           IF NOT CODE-ENTRY-FOUND
+               PERFORM 2120-ADD-CODE-ENTRY
+           END-IF
+
+           ADD 1 TO WS-CODE-COUNT-TBL (WS-CODE-IDX)
+
+           IF ERR-TIMESTAMP < WS-CODE-FIRST-TS-TBL (WS-CODE-IDX)
+               MOVE ERR-TIMESTAMP TO WS-CODE-FIRST-TS-TBL (WS-CODE-IDX)
+           END-IF
+
+           IF ERR-TIMESTAMP > WS-CODE-LAST-TS-TBL (WS-CODE-IDX)
+               MOVE ERR-TIMESTAMP TO WS-CODE-LAST-TS-TBL (WS-CODE-IDX)
+               MOVE ERR-ERROR-MESSAGE
+                                TO WS-CODE-MESSAGE-TBL (WS-CODE-IDX)
+           END-IF.
+
+       2110-SEARCH-CODE-TABLE.
+           IF WS-CODE-TBL (WS-CODE-IDX) = ERR-ERROR-CODE
+               SET CODE-ENTRY-FOUND TO TRUE
+           ELSE
+               SET WS-CODE-IDX UP BY 1
+           END-IF.
+
+       2120-ADD-CODE-ENTRY.
+           ADD 1 TO WS-CODE-TABLE-COUNT
+           SET WS-CODE-IDX TO WS-CODE-TABLE-COUNT
+           MOVE ERR-ERROR-CODE          TO WS-CODE-TBL (WS-CODE-IDX)
+           MOVE HIGH-VALUES TO WS-CODE-FIRST-TS-TBL (WS-CODE-IDX)
+           MOVE LOW-VALUES  TO WS-CODE-LAST-TS-TBL (WS-CODE-IDX).
+
+      *----------------------------------------------------------------*
+      * FINALIZE - PRINT THE BREAKDOWN, CLOSE FILES, REPORT COUNTS     *
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+           PERFORM 3100-PRINT-CODE-TABLE
+                   VARYING WS-CODE-PRINT-SUB FROM 1 BY 1
+                   UNTIL WS-CODE-PRINT-SUB > WS-CODE-TABLE-COUNT
+
+           WRITE REPORT-LINE FROM REPORT-RULE-LINE
+                 AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM REPORT-BLANK-LINE
+                 AFTER ADVANCING 1 LINE
+
+           MOVE WS-RECORDS-READ         TO TOT-RECORDS-READ
+           MOVE WS-CODE-TABLE-COUNT     TO TOT-CODE-COUNT
+           WRITE REPORT-LINE FROM REPORT-TOTAL-LINE
+                 AFTER ADVANCING 1 LINE
+
+           CLOSE ERROR-FILE
+           CLOSE REPORT-FILE
+
+           DISPLAY '============================================='
+           DISPLAY 'ERRTREND - ERROR TREND RUN SUMMARY'
+           DISPLAY '============================================='
+           DISPLAY 'ERROR RECORDS READ:    ' WS-RECORDS-READ
+           DISPLAY 'DISTINCT ERROR CODES:  ' WS-CODE-TABLE-COUNT
+           DISPLAY '============================================='.
+
+       3100-PRINT-CODE-TABLE.
+           MOVE WS-CODE-TBL (WS-CODE-PRINT-SUB)     TO DTL-CODE
+           MOVE WS-CODE-COUNT-TBL (WS-CODE-PRINT-SUB) TO DTL-COUNT
+           MOVE WS-CODE-FIRST-TS-TBL (WS-CODE-PRINT-SUB)
+                                                     TO DTL-FIRST-TS
+           MOVE WS-CODE-LAST-TS-TBL (WS-CODE-PRINT-SUB)
+                                                     TO DTL-LAST-TS
+           MOVE WS-CODE-MESSAGE-TBL (WS-CODE-PRINT-SUB) TO DTL-MESSAGE
+           WRITE REPORT-LINE FROM REPORT-DETAIL-LINE
+                 AFTER ADVANCING 1 LINE.
+
+      *----------------------------------------------------------------*
+      * FATAL ERROR - ABORT RUN                                        *
+      *----------------------------------------------------------------*
+       9900-FATAL-ERROR.
+           DISPLAY '*** ERRTREND FATAL ERROR: ' WS-ABEND-MSG
+           MOVE 16                          TO RETURN-CODE
+           STOP RUN.
