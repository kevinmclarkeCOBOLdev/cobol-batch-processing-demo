@@ -0,0 +1,388 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGERPT.
+       AUTHOR. PORTFOLIO DEMO.
+      ******************************************************************
+      * PROGRAM NAME: AGERPT                                           *
+      * DESCRIPTION:  CUSTOMER DORMANCY / AGING REPORT                 *
+      *               READS THE CUSTOMER MASTER EXTRACT PRODUCED BY    *
+      *               CUSTUPD'S NIGHTLY RUN AND, FOR EVERY CUST-ACTIVE *
+      *               CUSTOMER, BUCKETS THEM BY HOW MANY DAYS HAVE     *
+      *               PASSED SINCE CUST-LAST-ORDER-DATE (30/60/90/     *
+      *               90+) SO SALES MANAGEMENT CAN SEE WHICH ACCOUNTS  *
+      *               ARE GOING COLD. CUST-INACTIVE AND CUST-SUSPENDED *
+      *               CUSTOMERS ARE EXCLUDED - THEY ARE ALREADY OFF    *
+      *               THE BOOKS, NOT GOING DORMANT.                    *
+      * INPUT:        CUSTOMER MASTER EXTRACT (CUSTMOUT, 200 BYTES)    *
+      * OUTPUT:       CUSTOMER AGING REPORT (132-BYTE PRINT RECORDS)   *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-FILE ASSIGN TO CUSTMOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTAGEOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUST-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CUSTREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS.
+           05  WS-CUST-STATUS           PIC XX.
+           05  WS-REPORT-STATUS         PIC XX.
+
+       01  WS-ABEND-MSG                 PIC X(80) VALUE SPACES.
+
+       01  WS-FLAGS.
+           05  WS-END-OF-FILE-SW        PIC X VALUE 'N'.
+               88  END-OF-FILE                  VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORD-COUNT          PIC 9(7) VALUE ZERO.
+           05  WS-ACTIVE-COUNT          PIC 9(7) VALUE ZERO.
+           05  WS-SKIPPED-COUNT         PIC 9(7) VALUE ZERO.
+           05  WS-PAGE-COUNT            PIC 9(4) VALUE ZERO.
+           05  WS-LINE-COUNT            PIC 9(3) VALUE 99.
+
+       01  WS-BUCKET-COUNTERS.
+           05  WS-BUCKET-30-COUNT       PIC 9(7) VALUE ZERO.
+           05  WS-BUCKET-60-COUNT       PIC 9(7) VALUE ZERO.
+           05  WS-BUCKET-90-COUNT       PIC 9(7) VALUE ZERO.
+           05  WS-BUCKET-90PLUS-COUNT   PIC 9(7) VALUE ZERO.
+           05  WS-NO-ORDER-COUNT        PIC 9(7) VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      * DATE ARITHMETIC FIELDS. RUN DATE COMES STRAIGHT OUT OF         *
+      * FUNCTION CURRENT-DATE AS AN 8-DIGIT YYYYMMDD NUMBER. THE       *
+      * CUSTOMER'S CUST-LAST-ORDER-DATE IS STORED AS 'YYYY-MM-DD' SO   *
+      * THE DASHES ARE STRIPPED OUT BEFORE FUNCTION INTEGER-OF-DATE    *
+      * CAN USE IT.                                                   *
+      *---------------------------------------------------------------*
+       01  WS-RUN-DATE-NUM              PIC 9(8) VALUE ZERO.
+       01  WS-LAST-ORDER-DATE-NUM       PIC 9(8) VALUE ZERO.
+       01  WS-DAYS-SINCE-ORDER          PIC S9(6) VALUE ZERO.
+
+       01  WS-FORMATTED-DATE            PIC X(10).
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-YEAR             PIC 9(4).
+           05  WS-CURR-MONTH            PIC 9(2).
+           05  WS-CURR-DAY              PIC 9(2).
+
+      *----------------------------------------------------------------*
+      * REPORT HEADER LINES                                            *
+      *----------------------------------------------------------------*
+       01  HDR-LINE-1.
+           05  FILLER                   PIC X(40) VALUE
+               'CUSTOMER DORMANCY / AGING REPORT'.
+           05  FILLER                   PIC X(52) VALUE SPACES.
+           05  FILLER                   PIC X(6) VALUE 'PAGE: '.
+           05  HDR-PAGE-NO              PIC ZZZ9.
+           05  FILLER                   PIC X(30) VALUE SPACES.
+
+       01  HDR-LINE-2.
+           05  FILLER                   PIC X(10) VALUE 'RUN DATE: '.
+           05  HDR-RUN-DATE             PIC X(10).
+           05  FILLER                   PIC X(112) VALUE SPACES.
+
+       01  HDR-LINE-3.
+           05  FILLER                   PIC X(132) VALUE ALL '-'.
+
+       01  HDR-LINE-4.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(8) VALUE 'CUST-ID'.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(20) VALUE 'NAME'.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(12) VALUE 'LAST ORDER'.
+           05  FILLER                   PIC X(6) VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'DAYS SINCE'.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'BUCKET'.
+           05  FILLER                   PIC X(42) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * DETAIL LINE                                                    *
+      *----------------------------------------------------------------*
+       01  DTL-DETAIL-LINE.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  DTL-CUST-ID              PIC 9(6).
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  DTL-CUST-NAME            PIC X(30).
+           05  DTL-LAST-ORDER-DATE      PIC X(10).
+           05  FILLER                   PIC X(6) VALUE SPACES.
+           05  DTL-DAYS-SINCE           PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  DTL-BUCKET               PIC X(10).
+           05  FILLER                   PIC X(52) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * SUMMARY LINES                                                  *
+      *----------------------------------------------------------------*
+       01  SUM-LINE.
+           05  FILLER                   PIC X(132) VALUE ALL '='.
+
+       01  SUM-TITLE-LINE.
+           05  FILLER                   PIC X(30) VALUE
+               'DORMANCY SUMMARY (ACTIVE ONLY)'.
+           05  FILLER                   PIC X(102) VALUE SPACES.
+
+       01  SUM-BUCKET-LINE.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(22) VALUE
+               '0-30 DAYS SINCE ORDER:'.
+           05  SUM-30-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(6) VALUE SPACES.
+           05  FILLER                   PIC X(23) VALUE
+               '31-60 DAYS SINCE ORDER:'.
+           05  SUM-60-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(62) VALUE SPACES.
+
+       01  SUM-BUCKET-LINE-2.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(23) VALUE
+               '61-90 DAYS SINCE ORDER:'.
+           05  SUM-90-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(5) VALUE SPACES.
+           05  FILLER                   PIC X(23) VALUE
+               'OVER 90 DAYS SINCE ORD:'.
+           05  SUM-90PLUS-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(61) VALUE SPACES.
+
+       01  SUM-BUCKET-LINE-3.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(23) VALUE
+               'NO ORDER HISTORY YET:  '.
+           05  SUM-NO-ORDER-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(96) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * MAIN PROCESSING LOGIC                                          *
+      *----------------------------------------------------------------*
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMERS UNTIL END-OF-FILE
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * INITIALIZATION                                                 *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CUST-FILE
+           IF WS-CUST-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: CUST-FILE        FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-CUST-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: REPORT-FILE      FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-REPORT-STATUS        TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE-NUM
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           STRING WS-CURR-YEAR '-' WS-CURR-MONTH '-' WS-CURR-DAY
+                  DELIMITED BY SIZE INTO WS-FORMATTED-DATE
+           END-STRING
+
+           PERFORM 8000-WRITE-HEADERS
+           PERFORM 1100-READ-CUSTOMER.
+
+       1100-READ-CUSTOMER.
+           READ CUST-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE-SW
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ
+
+           IF NOT END-OF-FILE AND WS-CUST-STATUS NOT = '00'
+               MOVE 'READ FAILED: CUST-FILE        FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-CUST-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * PROCESS EACH CUSTOMER ON THE EXTRACT                           *
+      *----------------------------------------------------------------*
+       2000-PROCESS-CUSTOMERS.
+           IF CUST-ACTIVE
+               PERFORM 2100-AGE-CUSTOMER
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF
+
+           PERFORM 1100-READ-CUSTOMER.
+
+      *----------------------------------------------------------------*
+      * DECIDE WHETHER THIS CUSTOMER HAS ENOUGH ORDER HISTORY TO AGE.  *
+      * CUST-LAST-ORDER-DATE COMES STRAIGHT OFF TRANS-REC ON A         *
+      * TRANS-ADD AND IS NOT VALIDATED BY CUSTUPD, SO A BRAND-NEW      *
+      * CUSTOMER CAN REACH HERE WITH IT STILL SPACES - FEEDING THAT    *
+      * INTO THE DATE ARITHMETIC BELOW WOULD BE A NUMERIC COMPUTE ON   *
+      * NON-NUMERIC BYTES, SO THOSE CUSTOMERS ARE COUNTED AND LISTED   *
+      * SEPARATELY INSTEAD.                                            *
+      *----------------------------------------------------------------*
+       2100-AGE-CUSTOMER.
+           ADD 1 TO WS-ACTIVE-COUNT
+
+           IF CUST-LAST-ORDER-DATE = SPACES
+               PERFORM 2110-PRINT-NO-ORDER-CUSTOMER
+           ELSE
+               PERFORM 2120-PRINT-AGED-CUSTOMER
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * NO ORDER HISTORY YET - PRINT THE LINE WITH A DEDICATED BUCKET  *
+      * LABEL INSTEAD OF GUESSING A DAY COUNT                          *
+      *----------------------------------------------------------------*
+       2110-PRINT-NO-ORDER-CUSTOMER.
+           IF WS-LINE-COUNT > 55
+               PERFORM 8000-WRITE-HEADERS
+           END-IF
+
+           MOVE CUST-ID TO DTL-CUST-ID
+           MOVE CUST-NAME TO DTL-CUST-NAME
+           MOVE SPACES TO DTL-LAST-ORDER-DATE
+           MOVE ZERO TO DTL-DAYS-SINCE
+           MOVE 'NO ORDER' TO DTL-BUCKET
+           ADD 1 TO WS-NO-ORDER-COUNT
+
+           WRITE REPORT-LINE FROM DTL-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+      *----------------------------------------------------------------*
+      * COMPUTE DAYS SINCE LAST ORDER, BUCKET IT, AND PRINT THE LINE   *
+      *----------------------------------------------------------------*
+       2120-PRINT-AGED-CUSTOMER.
+           MOVE CUST-LAST-ORDER-DATE(1:4) TO WS-LAST-ORDER-DATE-NUM(1:4)
+           MOVE CUST-LAST-ORDER-DATE(6:2) TO WS-LAST-ORDER-DATE-NUM(5:2)
+           MOVE CUST-LAST-ORDER-DATE(9:2) TO WS-LAST-ORDER-DATE-NUM(7:2)
+
+           COMPUTE WS-DAYS-SINCE-ORDER =
+                   FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-NUM)
+                 - FUNCTION INTEGER-OF-DATE(WS-LAST-ORDER-DATE-NUM)
+
+           IF WS-LINE-COUNT > 55
+               PERFORM 8000-WRITE-HEADERS
+           END-IF
+
+           MOVE CUST-ID TO DTL-CUST-ID
+           MOVE CUST-NAME TO DTL-CUST-NAME
+           MOVE CUST-LAST-ORDER-DATE TO DTL-LAST-ORDER-DATE
+           MOVE WS-DAYS-SINCE-ORDER TO DTL-DAYS-SINCE
+
+           EVALUATE TRUE
+               WHEN WS-DAYS-SINCE-ORDER <= 30
+                   MOVE '30' TO DTL-BUCKET
+                   ADD 1 TO WS-BUCKET-30-COUNT
+               WHEN WS-DAYS-SINCE-ORDER <= 60
+                   MOVE '60' TO DTL-BUCKET
+                   ADD 1 TO WS-BUCKET-60-COUNT
+               WHEN WS-DAYS-SINCE-ORDER <= 90
+                   MOVE '90' TO DTL-BUCKET
+                   ADD 1 TO WS-BUCKET-90-COUNT
+               WHEN OTHER
+                   MOVE '90+' TO DTL-BUCKET
+                   ADD 1 TO WS-BUCKET-90PLUS-COUNT
+           END-EVALUATE
+
+           WRITE REPORT-LINE FROM DTL-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+      *----------------------------------------------------------------*
+      * FINALIZATION                                                   *
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+           PERFORM 7000-PRINT-SUMMARY
+
+           CLOSE CUST-FILE
+           CLOSE REPORT-FILE
+
+           DISPLAY 'AGERPT COMPLETED SUCCESSFULLY'
+           DISPLAY 'CUSTOMERS READ:      ' WS-RECORD-COUNT
+           DISPLAY 'ACTIVE AGED:         ' WS-ACTIVE-COUNT
+           DISPLAY 'SKIPPED (NOT ACTIVE):' WS-SKIPPED-COUNT.
+
+      *----------------------------------------------------------------*
+      * PRINT THE BUCKET SUMMARY                                       *
+      *----------------------------------------------------------------*
+       7000-PRINT-SUMMARY.
+           WRITE REPORT-LINE FROM SUM-LINE
+                  AFTER ADVANCING 2 LINES
+
+           WRITE REPORT-LINE FROM SUM-TITLE-LINE
+                  AFTER ADVANCING 1 LINE
+
+           MOVE WS-BUCKET-30-COUNT TO SUM-30-COUNT
+           MOVE WS-BUCKET-60-COUNT TO SUM-60-COUNT
+           WRITE REPORT-LINE FROM SUM-BUCKET-LINE
+                  AFTER ADVANCING 1 LINE
+
+           MOVE WS-BUCKET-90-COUNT TO SUM-90-COUNT
+           MOVE WS-BUCKET-90PLUS-COUNT TO SUM-90PLUS-COUNT
+           WRITE REPORT-LINE FROM SUM-BUCKET-LINE-2
+                  AFTER ADVANCING 1 LINE
+
+           MOVE WS-NO-ORDER-COUNT TO SUM-NO-ORDER-COUNT
+           WRITE REPORT-LINE FROM SUM-BUCKET-LINE-3
+                  AFTER ADVANCING 1 LINE
+
+           WRITE REPORT-LINE FROM SUM-LINE
+                  AFTER ADVANCING 1 LINE.
+
+      *----------------------------------------------------------------*
+      * WRITE REPORT HEADERS                                           *
+      *----------------------------------------------------------------*
+       8000-WRITE-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO HDR-PAGE-NO
+           MOVE WS-FORMATTED-DATE TO HDR-RUN-DATE
+
+           WRITE REPORT-LINE FROM HDR-LINE-1
+                  AFTER ADVANCING PAGE
+
+           WRITE REPORT-LINE FROM HDR-LINE-2
+                  AFTER ADVANCING 1 LINE
+
+           WRITE REPORT-LINE FROM HDR-LINE-3
+                  AFTER ADVANCING 1 LINE
+
+           WRITE REPORT-LINE FROM HDR-LINE-4
+                  AFTER ADVANCING 1 LINE
+
+           MOVE 4 TO WS-LINE-COUNT.
+
+      *----------------------------------------------------------------*
+      * FATAL ERROR - DISPLAY THE REASON AND ABEND                     *
+      *----------------------------------------------------------------*
+       9900-FATAL-ERROR.
+           DISPLAY '*** AGERPT FATAL ERROR: ' WS-ABEND-MSG
+           MOVE 16                          TO RETURN-CODE
+           STOP RUN.
