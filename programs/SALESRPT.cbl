@@ -10,6 +10,20 @@
       *               - GRAND TOTALS                                   *
       * INPUT:        SALES TRANSACTION FILE (80-BYTE RECORDS)         *
       * OUTPUT:       FORMATTED SALES REPORT (132-BYTE PRINT RECORDS)  *
+      * RESTART:      A CHECKPOINT RECORD (CHKPTOUT) IS WRITTEN EVERY  *
+      *               WS-CHECKPOINT-INTERVAL DETAIL LINES, CARRYING    *
+      *               WS-RECORD-COUNT, THE RUNNING ACCUMULATORS, AND   *
+      *               THE CONTROL-BREAK FIELDS (WS-PREV-SALESPERSON-   *
+      *               ID, WS-PREV-REGION). IF A RUN ABENDS PARTWAY     *
+      *               THROUGH, RENAME ITS CHKPTOUT FILE ASIDE AND      *
+      *               SUPPLY IT AS CHKPTIN ON THE RESTART RUN, ALONG   *
+      *               WITH THE RESTART RECORD COUNT AS THE SECOND      *
+      *               COMMAND-LINE ARGUMENT - THE SAME OPERATOR        *
+      *               WORKFLOW CUSTUPD ALREADY USES FOR ITS OWN        *
+      *               RESTART PARAMETER, EXCEPT SALESRPT ALSO HAS TO   *
+      *               RESTORE ITS ACCUMULATORS SINCE (UNLIKE CUSTUPD'S *
+      *               KEYED RANDOM-ACCESS MASTER) THE REPORT'S RUNNING *
+      *               TOTALS HAVE NOWHERE ELSE TO BE RECOVERED FROM.   *
       ******************************************************************
        
        ENVIRONMENT DIVISION.
@@ -24,44 +38,155 @@
                   ORGANIZATION IS SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS WS-REPORT-STATUS.
-       
+
+           SELECT YTD-FILE ASSIGN TO YTDFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-YTD-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO CSVOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT CHECKPOINT-IN-FILE ASSIGN TO CHKPTIN
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CHKPTIN-STATUS.
+
+           SELECT QUOTA-FILE ASSIGN TO QUOTAMST
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-QUOTA-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       
+
        FD  SALES-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
        COPY SALESREC.
-       
+
        FD  REPORT-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
        01  REPORT-LINE                  PIC X(132).
-       
+
+       FD  YTD-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY YTDTOTALS.
+
+       FD  CSV-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CSV-LINE                     PIC X(100).
+
+      *----------------------------------------------------------------*
+      * CHECKPOINT LOG OUTPUT - WRITTEN EVERY WS-CHECKPOINT-INTERVAL   *
+      * DETAIL LINES, THE SAME KIND OF RECORD CUSTUPD WRITES TO ITS    *
+      * OWN CHKPTOUT, BUT CARRYING THE ACCUMULATORS AND CONTROL-BREAK  *
+      * FIELDS A REPORT PROGRAM NEEDS TO RESUME MID-RUN.               *
+      *----------------------------------------------------------------*
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-TIMESTAMP          PIC X(26).
+           05  CHKPT-RECORD-COUNT       PIC 9(8).
+           05  CHKPT-PAGE-COUNT         PIC 9(4).
+           05  CHKPT-SALESPERSON-TOTAL  PIC S9(9)V99.
+           05  CHKPT-REGION-TOTAL       PIC S9(9)V99.
+           05  CHKPT-GRAND-TOTAL        PIC S9(9)V99.
+           05  CHKPT-SALESPERSON-TAX    PIC S9(9)V99.
+           05  CHKPT-REGION-TAX         PIC S9(9)V99.
+           05  CHKPT-GRAND-TAX          PIC S9(9)V99.
+           05  CHKPT-PREV-SALESPERSON-ID   PIC 9(6).
+           05  CHKPT-PREV-SALESPERSON-NM   PIC X(20).
+           05  CHKPT-PREV-REGION           PIC X(10).
+
+      *----------------------------------------------------------------*
+      * CHECKPOINT LOG INPUT - THE PRIOR (ABENDED) RUN'S CHKPTOUT,     *
+      * STAGED ASIDE BY THE OPERATOR AND SUPPLIED AS CHKPTIN ON A      *
+      * RESTART RUN. SAME LAYOUT AS CHECKPOINT-RECORD, FLAT-DUPLICATED *
+      * RATHER THAN SHARED SINCE THE TWO FILES ARE OPEN AT DIFFERENT   *
+      * TIMES FOR DIFFERENT PURPOSES (READ ONCE AT STARTUP TO RESTORE  *
+      * STATE, VERSUS WRITTEN THROUGHOUT THE RUN).                     *
+      *----------------------------------------------------------------*
+       FD  CHECKPOINT-IN-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CHECKPOINT-IN-RECORD.
+           05  CHKPTIN-TIMESTAMP        PIC X(26).
+           05  CHKPTIN-RECORD-COUNT     PIC 9(8).
+           05  CHKPTIN-PAGE-COUNT       PIC 9(4).
+           05  CHKPTIN-SALESPERSON-TOTAL   PIC S9(9)V99.
+           05  CHKPTIN-REGION-TOTAL        PIC S9(9)V99.
+           05  CHKPTIN-GRAND-TOTAL         PIC S9(9)V99.
+           05  CHKPTIN-SALESPERSON-TAX     PIC S9(9)V99.
+           05  CHKPTIN-REGION-TAX          PIC S9(9)V99.
+           05  CHKPTIN-GRAND-TAX           PIC S9(9)V99.
+           05  CHKPTIN-PREV-SALESPERSON-ID PIC 9(6).
+           05  CHKPTIN-PREV-SALESPERSON-NM PIC X(20).
+           05  CHKPTIN-PREV-REGION         PIC X(10).
+
+      *----------------------------------------------------------------*
+      * SALESPERSON QUOTA MASTER - LOADED INTO A TABLE AT STARTUP AND  *
+      * CLOSED AGAIN, THE SAME WAY DATAVAL LOADS PRODMAST/REGNMAST.    *
+      *----------------------------------------------------------------*
+       FD  QUOTA-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY QUOTAMST.
+
        WORKING-STORAGE SECTION.
-       
+
        01  WS-FILE-STATUS.
            05  WS-SALES-STATUS          PIC XX.
            05  WS-REPORT-STATUS         PIC XX.
-       
+           05  WS-YTD-STATUS            PIC XX.
+           05  WS-CSV-STATUS            PIC XX.
+           05  WS-CHKPT-STATUS          PIC XX.
+           05  WS-CHKPTIN-STATUS        PIC XX.
+           05  WS-QUOTA-STATUS          PIC XX.
+
        01  WS-FLAGS.
            05  WS-END-OF-FILE-SW        PIC X VALUE 'N'.
                88  END-OF-FILE                  VALUE 'Y'.
            05  WS-FIRST-RECORD-SW       PIC X VALUE 'Y'.
                88  FIRST-RECORD                 VALUE 'Y'.
-       
+           05  WS-CSV-MODE-SW           PIC X VALUE 'N'.
+               88  CSV-MODE-ON                  VALUE 'Y'.
+           05  WS-RANK-MODE-SW          PIC X VALUE 'N'.
+               88  RANK-MODE-ON                 VALUE 'Y'.
+           05  WS-CHKPTIN-EOF-SW        PIC X VALUE 'N'.
+               88  CHKPTIN-EOF                  VALUE 'Y'.
+           05  WS-QUOTA-EOF-SW          PIC X VALUE 'N'.
+               88  QUOTA-EOF                    VALUE 'Y'.
+
        01  WS-COUNTERS.
            05  WS-RECORD-COUNT          PIC 9(7) VALUE ZERO.
            05  WS-PAGE-COUNT            PIC 9(4) VALUE ZERO.
            05  WS-LINE-COUNT            PIC 9(3) VALUE 99.
        
        01  WS-ACCUMULATORS.
-           05  WS-SALESPERSON-TOTAL     PIC 9(9)V99 VALUE ZERO.
-           05  WS-REGION-TOTAL          PIC 9(9)V99 VALUE ZERO.
-           05  WS-GRAND-TOTAL           PIC 9(9)V99 VALUE ZERO.
+      *    SIGNED SO A RETURN (SEE SR-TRANS-RETURN) CAN NET A TOTAL
+      *    BELOW ZERO INSTEAD OF WRAPPING TO AN ABSOLUTE VALUE.
+           05  WS-SALESPERSON-TOTAL     PIC S9(9)V99 VALUE ZERO.
+           05  WS-REGION-TOTAL          PIC S9(9)V99 VALUE ZERO.
+           05  WS-GRAND-TOTAL           PIC S9(9)V99 VALUE ZERO.
+           05  WS-SALESPERSON-TAX       PIC S9(9)V99 VALUE ZERO.
+           05  WS-REGION-TAX            PIC S9(9)V99 VALUE ZERO.
+           05  WS-GRAND-TAX             PIC S9(9)V99 VALUE ZERO.
        
        01  WS-CONTROL-FIELDS.
            05  WS-PREV-SALESPERSON-ID   PIC 9(6) VALUE ZERO.
+           05  WS-PREV-SALESPERSON-NAME PIC X(20) VALUE SPACES.
            05  WS-PREV-REGION           PIC X(10) VALUE SPACES.
        
        01  WS-CURRENT-DATE.
@@ -74,7 +199,109 @@
        01  WS-DISPLAY-FIELDS.
            05  WS-AMOUNT-DISPLAY        PIC $$$,$$$,$$9.99.
            05  WS-QTY-DISPLAY           PIC ZZZ,ZZ9.
-       
+
+       01  WS-ABEND-MSG                 PIC X(80) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * YTD/MTD ACCUMULATORS, LOADED FROM YTD-FILE AT 1000-INITIALIZE, *
+      * ROLLED FORWARD IN 3000-FINALIZE, AND REWRITTEN TO YTD-FILE SO  *
+      * THE NEXT RUN PICKS UP WHERE THIS ONE LEFT OFF.                 *
+      *----------------------------------------------------------------*
+       01  WS-YTD-FOUND-SW              PIC X VALUE 'N'.
+           88  YTD-FILE-FOUND                  VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * WS-RUN-PARM IS THE FIRST COMMAND-LINE ARGUMENT (THE GNUCOBOL   *
+      * EQUIVALENT OF THE JCL PARM ON AN EXEC STATEMENT). A VALUE OF   *
+      * 'CSV' TURNS ON THE COMMA-DELIMITED EXPORT FILE ALONGSIDE THE   *
+      * NORMAL PRINT REPORT. A VALUE OF 'RANK' APPENDS A TOP-10/       *
+      * BOTTOM-10 RANKING TO THE END OF THE PRINT REPORT INSTEAD. THIS *
+      * USED TO BE READ WITH A SINGLE ACCEPT FROM COMMAND-LINE, BUT    *
+      * NOW THAT A SECOND, RESTART, ARGUMENT CAN FOLLOW IT, BOTH ARE   *
+      * READ BY ARGUMENT NUMBER INSTEAD - THE SAME WAY CUSTUPD READS   *
+      * ITS OWN RESTART AND EXPECTED-COUNT ARGUMENTS.                  *
+      *----------------------------------------------------------------*
+       01  WS-RUN-PARM                  PIC X(08) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * RESTART / CHECKPOINT CONTROL FIELDS                            *
+      * WS-RESTART-PARM IS THE SECOND COMMAND-LINE ARGUMENT. WHEN IT   *
+      * IS A NUMERIC VALUE GREATER THAN ZERO, SALESRPT RESTORES ITS    *
+      * RUNNING STATE FROM CHKPTIN AND REPOSITIONS SALES-FILE PAST     *
+      * THAT MANY RECORDS BEFORE NORMAL PROCESSING RESUMES.            *
+      *----------------------------------------------------------------*
+       01  WS-RESTART-FIELDS.
+           05  WS-RESTART-PARM          PIC X(08) VALUE SPACES.
+           05  WS-RESTART-COUNT         PIC 9(08) VALUE ZERO.
+           05  WS-CHECKPOINT-INTERVAL   PIC 9(06) VALUE 1000.
+           05  WS-CHECKPOINT-COUNTER    PIC 9(06) VALUE ZERO.
+           05  WS-ARG-NUMBER            PIC 9(02) VALUE ZERO.
+           05  WS-SKIP-COUNT            PIC 9(08) VALUE ZERO.
+           05  WS-CHECKPOINT-FOUND-SW   PIC X VALUE 'N'.
+               88  CHECKPOINT-FOUND            VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * FIELDS USED TO BUILD CSV-LINE. QUANTITY AND AMOUNT ARE EDITED  *
+      * WITHOUT THOUSANDS COMMAS SO THE NUMBER ITSELF NEVER CONTAINS A *
+      * CHARACTER THAT WOULD BE MISTAKEN FOR A FIELD DELIMITER.        *
+      *----------------------------------------------------------------*
+       01  WS-CSV-FIELDS.
+           05  WS-CSV-QTY-ED            PIC ZZZZZ9.
+           05  WS-CSV-AMT-ED            PIC Z(8)9.99-.
+           05  WS-CSV-SALESPERSON-ED    PIC ZZZZZ9.
+           05  WS-CSV-PERIOD-AMT-ED     PIC Z(10)9.99-.
+           05  WS-CSV-DETAIL-TYPE       PIC X(6).
+
+      *----------------------------------------------------------------*
+      * RANKING TABLE - ONE ENTRY PER SALESPERSON, APPENDED AS EACH    *
+      * SALESPERSON'S RUNNING TOTAL FINALIZES AT 2200-SALESPERSON-     *
+      * BREAK. ONLY BUILT WHEN RANK-MODE-ON, THE SAME WAY THE CSV      *
+      * FILE IS ONLY WRITTEN WHEN CSV-MODE-ON. 1000 ENTRIES IS FAR     *
+      * MORE THAN ANY REAL SALES FORCE, THE SAME HEADROOM DATAVAL'S    *
+      * WS-PRODUCT-TABLE AND CUSTUPD'S WS-SEEN-CUST-TABLE USE.         *
+      *----------------------------------------------------------------*
+       01  WS-RANK-TABLE.
+           05  WS-RANK-ENTRY OCCURS 1000 TIMES
+                             INDEXED BY WS-RANK-IDX
+                                        WS-SORT-I
+                                        WS-SORT-J
+                                        WS-SORT-MAX-IDX.
+               10  WS-RANK-ID-TBL       PIC 9(06) VALUE ZERO.
+               10  WS-RANK-NAME-TBL     PIC X(20) VALUE SPACES.
+               10  WS-RANK-AMOUNT-TBL   PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-RANK-TABLE-FIELDS.
+           05  WS-RANK-TABLE-MAX        PIC 9(05) VALUE 1000.
+           05  WS-RANK-COUNT            PIC 9(05) VALUE ZERO.
+           05  WS-RANK-PRINT-SUB        PIC 9(05) VALUE ZERO.
+           05  WS-RANK-NUMBER           PIC 9(05) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * QUOTA MASTER LOOKUP TABLE - LOADED ONCE AT STARTUP FROM        *
+      * QUOTAMST AND SEARCHED BY 7150-FIND-QUOTA FOR EVERY SALESPERSON *
+      * TOTAL PRINTED. SAME IN-MEMORY TABLE APPROACH DATAVAL USES FOR  *
+      * WS-PRODUCT-TABLE AND WS-REGION-TABLE.                          *
+      *----------------------------------------------------------------*
+       01  WS-QUOTA-TABLE.
+           05  WS-QUOTA-ENTRY OCCURS 2000 TIMES
+                             INDEXED BY WS-QUOTA-IDX.
+               10  WS-QUOTA-SPID-TBL    PIC 9(06) VALUE ZERO.
+               10  WS-QUOTA-YEAR-TBL    PIC 9(04) VALUE ZERO.
+               10  WS-QUOTA-MONTH-TBL   PIC 9(02) VALUE ZERO.
+               10  WS-QUOTA-AMOUNT-TBL  PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-QUOTA-TABLE-FIELDS.
+           05  WS-QUOTA-TABLE-MAX       PIC 9(05) VALUE 2000.
+           05  WS-QUOTA-TABLE-COUNT     PIC 9(05) VALUE ZERO.
+           05  WS-QUOTA-FOUND-SW        PIC X VALUE 'N'.
+               88  QUOTA-FOUND                 VALUE 'Y'.
+           05  WS-QUOTA-PCT             PIC S9(3)V99 VALUE ZERO.
+
+       01  WS-SORT-SWAP-FIELDS.
+           05  WS-SORT-TEMP-ID          PIC 9(06) VALUE ZERO.
+           05  WS-SORT-TEMP-NAME        PIC X(20) VALUE SPACES.
+           05  WS-SORT-TEMP-AMT         PIC S9(9)V99 VALUE ZERO.
+
       *----------------------------------------------------------------*
       * REPORT HEADER LINES                                            *
       *----------------------------------------------------------------*
@@ -103,7 +330,11 @@
            05  FILLER                   PIC X(10) VALUE 'QUANTITY'.
            05  FILLER                   PIC X(6) VALUE SPACES.
            05  FILLER                   PIC X(10) VALUE 'AMOUNT'.
-           05  FILLER                   PIC X(68) VALUE SPACES.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'TAX'.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'TYPE'.
+           05  FILLER                   PIC X(40) VALUE SPACES.
        
       *----------------------------------------------------------------*
       * DETAIL LINES                                                   *
@@ -127,7 +358,11 @@
            05  DTL-QUANTITY             PIC ZZZ,ZZ9.
            05  FILLER                   PIC X(2) VALUE SPACES.
            05  DTL-AMOUNT               PIC $$$,$$$,$$9.99.
-           05  FILLER                   PIC X(71) VALUE SPACES.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  DTL-TAX                  PIC $$$,$$$,$$9.99.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  DTL-TYPE                 PIC X(6).
+           05  FILLER                   PIC X(49) VALUE SPACES.
        
       *----------------------------------------------------------------*
       * TOTAL LINES                                                    *
@@ -139,32 +374,98 @@
        
        01  TOT-SALESPERSON-AMT.
            05  FILLER                   PIC X(4) VALUE SPACES.
-           05  FILLER                   PIC X(20) VALUE 
+           05  FILLER                   PIC X(20) VALUE
                'SALESPERSON TOTAL: '.
            05  FILLER                   PIC X(22) VALUE SPACES.
-           05  TOT-SP-AMOUNT            PIC $$$,$$$,$$9.99.
-           05  FILLER                   PIC X(72) VALUE SPACES.
-       
+           05  TOT-SP-AMOUNT            PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(6) VALUE ' TAX: '.
+           05  TOT-SP-TAX               PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(52) VALUE SPACES.
+
+       01  TOT-SALESPERSON-QUOTA.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(20) VALUE
+               'QUOTA: '.
+           05  FILLER                   PIC X(22) VALUE SPACES.
+           05  TOT-QUOTA-AMOUNT         PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(6) VALUE ' PCT: '.
+           05  TOT-QUOTA-PCT            PIC ZZ9.99.
+           05  FILLER                   PIC X(1) VALUE '%'.
+           05  FILLER                   PIC X(57) VALUE SPACES.
+
+       01  TOT-SALESPERSON-NO-QUOTA.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(34) VALUE
+               'NO QUOTA ON FILE FOR THIS PERIOD'.
+           05  FILLER                   PIC X(94) VALUE SPACES.
+
        01  TOT-REGION-LINE.
            05  FILLER                   PIC X(132) VALUE ALL '='.
-       
+
        01  TOT-REGION-AMT.
            05  TOT-REGION-NAME          PIC X(10).
-           05  FILLER                   PIC X(18) VALUE 
+           05  FILLER                   PIC X(18) VALUE
                ' REGIONAL TOTAL: '.
            05  FILLER                   PIC X(18) VALUE SPACES.
-           05  TOT-REG-AMOUNT           PIC $$$,$$$,$$9.99.
-           05  FILLER                   PIC X(72) VALUE SPACES.
-       
+           05  TOT-REG-AMOUNT           PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(6) VALUE ' TAX: '.
+           05  TOT-REG-TAX              PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(52) VALUE SPACES.
+
        01  TOT-GRAND-LINE.
            05  FILLER                   PIC X(132) VALUE ALL '*'.
-       
+
        01  TOT-GRAND-AMT.
            05  FILLER                   PIC X(14) VALUE 'GRAND TOTAL: '.
            05  FILLER                   PIC X(32) VALUE SPACES.
-           05  TOT-GRAND-AMOUNT         PIC $$$,$$$,$$9.99.
-           05  FILLER                   PIC X(72) VALUE SPACES.
-       
+           05  TOT-GRAND-AMOUNT         PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(6) VALUE ' TAX: '.
+           05  TOT-GRAND-TAX            PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(52) VALUE SPACES.
+
+       01  TOT-MTD-AMT.
+           05  FILLER                   PIC X(14) VALUE 'MTD TOTAL:   '.
+           05  FILLER                   PIC X(32) VALUE SPACES.
+           05  TOT-MTD-AMOUNT           PIC $$,$$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(51) VALUE SPACES.
+
+       01  TOT-YTD-AMT.
+           05  FILLER                   PIC X(14) VALUE 'YTD TOTAL:   '.
+           05  FILLER                   PIC X(32) VALUE SPACES.
+           05  TOT-YTD-AMOUNT           PIC $$,$$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(51) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * TOP-10/BOTTOM-10 SALESPERSON RANKING - PRINTED AFTER THE GRAND *
+      * TOTAL ONLY WHEN RANK-MODE-ON.                                  *
+      *----------------------------------------------------------------*
+       01  RANK-BANNER-LINE.
+           05  FILLER                   PIC X(40) VALUE SPACES.
+           05  RANK-BANNER-TEXT         PIC X(40).
+           05  FILLER                   PIC X(52) VALUE SPACES.
+
+       01  RANK-COLUMN-LINE.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(6) VALUE 'RANK'.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'SALES ID'.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(20) VALUE 'NAME'.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'AMOUNT'.
+           05  FILLER                   PIC X(70) VALUE SPACES.
+
+       01  RANK-DETAIL-LINE.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  RANK-NUMBER-ED           PIC Z(4)9.
+           05  FILLER                   PIC X(5) VALUE SPACES.
+           05  RANK-ID-ED               PIC ZZZZZ9.
+           05  FILLER                   PIC X(8) VALUE SPACES.
+           05  RANK-NAME                PIC X(20).
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  RANK-AMOUNT-ED           PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(53) VALUE SPACES.
+
        PROCEDURE DIVISION.
        
       *----------------------------------------------------------------*
@@ -181,28 +482,328 @@
       *----------------------------------------------------------------*
        1000-INITIALIZE.
            OPEN INPUT SALES-FILE
-           OPEN OUTPUT REPORT-FILE
-           
+           IF WS-SALES-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: SALES-FILE       FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-SALES-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           MOVE 1                          TO WS-ARG-NUMBER
+           DISPLAY WS-ARG-NUMBER UPON ARGUMENT-NUMBER
+           ACCEPT WS-RUN-PARM                 FROM ARGUMENT-VALUE
+
+           MOVE 2                          TO WS-ARG-NUMBER
+           DISPLAY WS-ARG-NUMBER UPON ARGUMENT-NUMBER
+           ACCEPT WS-RESTART-PARM             FROM ARGUMENT-VALUE
+           IF FUNCTION TRIM(WS-RESTART-PARM) IS NUMERIC
+               MOVE WS-RESTART-PARM        TO WS-RESTART-COUNT
+           END-IF
+
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND REPORT-FILE
+               IF WS-REPORT-STATUS NOT = '00'
+                  AND WS-REPORT-STATUS NOT = '05'
+                   MOVE 'OPEN FAILED: REPORT-FILE      FS='
+                                            TO WS-ABEND-MSG(1:36)
+                   MOVE WS-REPORT-STATUS    TO WS-ABEND-MSG(37:2)
+                   PERFORM 9900-FATAL-ERROR
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               IF WS-REPORT-STATUS NOT = '00'
+                   MOVE 'OPEN FAILED: REPORT-FILE      FS='
+                                            TO WS-ABEND-MSG(1:36)
+                   MOVE WS-REPORT-STATUS    TO WS-ABEND-MSG(37:2)
+                   PERFORM 9900-FATAL-ERROR
+               END-IF
+           END-IF
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: CHECKPOINT-FILE  FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-CHKPT-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           IF WS-RUN-PARM = 'CSV'
+               MOVE 'Y' TO WS-CSV-MODE-SW
+               PERFORM 1400-OPEN-CSV-FILE
+           END-IF
+           IF WS-RUN-PARM = 'RANK'
+               MOVE 'Y' TO WS-RANK-MODE-SW
+           END-IF
+
+      *    WS-RANK-TABLE IS BUILT ONLY FROM SALESPERSON BREAKS SEEN
+      *    DURING THIS RUN'S OWN FORWARD PASS - IT IS NOT CARRIED IN
+      *    THE CHECKPOINT RECORD, SO A RESTARTED RANK-MODE RUN WOULD
+      *    SILENTLY RANK ONLY THE SALESPEOPLE WHOSE BREAK FELL AFTER
+      *    THE RESTART POINT. REFUSE THE COMBINATION RATHER THAN
+      *    PRODUCE A TOP-N REPORT MISSING EVERYONE BEFORE IT - A RANK
+      *    RUN THAT ABENDS MUST BE RESTARTED FROM THE BEGINNING.
+           IF RANK-MODE-ON AND WS-RESTART-COUNT > ZERO
+               MOVE 'RANK MODE DOES NOT SUPPORT RESTART - RERUN FROM'
+                                            TO WS-ABEND-MSG(1:49)
+               MOVE ' THE BEGINNING'        TO WS-ABEND-MSG(50:15)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
            STRING WS-CURR-YEAR '-' WS-CURR-MONTH '-' WS-CURR-DAY
                   DELIMITED BY SIZE INTO WS-FORMATTED-DATE
            END-STRING
-           
+
+           PERFORM 1200-LOAD-YTD-TOTALS
+
+           OPEN INPUT QUOTA-FILE
+           IF WS-QUOTA-STATUS NOT = '00'
+               IF WS-QUOTA-STATUS NOT = '35'
+                   MOVE 'OPEN FAILED: QUOTA-FILE       FS='
+                                            TO WS-ABEND-MSG(1:36)
+                   MOVE WS-QUOTA-STATUS     TO WS-ABEND-MSG(37:2)
+                   PERFORM 9900-FATAL-ERROR
+               END-IF
+           ELSE
+               PERFORM 1600-LOAD-QUOTA-TABLE
+               CLOSE QUOTA-FILE
+           END-IF
+
+           IF WS-RESTART-COUNT > ZERO
+               PERFORM 1500-RESTORE-FROM-CHECKPOINT
+               PERFORM 1520-SKIP-TO-RESTART-POINT
+           END-IF
+
            PERFORM 1100-READ-SALES-RECORD
-           
-           IF NOT END-OF-FILE
+
+           IF NOT END-OF-FILE AND WS-RESTART-COUNT = ZERO
                MOVE SR-SALESPERSON-ID TO WS-PREV-SALESPERSON-ID
+               MOVE SR-SALESPERSON-NAME TO WS-PREV-SALESPERSON-NAME
                MOVE SR-REGION TO WS-PREV-REGION
                PERFORM 8000-WRITE-HEADERS
            END-IF.
-       
+
+      *----------------------------------------------------------------*
+      * RESTORE RUNNING STATE FROM THE PRIOR RUN'S CHECKPOINT LOG      *
+      * (CHKPTIN). READS TO THE LAST RECORD WHOSE CHKPTIN-RECORD-COUNT *
+      * DOES NOT EXCEED THE OPERATOR-SUPPLIED RESTART COUNT, SO A      *
+      * RESTART COUNT THAT DOESN'T LINE UP WITH AN EXACT CHECKPOINT    *
+      * STILL RESUMES FROM THE NEAREST ONE AT OR BEFORE IT.            *
+      *----------------------------------------------------------------*
+       1500-RESTORE-FROM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-IN-FILE
+           IF WS-CHKPTIN-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: CHECKPOINT-IN-FILE FS='
+                                            TO WS-ABEND-MSG(1:39)
+               MOVE WS-CHKPTIN-STATUS       TO WS-ABEND-MSG(40:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           PERFORM 1510-READ-CHECKPOINT-IN
+           PERFORM 1515-APPLY-CHECKPOINT-RECORD UNTIL CHKPTIN-EOF
+
+           CLOSE CHECKPOINT-IN-FILE
+
+           IF NOT CHECKPOINT-FOUND
+               MOVE 'NO CHECKPOINT AT OR BEFORE RESTART COUNT'
+                                            TO WS-ABEND-MSG(1:43)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           MOVE 99 TO WS-LINE-COUNT
+           MOVE 'N' TO WS-FIRST-RECORD-SW
+           DISPLAY 'RESTART: RESUMING AFTER RECORD ' WS-RECORD-COUNT.
+
+       1510-READ-CHECKPOINT-IN.
+           READ CHECKPOINT-IN-FILE
+               AT END
+                   MOVE 'Y' TO WS-CHKPTIN-EOF-SW
+           END-READ
+
+           IF NOT CHKPTIN-EOF AND WS-CHKPTIN-STATUS NOT = '00'
+               MOVE 'READ FAILED: CHECKPOINT-IN-FILE FS='
+                                            TO WS-ABEND-MSG(1:39)
+               MOVE WS-CHKPTIN-STATUS       TO WS-ABEND-MSG(40:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * IF THIS CHECKPOINT RECORD IS AT OR BEFORE THE RESTART POINT,   *
+      * ITS TOTALS ARE THE LATEST ONES NOT PAST THAT POINT - KEEP      *
+      * READING SINCE A LATER CHECKPOINT MAY STILL QUALIFY TOO.        *
+      *----------------------------------------------------------------*
+       1515-APPLY-CHECKPOINT-RECORD.
+           IF CHKPTIN-RECORD-COUNT <= WS-RESTART-COUNT
+               MOVE 'Y'                    TO WS-CHECKPOINT-FOUND-SW
+               MOVE CHKPTIN-RECORD-COUNT   TO WS-RECORD-COUNT
+               MOVE CHKPTIN-PAGE-COUNT     TO WS-PAGE-COUNT
+               MOVE CHKPTIN-SALESPERSON-TOTAL
+                                           TO WS-SALESPERSON-TOTAL
+               MOVE CHKPTIN-REGION-TOTAL   TO WS-REGION-TOTAL
+               MOVE CHKPTIN-GRAND-TOTAL    TO WS-GRAND-TOTAL
+               MOVE CHKPTIN-SALESPERSON-TAX
+                                           TO WS-SALESPERSON-TAX
+               MOVE CHKPTIN-REGION-TAX     TO WS-REGION-TAX
+               MOVE CHKPTIN-GRAND-TAX      TO WS-GRAND-TAX
+               MOVE CHKPTIN-PREV-SALESPERSON-ID
+                                       TO WS-PREV-SALESPERSON-ID
+               MOVE CHKPTIN-PREV-SALESPERSON-NM
+                                       TO WS-PREV-SALESPERSON-NAME
+               MOVE CHKPTIN-PREV-REGION    TO WS-PREV-REGION
+           END-IF
+           PERFORM 1510-READ-CHECKPOINT-IN.
+
+      *----------------------------------------------------------------*
+      * DISCARD SALES-FILE RECORDS ALREADY ACCOUNTED FOR BY THE        *
+      * RESTORED CHECKPOINT SO THE NEXT 1100-READ-SALES-RECORD RETURNS *
+      * THE FIRST RECORD THE PRIOR RUN HAD NOT YET PROCESSED.          *
+      *----------------------------------------------------------------*
+       1520-SKIP-TO-RESTART-POINT.
+           MOVE ZERO TO WS-SKIP-COUNT
+           PERFORM 1525-SKIP-ONE-SALES-RECORD
+               UNTIL WS-SKIP-COUNT >= WS-RECORD-COUNT
+                  OR END-OF-FILE.
+
+       1525-SKIP-ONE-SALES-RECORD.
+           READ SALES-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE-SW
+               NOT AT END
+                   ADD 1 TO WS-SKIP-COUNT
+           END-READ
+           IF NOT END-OF-FILE AND WS-SALES-STATUS NOT = '00'
+               MOVE 'READ FAILED: SALES-FILE       FS='
+                                        TO WS-ABEND-MSG(1:36)
+               MOVE WS-SALES-STATUS     TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * LOAD THE PERSISTED YTD/MTD TOTALS. A MISSING YTD-FILE (FILE    *
+      * STATUS 35) MEANS THIS IS THE FIRST RUN EVER, SO THE            *
+      * ACCUMULATORS START FROM ZERO RATHER THAN ABENDING. A YEAR      *
+      * ROLLOVER RESETS BOTH YTD AND MTD; A MONTH ROLLOVER WITHIN THE  *
+      * SAME YEAR RESETS ONLY MTD.                                     *
+      *----------------------------------------------------------------*
+       1200-LOAD-YTD-TOTALS.
+           MOVE ZERO TO YTD-SALES-TOTAL
+           MOVE ZERO TO YTD-TAX-TOTAL
+           MOVE ZERO TO MTD-SALES-TOTAL
+           MOVE ZERO TO MTD-TAX-TOTAL
+
+           OPEN INPUT YTD-FILE
+           IF WS-YTD-STATUS = '00'
+               READ YTD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'Y' TO WS-YTD-FOUND-SW
+               END-READ
+               CLOSE YTD-FILE
+           ELSE
+               IF WS-YTD-STATUS NOT = '35'
+                   MOVE 'OPEN FAILED: YTD-FILE         FS='
+                                            TO WS-ABEND-MSG(1:36)
+                   MOVE WS-YTD-STATUS       TO WS-ABEND-MSG(37:2)
+                   PERFORM 9900-FATAL-ERROR
+               END-IF
+           END-IF
+
+           IF YTD-FILE-FOUND
+               IF YTD-YEAR NOT = WS-CURR-YEAR
+                   MOVE ZERO TO YTD-SALES-TOTAL
+                   MOVE ZERO TO YTD-TAX-TOTAL
+                   MOVE ZERO TO MTD-SALES-TOTAL
+                   MOVE ZERO TO MTD-TAX-TOTAL
+               ELSE
+                   IF YTD-MONTH NOT = WS-CURR-MONTH
+                       MOVE ZERO TO MTD-SALES-TOTAL
+                       MOVE ZERO TO MTD-TAX-TOTAL
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * LOAD THE QUOTA MASTER TABLE ONCE AT STARTUP, THE SAME WAY      *
+      * DATAVAL LOADS PRODMAST/REGNMAST INTO MEMORY AND CLOSES THE     *
+      * FILE RIGHT BACK UP.                                            *
+      *----------------------------------------------------------------*
+       1600-LOAD-QUOTA-TABLE.
+           PERFORM 1610-READ-QUOTA-RECORD
+           PERFORM 1620-ADD-QUOTA-TO-TABLE UNTIL QUOTA-EOF.
+
+       1610-READ-QUOTA-RECORD.
+           READ QUOTA-FILE
+               AT END
+                   MOVE 'Y' TO WS-QUOTA-EOF-SW
+           END-READ
+
+           IF NOT QUOTA-EOF AND WS-QUOTA-STATUS NOT = '00'
+               MOVE 'READ FAILED: QUOTA-FILE       FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-QUOTA-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+       1620-ADD-QUOTA-TO-TABLE.
+           IF WS-QUOTA-TABLE-COUNT < WS-QUOTA-TABLE-MAX
+               ADD 1                        TO WS-QUOTA-TABLE-COUNT
+               SET WS-QUOTA-IDX             TO WS-QUOTA-TABLE-COUNT
+               MOVE QUOTA-SALESPERSON-ID
+                                TO WS-QUOTA-SPID-TBL (WS-QUOTA-IDX)
+               MOVE QUOTA-YEAR  TO WS-QUOTA-YEAR-TBL (WS-QUOTA-IDX)
+               MOVE QUOTA-MONTH TO WS-QUOTA-MONTH-TBL (WS-QUOTA-IDX)
+               MOVE QUOTA-AMOUNT
+                                TO WS-QUOTA-AMOUNT-TBL (WS-QUOTA-IDX)
+           END-IF
+
+           PERFORM 1610-READ-QUOTA-RECORD.
+
+      *----------------------------------------------------------------*
+      * OPEN THE CSV EXPORT FILE AND WRITE ITS COLUMN HEADER. TYPE     *
+      * TELLS EACH ROW APART SINCE DETAIL AND TOTAL ROWS DON'T USE THE *
+      * SAME COLUMNS.                                                  *
+      *----------------------------------------------------------------*
+       1400-OPEN-CSV-FILE.
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND CSV-FILE
+               IF WS-CSV-STATUS NOT = '00' AND WS-CSV-STATUS NOT = '05'
+                   MOVE 'OPEN FAILED: CSV-FILE         FS='
+                                            TO WS-ABEND-MSG(1:36)
+                   MOVE WS-CSV-STATUS       TO WS-ABEND-MSG(37:2)
+                   PERFORM 9900-FATAL-ERROR
+               END-IF
+           ELSE
+               OPEN OUTPUT CSV-FILE
+               IF WS-CSV-STATUS NOT = '00'
+                   MOVE 'OPEN FAILED: CSV-FILE         FS='
+                                            TO WS-ABEND-MSG(1:36)
+                   MOVE WS-CSV-STATUS       TO WS-ABEND-MSG(37:2)
+                   PERFORM 9900-FATAL-ERROR
+               END-IF
+
+               MOVE SPACES TO CSV-LINE
+               STRING 'TYPE' ',' 'DATE' ',' 'SALESPERSON' ',' 'REGION'
+                      ',' 'PRODUCT' ',' 'QUANTITY' ',' 'AMOUNT'
+                      DELIMITED BY SIZE INTO CSV-LINE
+               END-STRING
+               WRITE CSV-LINE
+           END-IF.
+
        1100-READ-SALES-RECORD.
            READ SALES-FILE
                AT END
                    MOVE 'Y' TO WS-END-OF-FILE-SW
                NOT AT END
                    ADD 1 TO WS-RECORD-COUNT
-           END-READ.
+           END-READ
+
+           IF NOT END-OF-FILE AND WS-SALES-STATUS NOT = '00'
+               MOVE 'READ FAILED: SALES-FILE       FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-SALES-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
        
       *----------------------------------------------------------------*
       * PROCESS SALES RECORDS                                          *
@@ -224,16 +825,22 @@
                PERFORM 2200-SALESPERSON-BREAK
                PERFORM 7200-PRINT-REGION-TOTAL
                MOVE ZERO TO WS-REGION-TOTAL
+               MOVE ZERO TO WS-REGION-TAX
            END-IF
            MOVE SR-REGION TO WS-PREV-REGION.
-       
+
        2200-SALESPERSON-BREAK.
            IF NOT FIRST-RECORD
                PERFORM 7100-PRINT-SALESPERSON-TOTAL
+               IF RANK-MODE-ON
+                   PERFORM 2250-ADD-TO-RANK-TABLE
+               END-IF
                MOVE ZERO TO WS-SALESPERSON-TOTAL
+               MOVE ZERO TO WS-SALESPERSON-TAX
            END-IF
            
            MOVE SR-SALESPERSON-ID TO WS-PREV-SALESPERSON-ID
+           MOVE SR-SALESPERSON-NAME TO WS-PREV-SALESPERSON-NAME
            PERFORM 7000-PRINT-SALESPERSON-HEADER
            MOVE 'N' TO WS-FIRST-RECORD-SW.
        
@@ -246,30 +853,134 @@
            MOVE SR-PRODUCT-CODE TO DTL-PRODUCT
            MOVE SR-QUANTITY TO DTL-QUANTITY
            MOVE SR-SALE-AMOUNT TO DTL-AMOUNT
-           
+           MOVE SR-TAX-AMOUNT TO DTL-TAX
+
+           IF SR-TRANS-RETURN
+               MOVE 'RETURN' TO DTL-TYPE
+           ELSE
+               MOVE SPACES TO DTL-TYPE
+           END-IF
+
            WRITE REPORT-LINE FROM DTL-DETAIL-LINE
            ADD 1 TO WS-LINE-COUNT
-           
-           ADD SR-SALE-AMOUNT TO WS-SALESPERSON-TOTAL
-           ADD SR-SALE-AMOUNT TO WS-REGION-TOTAL
-           ADD SR-SALE-AMOUNT TO WS-GRAND-TOTAL.
-       
+
+           IF CSV-MODE-ON
+               PERFORM 2350-WRITE-CSV-DETAIL
+           END-IF
+
+           IF SR-TRANS-RETURN
+               SUBTRACT SR-SALE-AMOUNT FROM WS-SALESPERSON-TOTAL
+               SUBTRACT SR-SALE-AMOUNT FROM WS-REGION-TOTAL
+               SUBTRACT SR-SALE-AMOUNT FROM WS-GRAND-TOTAL
+               SUBTRACT SR-TAX-AMOUNT  FROM WS-SALESPERSON-TAX
+               SUBTRACT SR-TAX-AMOUNT  FROM WS-REGION-TAX
+               SUBTRACT SR-TAX-AMOUNT  FROM WS-GRAND-TAX
+           ELSE
+               ADD SR-SALE-AMOUNT TO WS-SALESPERSON-TOTAL
+               ADD SR-SALE-AMOUNT TO WS-REGION-TOTAL
+               ADD SR-SALE-AMOUNT TO WS-GRAND-TOTAL
+               ADD SR-TAX-AMOUNT  TO WS-SALESPERSON-TAX
+               ADD SR-TAX-AMOUNT  TO WS-REGION-TAX
+               ADD SR-TAX-AMOUNT  TO WS-GRAND-TAX
+           END-IF
+
+           ADD 1                        TO WS-CHECKPOINT-COUNTER
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               PERFORM 8200-WRITE-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * WRITE ONE CSV DETAIL ROW FOR THE SALE JUST PRINTED.            *
+      *----------------------------------------------------------------*
+       2350-WRITE-CSV-DETAIL.
+           MOVE SR-QUANTITY TO WS-CSV-QTY-ED
+           MOVE SR-SALE-AMOUNT TO WS-CSV-AMT-ED
+
+           IF SR-TRANS-RETURN
+               MOVE 'RETURN' TO WS-CSV-DETAIL-TYPE
+           ELSE
+               MOVE 'DETAIL' TO WS-CSV-DETAIL-TYPE
+           END-IF
+
+           MOVE SPACES TO CSV-LINE
+           STRING WS-CSV-DETAIL-TYPE ',' SR-SALE-DATE ','
+                  SR-SALESPERSON-NAME ','
+                  SR-REGION ',' SR-PRODUCT-CODE ',' WS-CSV-QTY-ED ','
+                  WS-CSV-AMT-ED
+                  DELIMITED BY SIZE INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE.
+
+      *----------------------------------------------------------------*
+      * APPEND THE SALESPERSON JUST FINALIZED BY 7100-PRINT-           *
+      * SALESPERSON-TOTAL TO THE RANKING TABLE.                        *
+      *----------------------------------------------------------------*
+       2250-ADD-TO-RANK-TABLE.
+           IF WS-RANK-COUNT < WS-RANK-TABLE-MAX
+               ADD 1 TO WS-RANK-COUNT
+               SET WS-RANK-IDX TO WS-RANK-COUNT
+               MOVE WS-PREV-SALESPERSON-ID
+                                   TO WS-RANK-ID-TBL (WS-RANK-IDX)
+               MOVE WS-PREV-SALESPERSON-NAME
+                                   TO WS-RANK-NAME-TBL (WS-RANK-IDX)
+               MOVE WS-SALESPERSON-TOTAL
+                                   TO WS-RANK-AMOUNT-TBL (WS-RANK-IDX)
+           END-IF.
+
       *----------------------------------------------------------------*
       * FINALIZATION                                                   *
       *----------------------------------------------------------------*
        3000-FINALIZE.
+           PERFORM 3100-REWRITE-YTD-TOTALS
+
            IF NOT FIRST-RECORD
                PERFORM 2200-SALESPERSON-BREAK
                PERFORM 7200-PRINT-REGION-TOTAL
                PERFORM 7300-PRINT-GRAND-TOTAL
            END-IF
-           
+
+           IF RANK-MODE-ON
+               PERFORM 7600-PRINT-RANKING
+           END-IF
+
+           IF WS-CHECKPOINT-COUNTER > ZERO
+               PERFORM 8200-WRITE-CHECKPOINT
+           END-IF
+
            CLOSE SALES-FILE
            CLOSE REPORT-FILE
-           
+           CLOSE CHECKPOINT-FILE
+
+           IF CSV-MODE-ON
+               CLOSE CSV-FILE
+           END-IF
+
            DISPLAY 'SALESRPT COMPLETED SUCCESSFULLY'
            DISPLAY 'RECORDS PROCESSED: ' WS-RECORD-COUNT
            DISPLAY 'PAGES PRINTED: ' WS-PAGE-COUNT.
+
+      *----------------------------------------------------------------*
+      * ROLL THIS RUN'S GRAND TOTAL INTO THE YTD/MTD ACCUMULATORS AND  *
+      * REWRITE THE SNAPSHOT FILE WHOLE SO THE NEXT RUN PICKS THEM UP. *
+      *----------------------------------------------------------------*
+       3100-REWRITE-YTD-TOTALS.
+           ADD WS-GRAND-TOTAL TO YTD-SALES-TOTAL
+           ADD WS-GRAND-TAX   TO YTD-TAX-TOTAL
+           ADD WS-GRAND-TOTAL TO MTD-SALES-TOTAL
+           ADD WS-GRAND-TAX   TO MTD-TAX-TOTAL
+           MOVE WS-CURR-YEAR  TO YTD-YEAR
+           MOVE WS-CURR-MONTH TO YTD-MONTH
+
+           OPEN OUTPUT YTD-FILE
+           IF WS-YTD-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: YTD-FILE (OUT)   FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-YTD-STATUS           TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           WRITE YTD-TOTALS-RECORD
+           CLOSE YTD-FILE.
        
       *----------------------------------------------------------------*
       * PRINT SALESPERSON HEADER                                       *
@@ -294,13 +1005,73 @@
        7100-PRINT-SALESPERSON-TOTAL.
            WRITE REPORT-LINE FROM TOT-SALESPERSON-LINE
                   AFTER ADVANCING 1 LINE
-           
+
            MOVE WS-SALESPERSON-TOTAL TO TOT-SP-AMOUNT
+           MOVE WS-SALESPERSON-TAX TO TOT-SP-TAX
            WRITE REPORT-LINE FROM TOT-SALESPERSON-AMT
                   AFTER ADVANCING 1 LINE
-           
-           ADD 2 TO WS-LINE-COUNT.
-       
+
+           ADD 2 TO WS-LINE-COUNT
+
+           PERFORM 7150-FIND-QUOTA
+           IF QUOTA-FOUND
+               MOVE WS-QUOTA-AMOUNT-TBL (WS-QUOTA-IDX)
+                                        TO TOT-QUOTA-AMOUNT
+               MOVE WS-QUOTA-PCT        TO TOT-QUOTA-PCT
+               WRITE REPORT-LINE FROM TOT-SALESPERSON-QUOTA
+                      AFTER ADVANCING 1 LINE
+           ELSE
+               WRITE REPORT-LINE FROM TOT-SALESPERSON-NO-QUOTA
+                      AFTER ADVANCING 1 LINE
+           END-IF
+           ADD 1 TO WS-LINE-COUNT
+
+           IF CSV-MODE-ON
+               MOVE WS-PREV-SALESPERSON-ID TO WS-CSV-SALESPERSON-ED
+               MOVE WS-SALESPERSON-TOTAL TO WS-CSV-AMT-ED
+               MOVE SPACES TO CSV-LINE
+               STRING 'SALESPERSON TOTAL' ',' ',' WS-CSV-SALESPERSON-ED
+                      ',' ',' ',' ',' WS-CSV-AMT-ED
+                      DELIMITED BY SIZE INTO CSV-LINE
+               END-STRING
+               WRITE CSV-LINE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * LOOK UP WS-PREV-SALESPERSON-ID'S QUOTA FOR THE CURRENT         *
+      * YEAR/MONTH IN THE QUOTA TABLE AND, IF FOUND, COMPUTE THE       *
+      * PERCENT-TO-QUOTA FIGURE PRINTED ALONGSIDE IT. SAME LINEAR      *
+      * SEARCH-AND-FOUND-SWITCH PATTERN DATAVAL'S 2420-SEARCH-         *
+      * PRODUCT-TABLE USES.                                            *
+      *----------------------------------------------------------------*
+       7150-FIND-QUOTA.
+           MOVE 'N' TO WS-QUOTA-FOUND-SW
+           MOVE ZERO TO WS-QUOTA-PCT
+           SET WS-QUOTA-IDX TO 1
+           PERFORM 7160-SEARCH-QUOTA-TABLE
+               UNTIL WS-QUOTA-IDX > WS-QUOTA-TABLE-COUNT
+                  OR QUOTA-FOUND
+
+           IF QUOTA-FOUND
+               IF WS-QUOTA-AMOUNT-TBL (WS-QUOTA-IDX) > ZERO
+                   COMPUTE WS-QUOTA-PCT ROUNDED =
+                       (WS-SALESPERSON-TOTAL /
+                        WS-QUOTA-AMOUNT-TBL (WS-QUOTA-IDX)) * 100
+                       ON SIZE ERROR
+                           MOVE 999.99 TO WS-QUOTA-PCT
+                   END-COMPUTE
+               END-IF
+           END-IF.
+
+       7160-SEARCH-QUOTA-TABLE.
+           IF WS-QUOTA-SPID-TBL (WS-QUOTA-IDX) = WS-PREV-SALESPERSON-ID
+           AND WS-QUOTA-YEAR-TBL (WS-QUOTA-IDX)  = WS-CURR-YEAR
+           AND WS-QUOTA-MONTH-TBL (WS-QUOTA-IDX) = WS-CURR-MONTH
+               MOVE 'Y' TO WS-QUOTA-FOUND-SW
+           ELSE
+               SET WS-QUOTA-IDX UP BY 1
+           END-IF.
+
       *----------------------------------------------------------------*
       * PRINT REGION TOTAL                                             *
       *----------------------------------------------------------------*
@@ -310,13 +1081,24 @@
            
            MOVE WS-PREV-REGION TO TOT-REGION-NAME
            MOVE WS-REGION-TOTAL TO TOT-REG-AMOUNT
+           MOVE WS-REGION-TAX TO TOT-REG-TAX
            WRITE REPORT-LINE FROM TOT-REGION-AMT
                   AFTER ADVANCING 1 LINE
            
            WRITE REPORT-LINE FROM TOT-REGION-LINE
                   AFTER ADVANCING 1 LINE
-           
-           ADD 4 TO WS-LINE-COUNT.
+
+           ADD 4 TO WS-LINE-COUNT
+
+           IF CSV-MODE-ON
+               MOVE WS-REGION-TOTAL TO WS-CSV-AMT-ED
+               MOVE SPACES TO CSV-LINE
+               STRING 'REGION TOTAL' ',' ',' ',' WS-PREV-REGION ',' ','
+                      ',' WS-CSV-AMT-ED
+                      DELIMITED BY SIZE INTO CSV-LINE
+               END-STRING
+               WRITE CSV-LINE
+           END-IF.
        
       *----------------------------------------------------------------*
       * PRINT GRAND TOTAL                                              *
@@ -326,12 +1108,149 @@
                   AFTER ADVANCING 3 LINES
            
            MOVE WS-GRAND-TOTAL TO TOT-GRAND-AMOUNT
+           MOVE WS-GRAND-TAX TO TOT-GRAND-TAX
            WRITE REPORT-LINE FROM TOT-GRAND-AMT
                   AFTER ADVANCING 1 LINE
-           
+
+           MOVE MTD-SALES-TOTAL TO TOT-MTD-AMOUNT
+           WRITE REPORT-LINE FROM TOT-MTD-AMT
+                  AFTER ADVANCING 1 LINE
+
+           MOVE YTD-SALES-TOTAL TO TOT-YTD-AMOUNT
+           WRITE REPORT-LINE FROM TOT-YTD-AMT
+                  AFTER ADVANCING 1 LINE
+
            WRITE REPORT-LINE FROM TOT-GRAND-LINE
+                  AFTER ADVANCING 1 LINE
+
+           IF CSV-MODE-ON
+               MOVE WS-GRAND-TOTAL TO WS-CSV-AMT-ED
+               MOVE SPACES TO CSV-LINE
+               STRING 'GRAND TOTAL' ',' ',' ',' ',' ',' ','
+                      WS-CSV-AMT-ED
+                      DELIMITED BY SIZE INTO CSV-LINE
+               END-STRING
+               WRITE CSV-LINE
+
+               MOVE MTD-SALES-TOTAL TO WS-CSV-PERIOD-AMT-ED
+               MOVE SPACES TO CSV-LINE
+               STRING 'MTD TOTAL' ',' ',' ',' ',' ',' ','
+                      WS-CSV-PERIOD-AMT-ED
+                      DELIMITED BY SIZE INTO CSV-LINE
+               END-STRING
+               WRITE CSV-LINE
+
+               MOVE YTD-SALES-TOTAL TO WS-CSV-PERIOD-AMT-ED
+               MOVE SPACES TO CSV-LINE
+               STRING 'YTD TOTAL' ',' ',' ',' ',' ',' ','
+                      WS-CSV-PERIOD-AMT-ED
+                      DELIMITED BY SIZE INTO CSV-LINE
+               END-STRING
+               WRITE CSV-LINE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * PRINT THE TOP-10/BOTTOM-10 SALESPERSON RANKING. THE TABLE IS   *
+      * SORTED DESCENDING BY WS-RANK-AMOUNT-TBL FIRST SO "TOP" MEANS   *
+      * THE FIRST 10 ENTRIES AND "BOTTOM" MEANS THE LAST 10.           *
+      *----------------------------------------------------------------*
+       7600-PRINT-RANKING.
+           PERFORM 7500-SORT-RANK-TABLE
+
+           WRITE REPORT-LINE FROM RANK-BANNER-LINE
+                  AFTER ADVANCING PAGE
+           MOVE 'TOP 10 SALESPEOPLE' TO RANK-BANNER-TEXT
+           WRITE REPORT-LINE FROM RANK-BANNER-LINE
+                  AFTER ADVANCING 2 LINES
+           WRITE REPORT-LINE FROM RANK-COLUMN-LINE
+                  AFTER ADVANCING 2 LINES
+
+           MOVE ZERO TO WS-RANK-PRINT-SUB
+           PERFORM 7610-PRINT-ONE-RANK-LINE
+               UNTIL WS-RANK-PRINT-SUB = 10
+                  OR WS-RANK-PRINT-SUB = WS-RANK-COUNT
+
+           WRITE REPORT-LINE FROM RANK-BANNER-LINE
+                  AFTER ADVANCING PAGE
+           MOVE 'BOTTOM 10 SALESPEOPLE' TO RANK-BANNER-TEXT
+           WRITE REPORT-LINE FROM RANK-BANNER-LINE
+                  AFTER ADVANCING 2 LINES
+           WRITE REPORT-LINE FROM RANK-COLUMN-LINE
+                  AFTER ADVANCING 2 LINES
+
+           IF WS-RANK-COUNT > 10
+               COMPUTE WS-RANK-PRINT-SUB = WS-RANK-COUNT - 10
+           ELSE
+               MOVE ZERO TO WS-RANK-PRINT-SUB
+           END-IF
+           PERFORM 7610-PRINT-ONE-RANK-LINE
+               UNTIL WS-RANK-PRINT-SUB = WS-RANK-COUNT.
+
+      *----------------------------------------------------------------*
+      * PRINT ONE LINE OF THE CURRENT RANK SECTION AND ADVANCE THE     *
+      * TABLE SUBSCRIPT. USED FOR BOTH THE TOP-10 AND BOTTOM-10        *
+      * PASSES - THE CALLER SETS WS-RANK-PRINT-SUB'S STARTING POINT.   *
+      *----------------------------------------------------------------*
+       7610-PRINT-ONE-RANK-LINE.
+           ADD 1 TO WS-RANK-PRINT-SUB
+           COMPUTE WS-RANK-NUMBER = WS-RANK-PRINT-SUB
+
+           MOVE WS-RANK-NUMBER TO RANK-NUMBER-ED
+           MOVE WS-RANK-ID-TBL (WS-RANK-PRINT-SUB) TO RANK-ID-ED
+           MOVE WS-RANK-NAME-TBL (WS-RANK-PRINT-SUB) TO RANK-NAME
+           MOVE WS-RANK-AMOUNT-TBL (WS-RANK-PRINT-SUB) TO RANK-AMOUNT-ED
+
+           WRITE REPORT-LINE FROM RANK-DETAIL-LINE
                   AFTER ADVANCING 1 LINE.
-       
+
+      *----------------------------------------------------------------*
+      * SELECTION SORT OF THE RANK TABLE, DESCENDING BY AMOUNT. THE    *
+      * TABLE NEVER HOLDS MORE THAN A FEW HUNDRED ENTRIES IN PRACTICE  *
+      * SO AN O(N**2) SORT IS PLENTY FAST FOR A REPORT THAT RUNS ONCE  *
+      * A DAY.                                                         *
+      *----------------------------------------------------------------*
+       7500-SORT-RANK-TABLE.
+           SET WS-SORT-I TO 1
+           PERFORM 7510-SORT-OUTER-PASS
+               UNTIL WS-SORT-I NOT LESS THAN WS-RANK-COUNT.
+
+       7510-SORT-OUTER-PASS.
+           SET WS-SORT-MAX-IDX TO WS-SORT-I
+           SET WS-SORT-J TO WS-SORT-I
+           SET WS-SORT-J UP BY 1
+           PERFORM 7520-SORT-INNER-PASS
+               UNTIL WS-SORT-J > WS-RANK-COUNT
+
+           IF WS-SORT-MAX-IDX NOT EQUAL WS-SORT-I
+               PERFORM 7530-SORT-SWAP-ENTRIES
+           END-IF
+
+           SET WS-SORT-I UP BY 1.
+
+       7520-SORT-INNER-PASS.
+           IF WS-RANK-AMOUNT-TBL (WS-SORT-J)
+                  > WS-RANK-AMOUNT-TBL (WS-SORT-MAX-IDX)
+               SET WS-SORT-MAX-IDX TO WS-SORT-J
+           END-IF
+           SET WS-SORT-J UP BY 1.
+
+       7530-SORT-SWAP-ENTRIES.
+           MOVE WS-RANK-ID-TBL (WS-SORT-I)     TO WS-SORT-TEMP-ID
+           MOVE WS-RANK-NAME-TBL (WS-SORT-I)   TO WS-SORT-TEMP-NAME
+           MOVE WS-RANK-AMOUNT-TBL (WS-SORT-I) TO WS-SORT-TEMP-AMT
+
+           MOVE WS-RANK-ID-TBL (WS-SORT-MAX-IDX)
+                                     TO WS-RANK-ID-TBL (WS-SORT-I)
+           MOVE WS-RANK-NAME-TBL (WS-SORT-MAX-IDX)
+                                     TO WS-RANK-NAME-TBL (WS-SORT-I)
+           MOVE WS-RANK-AMOUNT-TBL (WS-SORT-MAX-IDX)
+                                     TO WS-RANK-AMOUNT-TBL (WS-SORT-I)
+
+           MOVE WS-SORT-TEMP-ID   TO WS-RANK-ID-TBL (WS-SORT-MAX-IDX)
+           MOVE WS-SORT-TEMP-NAME TO WS-RANK-NAME-TBL (WS-SORT-MAX-IDX)
+           MOVE WS-SORT-TEMP-AMT  TO
+                                  WS-RANK-AMOUNT-TBL (WS-SORT-MAX-IDX).
+
       *----------------------------------------------------------------*
       * WRITE REPORT HEADERS                                           *
       *----------------------------------------------------------------*
@@ -348,5 +1267,48 @@
            
            WRITE REPORT-LINE FROM HDR-LINE-3
                   AFTER ADVANCING 1 LINE
-           
+
            MOVE 3 TO WS-LINE-COUNT.
+
+      *----------------------------------------------------------------*
+      * WRITE A CHECKPOINT RECORD EVERY WS-CHECKPOINT-INTERVAL DETAIL  *
+      * LINES AND RESET THE COUNTER. THE RECORD COUNT AT WHICH THIS    *
+      * FIRES IS WHAT AN OPERATOR SUPPLIES AS THE RESTART PARAMETER IF *
+      * THE RUN LATER ABENDS AND HAS TO BE RESTARTED.                  *
+      *----------------------------------------------------------------*
+       8200-WRITE-CHECKPOINT.
+           MOVE FUNCTION CURRENT-DATE      TO CHKPT-TIMESTAMP
+           MOVE WS-RECORD-COUNT            TO CHKPT-RECORD-COUNT
+           MOVE WS-PAGE-COUNT              TO CHKPT-PAGE-COUNT
+           MOVE WS-SALESPERSON-TOTAL       TO CHKPT-SALESPERSON-TOTAL
+           MOVE WS-REGION-TOTAL            TO CHKPT-REGION-TOTAL
+           MOVE WS-GRAND-TOTAL             TO CHKPT-GRAND-TOTAL
+           MOVE WS-SALESPERSON-TAX         TO CHKPT-SALESPERSON-TAX
+           MOVE WS-REGION-TAX              TO CHKPT-REGION-TAX
+           MOVE WS-GRAND-TAX               TO CHKPT-GRAND-TAX
+           MOVE WS-PREV-SALESPERSON-ID     TO CHKPT-PREV-SALESPERSON-ID
+           MOVE WS-PREV-SALESPERSON-NAME
+                                        TO CHKPT-PREV-SALESPERSON-NM
+           MOVE WS-PREV-REGION             TO CHKPT-PREV-REGION
+
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHKPT-STATUS NOT = '00'
+               MOVE 'WRITE ERROR: CHECKPOINT-FILE FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-CHKPT-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           DISPLAY 'CHECKPOINT: RECORD ' WS-RECORD-COUNT ' COMPLETE'
+
+           MOVE ZERO                        TO WS-CHECKPOINT-COUNTER.
+
+      *----------------------------------------------------------------*
+      * FATAL ERROR - ABORT RUN                                        *
+      * A NONZERO RETURN-CODE HERE STOPS A DRIVER JOB STREAM FROM      *
+      * PROCEEDING TO CUSTUPD WITH AN INCOMPLETE SALES REPORT.         *
+      *----------------------------------------------------------------*
+       9900-FATAL-ERROR.
+           DISPLAY '*** SALESRPT FATAL ERROR: ' WS-ABEND-MSG
+           MOVE 16                          TO RETURN-CODE
+           STOP RUN.
