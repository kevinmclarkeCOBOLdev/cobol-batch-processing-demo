@@ -0,0 +1,440 @@
+      *****************************************************************
+      * PROGRAM NAME: APPRVMGR                                        *
+      * DESCRIPTION:  PENDING CREDIT LIMIT APPROVAL MANAGER           *
+      *               COMPANION PROGRAM TO CUSTUPD. LISTS THE         *
+      *               ENTRIES CUSTUPD DIVERTED TO PENDOUT BECAUSE     *
+      *               THE NEW CUST-CREDIT-LIMIT WAS LARGE ENOUGH TO   *
+      *               NEED A SECOND APPROVAL, AND RELEASES OR         *
+      *               REJECTS THEM ONE AT A TIME BY SEQUENCE NUMBER.  *
+      *               A RELEASED ENTRY IS WRITTEN TO RELSOUT IN THE   *
+      *               SAME LAYOUT AS CUSTUPD'S OWN TRANSIN SO IT CAN  *
+      *               BE FED BACK IN AS A NORMAL UPDATE TRANSACTION   *
+      *               ON THE NEXT CUSTUPD RUN. A REJECTED ENTRY IS    *
+      *               JUST MARKED AS SUCH - THE MASTER WAS NEVER      *
+      *               TOUCHED SO THERE IS NOTHING ELSE TO UNDO.       *
+      *                                                                *
+      * INPUTS:       PENDING APPROVAL FILE (PENDOUT)                 *
+      *               COMMAND-LINE ACTION (THE GNUCOBOL STAND-IN FOR  *
+      *               A JCL PARM):                                    *
+      *                 LIST                 - LIST ALL ENTRIES       *
+      *                 RELEASE nnnnnnnn     - RELEASE ONE ENTRY      *
+      *                 REJECT  nnnnnnnn     - REJECT ONE ENTRY       *
+      * OUTPUTS:      RELEASED TRANSACTIONS  (RELSOUT)                *
+      *               APPROVAL LISTING/SUMMARY REPORT (RPTAPPROUT)    *
+      *               UPDATED PENDING APPROVAL FILE (PENDOUT)         *
+      *                                                                *
+      * COPYBOOKS:                                                     *
+      *   PENDAPPR - PENDING APPROVAL RECORD, SEE COPYBOOK FOR LAYOUT *
+      *   CUSTREC  - CUSTOMER MASTER RECORD, SEE CUSTUPD FOR LAYOUT   *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APPRVMGR.
+       AUTHOR. PORTFOLIO DEMO.
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    SAME PENDOUT FILE CUSTUPD WRITES TO - OPENED I-O HERE SO
+      *    AN ENTRY'S PEND-STATUS CAN BE REWRITTEN IN PLACE WHEN IT
+      *    IS RELEASED OR REJECTED.
+           SELECT PENDING-FILE    ASSIGN TO PENDOUT
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS PEND-SEQUENCE-NO
+                  FILE STATUS  IS WS-PEND-STATUS.
+
+      *    RELEASED ENTRIES, ONE PER RECORD, IN THE SAME LAYOUT AS
+      *    CUSTUPD'S OWN TRANSIN SO THIS FILE CAN BE RENAMED/COPIED
+      *    OVER TRANSIN AND FED STRAIGHT BACK INTO CUSTUPD.
+           SELECT RELEASED-FILE   ASSIGN TO RELSOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-RELS-STATUS.
+
+           SELECT REPORT-FILE     ASSIGN TO RPTAPPROUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-REPORT-STATUS.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+      *---------------------------------------------------------------*
+      * PENDING APPROVAL FILE                                          *
+      * PENDAPPR DEFINES ITS OWN 01-LEVEL (PENDING-RECORD)            *
+      * COPIED DIRECTLY UNDER FD - NO WRAPPER 01 REQUIRED             *
+      *---------------------------------------------------------------*
+       FD  PENDING-FILE
+           RECORDING MODE IS F.
+           COPY PENDAPPR.
+
+      *---------------------------------------------------------------*
+      * RELEASED TRANSACTION FILE                                      *
+      * SAME SHAPE AS CUSTUPD'S TRANS-INPUT-REC SO THE PROPOSED        *
+      * UPDATE CAN BE REPLAYED BY A LATER CUSTUPD RUN AS A NORMAL      *
+      * TRANS-UPDATE TRANSACTION                                       *
+      *---------------------------------------------------------------*
+       FD  RELEASED-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  RELEASED-TRANS-REC.
+           05  TRANS-TYPE               PIC X(1).
+      *---------------------------------------------------------------*
+      * SET TO 'Y' BY 3000-RELEASE-ENTRY BELOW SO CUSTUPD CAN TELL    *
+      * THIS REPLAYED TRANSACTION APART FROM A FIRST-TIME ONE AND     *
+      * APPLY IT DIRECTLY INSTEAD OF DIVERTING IT BACK TO PENDING-    *
+      * FILE A SECOND TIME. MUST STAY BYTE-FOR-BYTE ALIGNED WITH      *
+      * CUSTUPD'S TRANS-INPUT-REC.                                    *
+      *---------------------------------------------------------------*
+           05  TRANS-APPROVED-FLAG      PIC X(1).
+           COPY CUSTREC REPLACING ==01  CUSTOMER-RECORD==
+                                BY ==05  TRANS-REC==
+                                   ==05  == BY ==10  ==.
+
+      *---------------------------------------------------------------*
+      * LISTING / SUMMARY REPORT OUTPUT FILE                           *
+      *---------------------------------------------------------------*
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-LINE                  PIC X(132).
+
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+      *---------------------------------------------------------------*
+      * FILE STATUS FIELDS - ONE PER SELECT STATEMENT                  *
+      *---------------------------------------------------------------*
+       01  WS-FILE-STATUS.
+           05  WS-PEND-STATUS           PIC XX VALUE SPACES.
+           05  WS-RELS-STATUS           PIC XX VALUE SPACES.
+           05  WS-REPORT-STATUS         PIC XX VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * END-OF-FILE / LOOKUP FLAGS                                     *
+      *---------------------------------------------------------------*
+       01  WS-FLAGS.
+           05  WS-PEND-EOF-SW           PIC X VALUE 'N'.
+               88  PEND-EOF                     VALUE 'Y'.
+           05  WS-PEND-FOUND-SW         PIC X VALUE 'N'.
+               88  PEND-FOUND                   VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      * PROGRAM COUNTERS                                               *
+      *---------------------------------------------------------------*
+       01  WS-COUNTERS.
+           05  WS-LISTED-COUNT          PIC 9(5) VALUE ZERO.
+           05  WS-RELEASED-COUNT        PIC 9(5) VALUE ZERO.
+           05  WS-REJECTED-COUNT        PIC 9(5) VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      * COMMAND-LINE ACTION PARSING                                    *
+      * ACCEPT WS-COMMAND-LINE GETS THE WHOLE COMMAND LINE, THEN       *
+      * UNSTRING SPLITS IT ON THE FIRST SPACE INTO AN ACTION CODE      *
+      * AND (FOR RELEASE/REJECT) THE TARGET SEQUENCE NUMBER.           *
+      *---------------------------------------------------------------*
+       01  WS-COMMAND-FIELDS.
+           05  WS-COMMAND-LINE          PIC X(40) VALUE SPACES.
+           05  WS-ACTION-CODE           PIC X(08) VALUE SPACES.
+               88  ACTION-IS-LIST               VALUE 'LIST'.
+               88  ACTION-IS-RELEASE            VALUE 'RELEASE'.
+               88  ACTION-IS-REJECT             VALUE 'REJECT'.
+           05  WS-SEQ-PARM              PIC X(08) VALUE SPACES.
+           05  WS-TARGET-SEQ            PIC 9(08) VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      * WORKING STORAGE REPORT LINE BUFFER                             *
+      *---------------------------------------------------------------*
+       01  WS-REPORT-LINE               PIC X(132) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * FATAL ERROR MESSAGE STAGING AREA                               *
+      *---------------------------------------------------------------*
+       01  WS-ABEND-MSG                 PIC X(80)  VALUE SPACES.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+      *---------------------------------------------------------------*
+      * MAIN PROCESSING LOGIC                                          *
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+
+           EVALUATE TRUE
+               WHEN ACTION-IS-LIST
+                   PERFORM 2000-LIST-PENDING
+               WHEN ACTION-IS-RELEASE
+                   PERFORM 3000-RELEASE-ENTRY
+               WHEN ACTION-IS-REJECT
+                   PERFORM 4000-REJECT-ENTRY
+               WHEN OTHER
+                   DISPLAY 'USAGE: APPRVMGR LIST'
+                   DISPLAY '       APPRVMGR RELEASE nnnnnnnn'
+                   DISPLAY '       APPRVMGR REJECT  nnnnnnnn'
+           END-EVALUATE
+
+           PERFORM 9000-PRINT-SUMMARY
+           PERFORM 8000-FINALIZE
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+      * INITIALIZATION                                                 *
+      * OPEN ALL FILES THEN PARSE THE COMMAND-LINE ACTION              *
+      * ANY FILE OPEN FAILURE IS IMMEDIATELY FATAL                     *
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O PENDING-FILE
+           IF WS-PEND-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: PENDING-FILE    FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-PEND-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           OPEN OUTPUT RELEASED-FILE
+           IF WS-RELS-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: RELEASED-FILE   FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-RELS-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: REPORT-FILE     FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-REPORT-STATUS        TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           ACCEPT WS-COMMAND-LINE           FROM COMMAND-LINE
+           UNSTRING WS-COMMAND-LINE DELIMITED BY SPACE
+                    INTO WS-ACTION-CODE WS-SEQ-PARM
+           IF FUNCTION TRIM(WS-SEQ-PARM) IS NUMERIC
+               MOVE WS-SEQ-PARM             TO WS-TARGET-SEQ
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * LIST EVERY ENTRY CURRENTLY ON PENDING-FILE, LOWEST SEQUENCE    *
+      * NUMBER FIRST, TO THE REPORT FILE                               *
+      *---------------------------------------------------------------*
+       2000-LIST-PENDING.
+           MOVE ZERO                       TO PEND-SEQUENCE-NO
+           START PENDING-FILE KEY NOT < PEND-SEQUENCE-NO
+               INVALID KEY
+                   MOVE 'Y'                 TO WS-PEND-EOF-SW
+           END-START
+
+           IF NOT PEND-EOF
+               PERFORM 2010-READ-PENDING-NEXT
+           END-IF
+
+           PERFORM 2020-LIST-ONE-ENTRY UNTIL PEND-EOF.
+
+      *---------------------------------------------------------------*
+      * READ PENDING-FILE IN KEY SEQUENCE, ONE RECORD AT A TIME        *
+      *---------------------------------------------------------------*
+       2010-READ-PENDING-NEXT.
+           READ PENDING-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y'                 TO WS-PEND-EOF-SW
+           END-READ
+           IF WS-PEND-STATUS NOT = '00'
+          AND WS-PEND-STATUS NOT = '10'
+               MOVE 'READ ERROR: PENDING-FILE     FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-PEND-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * WRITE ONE LISTING LINE FOR THE CURRENT PENDING-RECORD, THEN    *
+      * READ THE NEXT ONE BEFORE RETURNING                             *
+      *---------------------------------------------------------------*
+       2020-LIST-ONE-ENTRY.
+           MOVE SPACES                      TO WS-REPORT-LINE
+           STRING 'SEQ=' PEND-SEQUENCE-NO
+                  ' CUST=' CUST-ID OF PEND-CUST-DATA
+                  ' OLD-LIMIT=' PEND-OLD-CREDIT-LIMIT
+                  ' NEW-LIMIT=' PEND-NEW-CREDIT-LIMIT
+                  ' STATUS=' PEND-STATUS
+                  DELIMITED SIZE            INTO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+           ADD 1                            TO WS-LISTED-COUNT
+           PERFORM 2010-READ-PENDING-NEXT.
+
+      *---------------------------------------------------------------*
+      * RELEASE ONE PENDING ENTRY BY SEQUENCE NUMBER - WRITE IT TO     *
+      * RELEASED-FILE FOR REPLAY AS A TRANS-UPDATE, THEN MARK THE      *
+      * PENDING-FILE ENTRY RELEASED SO IT IS NOT ACTED ON TWICE        *
+      *---------------------------------------------------------------*
+       3000-RELEASE-ENTRY.
+           PERFORM 5000-FIND-PENDING-ENTRY
+
+           IF PEND-FOUND
+               IF PEND-AWAITING
+                   MOVE PEND-TRANS-TYPE     TO TRANS-TYPE
+                   MOVE 'Y'                 TO TRANS-APPROVED-FLAG
+                   MOVE PEND-CUST-DATA      TO TRANS-REC
+                   WRITE RELEASED-TRANS-REC
+                   IF WS-RELS-STATUS NOT = '00'
+                       MOVE 'WRITE ERROR: RELEASED-FILE   FS='
+                                            TO WS-ABEND-MSG(1:36)
+                       MOVE WS-RELS-STATUS  TO WS-ABEND-MSG(37:2)
+                       PERFORM 9900-FATAL-ERROR
+                   END-IF
+                   ADD 1                    TO WS-RELEASED-COUNT
+
+                   MOVE 'R'                 TO PEND-STATUS
+                   PERFORM 6000-REWRITE-PENDING-ENTRY
+                   DISPLAY 'RELEASED PENDING ENTRY ' WS-TARGET-SEQ
+               ELSE
+                   DISPLAY 'PENDING ENTRY ' WS-TARGET-SEQ
+                           ' IS NOT AWAITING APPROVAL'
+               END-IF
+           ELSE
+               DISPLAY 'NO PENDING ENTRY FOUND FOR SEQUENCE '
+                       WS-TARGET-SEQ
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * REJECT ONE PENDING ENTRY BY SEQUENCE NUMBER - THE MASTER WAS   *
+      * NEVER TOUCHED SO ONLY THE PENDING-FILE ENTRY ITSELF NEEDS TO   *
+      * BE MARKED REJECTED                                             *
+      *---------------------------------------------------------------*
+       4000-REJECT-ENTRY.
+           PERFORM 5000-FIND-PENDING-ENTRY
+
+           IF PEND-FOUND
+               IF PEND-AWAITING
+                   MOVE 'X'                 TO PEND-STATUS
+                   PERFORM 6000-REWRITE-PENDING-ENTRY
+                   ADD 1                    TO WS-REJECTED-COUNT
+                   DISPLAY 'REJECTED PENDING ENTRY ' WS-TARGET-SEQ
+               ELSE
+                   DISPLAY 'PENDING ENTRY ' WS-TARGET-SEQ
+                           ' IS NOT AWAITING APPROVAL'
+               END-IF
+           ELSE
+               DISPLAY 'NO PENDING ENTRY FOUND FOR SEQUENCE '
+                       WS-TARGET-SEQ
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * RANDOM READ OF PENDING-FILE BY THE TARGET SEQUENCE NUMBER      *
+      * STATUS 00 = RECORD FOUND - PENDING-RECORD LOADED               *
+      * STATUS 23 = RECORD NOT FOUND - NORMAL, CALLER DECIDES          *
+      * ANY OTHER STATUS = FATAL I/O ERROR                             *
+      *---------------------------------------------------------------*
+       5000-FIND-PENDING-ENTRY.
+           MOVE WS-TARGET-SEQ               TO PEND-SEQUENCE-NO
+           READ PENDING-FILE
+               INVALID KEY
+                   MOVE 'N'                 TO WS-PEND-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y'                 TO WS-PEND-FOUND-SW
+           END-READ
+           IF WS-PEND-STATUS NOT = '00'
+          AND WS-PEND-STATUS NOT = '23'
+               MOVE 'READ ERROR: PENDING-FILE     FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-PEND-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * REWRITE THE CURRENT PENDING-RECORD (STATUS ALREADY CHANGED BY  *
+      * THE CALLER) BACK TO PENDING-FILE                               *
+      *---------------------------------------------------------------*
+       6000-REWRITE-PENDING-ENTRY.
+           REWRITE PENDING-RECORD
+           IF WS-PEND-STATUS NOT = '00'
+               MOVE 'REWRITE ERROR: PENDING-FILE  FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-PEND-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * FINALIZATION - CLOSE ALL FILES                                 *
+      *---------------------------------------------------------------*
+       8000-FINALIZE.
+           CLOSE PENDING-FILE
+           CLOSE RELEASED-FILE
+           CLOSE REPORT-FILE.
+
+      *---------------------------------------------------------------*
+      * PRINT RUN SUMMARY TO REPORT-FILE AND ECHO TO SYSOUT           *
+      *---------------------------------------------------------------*
+       9000-PRINT-SUMMARY.
+           MOVE '============================================='
+                                            TO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+
+           MOVE 'PENDING APPROVAL MANAGER - RUN SUMMARY'
+                                            TO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+
+           MOVE '============================================='
+                                            TO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+
+           MOVE SPACES                      TO WS-REPORT-LINE
+           STRING 'ENTRIES LISTED:         '
+                  WS-LISTED-COUNT
+                  DELIMITED SIZE            INTO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+
+           MOVE SPACES                      TO WS-REPORT-LINE
+           STRING 'ENTRIES RELEASED:       '
+                  WS-RELEASED-COUNT
+                  DELIMITED SIZE            INTO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+
+           MOVE SPACES                      TO WS-REPORT-LINE
+           STRING 'ENTRIES REJECTED:       '
+                  WS-REJECTED-COUNT
+                  DELIMITED SIZE            INTO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+
+           MOVE '============================================='
+                                            TO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+
+           DISPLAY '============================================='
+           DISPLAY 'PENDING APPROVAL MANAGER - RUN SUMMARY'
+           DISPLAY '============================================='
+           DISPLAY 'ENTRIES LISTED:         ' WS-LISTED-COUNT
+           DISPLAY 'ENTRIES RELEASED:       ' WS-RELEASED-COUNT
+           DISPLAY 'ENTRIES REJECTED:       ' WS-REJECTED-COUNT
+           DISPLAY '============================================='.
+
+      *---------------------------------------------------------------*
+      * WRITE ONE LINE TO THE REPORT FILE                              *
+      * MOVES WS-REPORT-LINE INTO REPORT-LINE BUFFER THEN WRITES      *
+      * CLEARS WS-REPORT-LINE AFTER SUCCESSFUL WRITE                   *
+      *---------------------------------------------------------------*
+       9100-WRITE-REPORT-LINE.
+           MOVE WS-REPORT-LINE             TO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'WRITE ERROR: REPORT-FILE     FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-REPORT-STATUS        TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+           MOVE SPACES                      TO WS-REPORT-LINE.
+
+      *---------------------------------------------------------------*
+      * FATAL ERROR HANDLER                                            *
+      * DISPLAY DIAGNOSTIC MESSAGE TO SYSOUT                          *
+      * SET RETURN CODE 16 TO SIGNAL FAILURE TO JCL                   *
+      * TERMINATE THE PROGRAM                                          *
+      *---------------------------------------------------------------*
+       9900-FATAL-ERROR.
+           DISPLAY '*** APPRVMGR FATAL ERROR: ' WS-ABEND-MSG
+           MOVE 16                          TO RETURN-CODE
+           STOP RUN.
