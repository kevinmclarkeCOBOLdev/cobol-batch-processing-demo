@@ -31,51 +31,214 @@
                   ORGANIZATION IS SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS WS-ERROR-STATUS.
-       
+
+           SELECT PRODUCT-FILE ASSIGN TO PRODMAST
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-PROD-STATUS.
+
+           SELECT REGION-FILE ASSIGN TO REGNMAST
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-REGION-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO DVCTLCRD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CONTROL-STATUS.
+
+      *    SUSPENSE FILE - INDEXED ON THE SEQUENCE NUMBER ASSIGNED AS
+      *    EACH REJECTED RECORD IS WRITTEN SO THE SUSPRESB COMPANION
+      *    PROGRAM CAN RANDOMLY REWRITE A SINGLE ENTRY WHEN IT IS
+      *    RESUBMITTED. OPENED I-O (NOT OUTPUT) SINCE ENTRIES MUST
+      *    SURVIVE ACROSS DATAVAL RUNS UNTIL SUSPRESB ACTS ON THEM,
+      *    THE SAME WAY CUSTUPD OPENS ITS OWN PENDING-FILE I-O.
+           SELECT SUSPENSE-FILE ASSIGN TO SUSPOUT
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS SUSP-RECORD-NUMBER
+                  FILE STATUS IS WS-SUSPENSE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       
+
        FD  INPUT-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
        COPY SALESREC REPLACING SALES-RECORD BY INPUT-RECORD.
-       
+
        FD  CLEAN-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
        COPY SALESREC REPLACING SALES-RECORD BY CLEAN-RECORD.
-       
+
        FD  ERROR-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
        COPY ERRORREC.
-       
+
+       FD  PRODUCT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY PRODMAST.
+
+       FD  REGION-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY REGNMAST.
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY DVCTLCRD.
+
+       FD  SUSPENSE-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY SUSPREC.
+
        WORKING-STORAGE SECTION.
        
        01  WS-FILE-STATUS.
            05  WS-INPUT-STATUS          PIC XX.
            05  WS-CLEAN-STATUS          PIC XX.
            05  WS-ERROR-STATUS          PIC XX.
-       
+           05  WS-PROD-STATUS           PIC XX.
+           05  WS-REGION-STATUS         PIC XX.
+           05  WS-CONTROL-STATUS        PIC XX.
+           05  WS-SUSPENSE-STATUS       PIC XX.
+
        01  WS-FLAGS.
            05  WS-EOF-SW                PIC X VALUE 'N'.
                88  END-OF-FILE                  VALUE 'Y'.
            05  WS-RECORD-VALID-SW       PIC X VALUE 'Y'.
                88  RECORD-VALID                 VALUE 'Y'.
                88  RECORD-INVALID               VALUE 'N'.
-       
+           05  WS-PROD-EOF-SW           PIC X VALUE 'N'.
+               88  PROD-EOF                     VALUE 'Y'.
+           05  WS-PROD-FOUND-SW         PIC X VALUE 'N'.
+               88  PROD-CODE-FOUND              VALUE 'Y'.
+           05  WS-REGION-EOF-SW         PIC X VALUE 'N'.
+               88  REGION-EOF                   VALUE 'Y'.
+           05  WS-REGION-FOUND-SW       PIC X VALUE 'N'.
+               88  REGION-CODE-FOUND            VALUE 'Y'.
+           05  WS-SUSP-SCAN-EOF-SW      PIC X VALUE 'N'.
+               88  SUSP-SCAN-EOF                VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * RUNNING SEQUENCE NUMBER FOR THE NEXT SUSPENSE-FILE ENTRY       *
+      * WRITTEN THIS RUN. DETERMINED AT STARTUP BY SCANNING FOR THE    *
+      * HIGHEST SUSP-RECORD-NUMBER ALREADY ON FILE FROM AN EARLIER     *
+      * RUN, THE SAME WAY CUSTUPD DETERMINES ITS NEXT PENDING-FILE     *
+      * SEQUENCE NUMBER.                                               *
+      *----------------------------------------------------------------*
+       01  WS-SUSPENSE-SEQUENCE-NO      PIC 9(08) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * PRODUCT MASTER LOOKUP TABLE - LOADED ONCE AT STARTUP FROM      *
+      * PRODMAST AND SEARCHED FOR EVERY SALES RECORD'S PRODUCT CODE.   *
+      * AN IN-MEMORY TABLE IS USED RATHER THAN A RANDOM-ACCESS FILE    *
+      * SINCE DATAVAL OTHERWISE NEVER TOUCHES ANYTHING BUT SEQUENTIAL  *
+      * FILES, THE SAME REASONING CUSTUPD'S WS-SEEN-CUST-TABLE USES.   *
+      *----------------------------------------------------------------*
+       01  WS-PRODUCT-TABLE.
+           05  WS-PRODUCT-ENTRY OCCURS 5000 TIMES
+                             INDEXED BY WS-PROD-IDX.
+               10  WS-PROD-CODE-TBL     PIC X(10) VALUE SPACES.
+               10  WS-PROD-ACTIVE-TBL   PIC X(1)  VALUE SPACES.
+
+       01  WS-PROD-TABLE-FIELDS.
+           05  WS-PROD-TABLE-MAX        PIC 9(05) VALUE 5000.
+           05  WS-PROD-TABLE-COUNT      PIC 9(05) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * REGION MASTER LOOKUP TABLE - LOADED ONCE AT STARTUP FROM       *
+      * REGNMAST AND SEARCHED BY 2700-VALIDATE-REGION FOR EVERY SALES  *
+      * RECORD'S REGION CODE. REPLACES THE OLD LITERAL EVALUATE LIST   *
+      * SO OPS CAN ADD OR RETIRE A REGION BY UPDATING REGNMAST INSTEAD *
+      * OF FILING A CHANGE REQUEST AGAINST THIS PROGRAM. SAME IN-      *
+      * MEMORY TABLE APPROACH AS WS-PRODUCT-TABLE ABOVE.               *
+      *----------------------------------------------------------------*
+       01  WS-REGION-TABLE.
+           05  WS-REGION-ENTRY OCCURS 100 TIMES
+                             INDEXED BY WS-REGION-IDX.
+               10  WS-REGION-CODE-TBL   PIC X(10) VALUE SPACES.
+               10  WS-REGION-ACTIVE-TBL PIC X(1)  VALUE SPACES.
+
+       01  WS-REGION-TABLE-FIELDS.
+           05  WS-REGION-TABLE-MAX      PIC 9(05) VALUE 100.
+           05  WS-REGION-TABLE-COUNT    PIC 9(05) VALUE ZERO.
+
        01  WS-COUNTERS.
            05  WS-RECORDS-READ          PIC 9(7) VALUE ZERO.
            05  WS-RECORDS-CLEAN         PIC 9(7) VALUE ZERO.
            05  WS-RECORDS-ERROR         PIC 9(7) VALUE ZERO.
-       
+           05  WS-ERROR-RATE-PCT        PIC 9(3) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * ERROR-RATE ABORT THRESHOLD - WS-THRESHOLD-PARM IS READ FROM    *
+      * THE COMMAND LINE (THE GNUCOBOL EQUIVALENT OF THE JCL PARM ON   *
+      * AN EXEC STATEMENT), THE SAME WAY CUSTUPD'S RESTART PARAMETER   *
+      * AND SALESRPT'S WS-RUN-PARM ARE. A NUMERIC PARM OVERRIDES THE   *
+      * DEFAULT PERCENTAGE BELOW. THE RATE IS ONLY CHECKED ONCE        *
+      * WS-RECORDS-READ REACHES WS-MIN-SAMPLE-SIZE SO A HANDFUL OF BAD *
+      * RECORDS AT THE START OF A LARGE FILE DOESN'T TRIP A FALSE      *
+      * ABORT BEFORE ENOUGH RECORDS HAVE BEEN SEEN TO JUDGE THE FEED.  *
+      *----------------------------------------------------------------*
+       01  WS-THRESHOLD-PARM            PIC X(03) VALUE SPACES.
+
+       01  WS-THRESHOLD-FIELDS.
+           05  WS-ERROR-THRESHOLD-PCT   PIC 9(3) VALUE 25.
+           05  WS-MIN-SAMPLE-SIZE       PIC 9(7) VALUE 50.
+
+       01  WS-THRESHOLD-FLAGS.
+           05  WS-THRESHOLD-EXCEEDED-SW PIC X VALUE 'N'.
+               88  THRESHOLD-EXCEEDED           VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * CONTROL-CARD-SUPPLIED VALIDATION LIMITS - LOADED ONCE AT       *
+      * STARTUP BY 1400-LOAD-CONTROL-CARD. THE VALUES BELOW ARE THE    *
+      * BUILT-IN DEFAULTS (THE SAME LIMITS THAT USED TO BE LITERALS IN *
+      * 2500-VALIDATE-QUANTITY AND 2600-VALIDATE-SALE-AMOUNT) AND ARE  *
+      * ONLY OVERRIDDEN IF DVCTLCRD IS PRESENT, THE SAME "MISSING FILE *
+      * MEANS USE THE DEFAULT" REASONING SALESRPT'S 1200-LOAD-YTD-     *
+      * TOTALS USES FOR A MISSING YTD-FILE.                            *
+      *----------------------------------------------------------------*
+       01  WS-CONTROL-CARD-FOUND-SW     PIC X VALUE 'N'.
+           88  CONTROL-CARD-FOUND              VALUE 'Y'.
+
+       01  WS-CONTROL-FIELDS.
+           05  WS-QUANTITY-CEILING      PIC 9(7)    VALUE 999999.
+           05  WS-MIN-SALE-AMOUNT       PIC 9(7)V99 VALUE .01.
+
        01  WS-DATE-FIELDS.
            05  WS-YEAR                  PIC 9(4).
            05  WS-MONTH                 PIC 9(2).
            05  WS-DAY                   PIC 9(2).
        
        01  WS-NUMERIC-TEST              PIC 9(10).
-       
+
+       01  WS-TAX-RATE                  PIC V9999 VALUE ZERO.
+
+       01  WS-ERROR-FIELDS.
+           05  WS-ERROR-CODE            PIC X(10) VALUE SPACES.
+           05  WS-ERROR-MESSAGE         PIC X(60) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * 8000-LOG-ERROR CLEARS WS-ERROR-CODE/WS-ERROR-MESSAGE ON EVERY  *
+      * CALL, AND A SINGLE RECORD CAN FAIL MORE THAN ONE VALIDATION    *
+      * CHECK, SO THE FIRST FAILURE IS LATCHED HERE FOR 8050-LOG-      *
+      * SUSPENSE TO ATTACH TO THE SUSPENSE RECORD ONCE, AFTER ALL OF   *
+      * 2000-PROCESS-RECORDS' VALIDATION PARAGRAPHS HAVE RUN.          *
+      *----------------------------------------------------------------*
+       01  WS-FIRST-ERROR-FIELDS.
+           05  WS-FIRST-ERROR-SET-SW    PIC X VALUE 'N'.
+               88  FIRST-ERROR-SET              VALUE 'Y'.
+           05  WS-FIRST-ERROR-CODE      PIC X(10) VALUE SPACES.
+           05  WS-FIRST-ERROR-MESSAGE   PIC X(60) VALUE SPACES.
+
+       01  WS-ABEND-MSG                 PIC X(80) VALUE SPACES.
+
        PROCEDURE DIVISION.
        
       *----------------------------------------------------------------*
@@ -85,32 +248,235 @@
            PERFORM 1000-INITIALIZE
            PERFORM 2000-PROCESS-RECORDS UNTIL END-OF-FILE
            PERFORM 3000-FINALIZE
+           PERFORM 9100-SET-RETURN-CODE
            STOP RUN.
-       
+
       *----------------------------------------------------------------*
       * INITIALIZATION                                                 *
       *----------------------------------------------------------------*
        1000-INITIALIZE.
            OPEN INPUT INPUT-FILE
+           IF WS-INPUT-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: INPUT-FILE       FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-INPUT-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
            OPEN OUTPUT CLEAN-FILE
+           IF WS-CLEAN-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: CLEAN-FILE       FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-CLEAN-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
            OPEN OUTPUT ERROR-FILE
-           
+           IF WS-ERROR-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: ERROR-FILE       FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-ERROR-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           OPEN I-O SUSPENSE-FILE
+           IF WS-SUSPENSE-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: SUSPENSE-FILE    FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-SUSPENSE-STATUS      TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+           PERFORM 1450-DETERMINE-NEXT-SUSP-SEQ
+
+           OPEN INPUT PRODUCT-FILE
+           IF WS-PROD-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: PRODUCT-FILE     FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-PROD-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           PERFORM 1300-LOAD-PRODUCT-TABLE
+           CLOSE PRODUCT-FILE
+
+           OPEN INPUT REGION-FILE
+           IF WS-REGION-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: REGION-FILE      FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-REGION-STATUS        TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           PERFORM 1350-LOAD-REGION-TABLE
+           CLOSE REGION-FILE
+
+           PERFORM 1400-LOAD-CONTROL-CARD
+
+           ACCEPT WS-THRESHOLD-PARM FROM COMMAND-LINE
+           IF FUNCTION TRIM(WS-THRESHOLD-PARM) IS NUMERIC
+               MOVE WS-THRESHOLD-PARM  TO WS-ERROR-THRESHOLD-PCT
+           END-IF
+
            PERFORM 1100-READ-INPUT.
-       
+
        1100-READ-INPUT.
            READ INPUT-FILE
                AT END
                    MOVE 'Y' TO WS-EOF-SW
                NOT AT END
                    ADD 1 TO WS-RECORDS-READ
-           END-READ.
-       
+           END-READ
+
+           IF NOT END-OF-FILE AND WS-INPUT-STATUS NOT = '00'
+               MOVE 'READ FAILED: INPUT-FILE       FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-INPUT-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * LOAD THE PRODUCT MASTER TABLE ONCE AT STARTUP                  *
+      *----------------------------------------------------------------*
+       1300-LOAD-PRODUCT-TABLE.
+           PERFORM 1310-READ-PRODUCT-RECORD
+           PERFORM 1320-ADD-PRODUCT-TO-TABLE UNTIL PROD-EOF.
+
+       1310-READ-PRODUCT-RECORD.
+           READ PRODUCT-FILE
+               AT END
+                   MOVE 'Y' TO WS-PROD-EOF-SW
+           END-READ
+
+           IF NOT PROD-EOF AND WS-PROD-STATUS NOT = '00'
+               MOVE 'READ FAILED: PRODUCT-FILE     FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-PROD-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+       1320-ADD-PRODUCT-TO-TABLE.
+           IF WS-PROD-TABLE-COUNT < WS-PROD-TABLE-MAX
+               ADD 1                        TO WS-PROD-TABLE-COUNT
+               SET WS-PROD-IDX              TO WS-PROD-TABLE-COUNT
+               MOVE PROD-CODE       TO WS-PROD-CODE-TBL (WS-PROD-IDX)
+               MOVE PROD-ACTIVE-FLAG
+                                    TO WS-PROD-ACTIVE-TBL (WS-PROD-IDX)
+           END-IF
+
+           PERFORM 1310-READ-PRODUCT-RECORD.
+
+      *----------------------------------------------------------------*
+      * LOAD THE REGION MASTER TABLE ONCE AT STARTUP                   *
+      *----------------------------------------------------------------*
+       1350-LOAD-REGION-TABLE.
+           PERFORM 1360-READ-REGION-RECORD
+           PERFORM 1370-ADD-REGION-TO-TABLE UNTIL REGION-EOF.
+
+       1360-READ-REGION-RECORD.
+           READ REGION-FILE
+               AT END
+                   MOVE 'Y' TO WS-REGION-EOF-SW
+           END-READ
+
+           IF NOT REGION-EOF AND WS-REGION-STATUS NOT = '00'
+               MOVE 'READ FAILED: REGION-FILE      FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-REGION-STATUS        TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+       1370-ADD-REGION-TO-TABLE.
+           IF WS-REGION-TABLE-COUNT < WS-REGION-TABLE-MAX
+               ADD 1                      TO WS-REGION-TABLE-COUNT
+               SET WS-REGION-IDX          TO WS-REGION-TABLE-COUNT
+               MOVE REG-CODE    TO WS-REGION-CODE-TBL (WS-REGION-IDX)
+               MOVE REG-ACTIVE-FLAG
+                                TO WS-REGION-ACTIVE-TBL (WS-REGION-IDX)
+           END-IF
+
+           PERFORM 1360-READ-REGION-RECORD.
+
+      *----------------------------------------------------------------*
+      * LOAD THE CONTROL CARD, IF ONE IS PRESENT, AND OVERRIDE THE     *
+      * BUILT-IN VALIDATION LIMITS WITH ITS VALUES. FILE STATUS 35     *
+      * (FILE NOT FOUND) IS NOT AN ERROR - IT JUST MEANS RUN WITH THE  *
+      * DEFAULTS ALREADY MOVED INTO WS-CONTROL-FIELDS ABOVE.           *
+      *----------------------------------------------------------------*
+       1400-LOAD-CONTROL-CARD.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = '00'
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'Y' TO WS-CONTROL-CARD-FOUND-SW
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+               IF WS-CONTROL-STATUS NOT = '35'
+                   MOVE 'OPEN FAILED: CONTROL-FILE     FS='
+                                            TO WS-ABEND-MSG(1:36)
+                   MOVE WS-CONTROL-STATUS   TO WS-ABEND-MSG(37:2)
+                   PERFORM 9900-FATAL-ERROR
+               END-IF
+           END-IF
+
+           IF CONTROL-CARD-FOUND
+               IF DVCC-QUANTITY-CEILING NUMERIC
+               AND DVCC-QUANTITY-CEILING > ZERO
+                   MOVE DVCC-QUANTITY-CEILING TO WS-QUANTITY-CEILING
+               END-IF
+               IF DVCC-MIN-SALE-AMOUNT NUMERIC
+               AND DVCC-MIN-SALE-AMOUNT > ZERO
+                   MOVE DVCC-MIN-SALE-AMOUNT TO WS-MIN-SALE-AMOUNT
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * SCAN SUSPENSE-FILE FOR THE HIGHEST SUSP-RECORD-NUMBER ALREADY  *
+      * ON FILE FROM AN EARLIER RUN SO WS-SUSPENSE-SEQUENCE-NO RESUMES *
+      * FROM THERE INSTEAD OF COLLIDING WITH AN EXISTING KEY. AN EMPTY *
+      * FILE (FIRST RUN EVER) LEAVES IT AT ZERO.                       *
+      *----------------------------------------------------------------*
+       1450-DETERMINE-NEXT-SUSP-SEQ.
+           MOVE ZERO                       TO WS-SUSPENSE-SEQUENCE-NO
+           MOVE ZERO                       TO SUSP-RECORD-NUMBER
+           START SUSPENSE-FILE KEY NOT < SUSP-RECORD-NUMBER
+               INVALID KEY
+                   MOVE 'Y'                 TO WS-SUSP-SCAN-EOF-SW
+           END-START
+
+           IF NOT SUSP-SCAN-EOF
+               PERFORM 1460-READ-SUSPENSE-NEXT
+               PERFORM 1460-READ-SUSPENSE-NEXT UNTIL SUSP-SCAN-EOF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * READ SUSPENSE-FILE IN KEY SEQUENCE, REMEMBERING THE LAST KEY   *
+      * SUCCESSFULLY READ AS THE CURRENT HIGH-WATER MARK               *
+      *----------------------------------------------------------------*
+       1460-READ-SUSPENSE-NEXT.
+           READ SUSPENSE-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y'                 TO WS-SUSP-SCAN-EOF-SW
+               NOT AT END
+                   MOVE SUSP-RECORD-NUMBER  TO WS-SUSPENSE-SEQUENCE-NO
+           END-READ
+           IF WS-SUSPENSE-STATUS NOT = '00'
+          AND WS-SUSPENSE-STATUS NOT = '10'
+               MOVE 'READ ERROR: SUSPENSE-FILE    FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-SUSPENSE-STATUS      TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
       *----------------------------------------------------------------*
       * PROCESS RECORDS                                                *
       *----------------------------------------------------------------*
        2000-PROCESS-RECORDS.
            MOVE 'Y' TO WS-RECORD-VALID-SW
-           
+           MOVE 'N' TO WS-FIRST-ERROR-SET-SW
+
            PERFORM 2100-VALIDATE-SALESPERSON-ID
            PERFORM 2200-VALIDATE-SALESPERSON-NAME
            PERFORM 2300-VALIDATE-SALE-DATE
@@ -118,24 +484,32 @@
            PERFORM 2500-VALIDATE-QUANTITY
            PERFORM 2600-VALIDATE-SALE-AMOUNT
            PERFORM 2700-VALIDATE-REGION
-           
+           PERFORM 2750-VALIDATE-TRANSACTION-TYPE
+
            IF RECORD-VALID
                MOVE INPUT-RECORD TO CLEAN-RECORD
+               PERFORM 2800-CALCULATE-TAX
                WRITE CLEAN-RECORD
                ADD 1 TO WS-RECORDS-CLEAN
            ELSE
                ADD 1 TO WS-RECORDS-ERROR
+               PERFORM 8050-LOG-SUSPENSE
            END-IF
-           
-           PERFORM 1100-READ-INPUT.
+
+           PERFORM 2900-CHECK-ERROR-RATE
+
+           IF NOT THRESHOLD-EXCEEDED
+               PERFORM 1100-READ-INPUT
+           END-IF.
        
       *----------------------------------------------------------------*
       * VALIDATE SALESPERSON ID                                        *
       *----------------------------------------------------------------*
        2100-VALIDATE-SALESPERSON-ID.
-           IF SR-SALESPERSON-ID = ZERO
+           IF SR-SALESPERSON-ID OF INPUT-RECORD = ZERO
+               MOVE 'V-SALESID' TO WS-ERROR-CODE
+               MOVE 'SALESPERSON ID IS REQUIRED' TO WS-ERROR-MESSAGE
                PERFORM 8000-LOG-ERROR
-                   WITH 'V-SALESID' 'SALESPERSON ID IS REQUIRED'
                MOVE 'N' TO WS-RECORD-VALID-SW
            END-IF.
        
@@ -143,9 +517,10 @@
       * VALIDATE SALESPERSON NAME                                      *
       *----------------------------------------------------------------*
        2200-VALIDATE-SALESPERSON-NAME.
-           IF SR-SALESPERSON-NAME = SPACES
+           IF SR-SALESPERSON-NAME OF INPUT-RECORD = SPACES
+               MOVE 'V-NAME' TO WS-ERROR-CODE
+               MOVE 'SALESPERSON NAME IS REQUIRED' TO WS-ERROR-MESSAGE
                PERFORM 8000-LOG-ERROR
-                   WITH 'V-NAME' 'SALESPERSON NAME IS REQUIRED'
                MOVE 'N' TO WS-RECORD-VALID-SW
            END-IF.
        
@@ -153,34 +528,38 @@
       * VALIDATE SALE DATE                                             *
       *----------------------------------------------------------------*
        2300-VALIDATE-SALE-DATE.
-           IF SR-SALE-DATE = SPACES
+           IF SR-SALE-DATE OF INPUT-RECORD = SPACES
+               MOVE 'V-DATE' TO WS-ERROR-CODE
+               MOVE 'SALE DATE IS REQUIRED' TO WS-ERROR-MESSAGE
                PERFORM 8000-LOG-ERROR
-                   WITH 'V-DATE' 'SALE DATE IS REQUIRED'
                MOVE 'N' TO WS-RECORD-VALID-SW
            ELSE
-               * Validate date format YYYY-MM-DD
-               IF SR-SALE-DATE(1:4) NOT NUMERIC
-                  OR SR-SALE-DATE(5:1) NOT = '-'
-                  OR SR-SALE-DATE(6:2) NOT NUMERIC
-                  OR SR-SALE-DATE(8:1) NOT = '-'
-                  OR SR-SALE-DATE(9:2) NOT NUMERIC
+      *        VALIDATE DATE FORMAT YYYY-MM-DD
+               IF SR-SALE-DATE OF INPUT-RECORD(1:4) NOT NUMERIC
+                  OR SR-SALE-DATE OF INPUT-RECORD(5:1) NOT = '-'
+                  OR SR-SALE-DATE OF INPUT-RECORD(6:2) NOT NUMERIC
+                  OR SR-SALE-DATE OF INPUT-RECORD(8:1) NOT = '-'
+                  OR SR-SALE-DATE OF INPUT-RECORD(9:2) NOT NUMERIC
+                   MOVE 'V-DATEFMT' TO WS-ERROR-CODE
+                   MOVE 'INVALID DATE FORMAT' TO WS-ERROR-MESSAGE
                    PERFORM 8000-LOG-ERROR
-                       WITH 'V-DATEFMT' 'INVALID DATE FORMAT'
                    MOVE 'N' TO WS-RECORD-VALID-SW
                ELSE
-                   * Validate month range
-                   MOVE SR-SALE-DATE(6:2) TO WS-MONTH
+      *            VALIDATE MONTH RANGE
+                   MOVE SR-SALE-DATE OF INPUT-RECORD(6:2) TO WS-MONTH
                    IF WS-MONTH < 1 OR WS-MONTH > 12
+                       MOVE 'V-MONTH' TO WS-ERROR-CODE
+                       MOVE 'INVALID MONTH' TO WS-ERROR-MESSAGE
                        PERFORM 8000-LOG-ERROR
-                           WITH 'V-MONTH' 'INVALID MONTH'
                        MOVE 'N' TO WS-RECORD-VALID-SW
                    END-IF
-                   
-                   * Validate day range
-                   MOVE SR-SALE-DATE(9:2) TO WS-DAY
+
+      *            VALIDATE DAY RANGE
+                   MOVE SR-SALE-DATE OF INPUT-RECORD(9:2) TO WS-DAY
                    IF WS-DAY < 1 OR WS-DAY > 31
+                       MOVE 'V-DAY' TO WS-ERROR-CODE
+                       MOVE 'INVALID DAY' TO WS-ERROR-MESSAGE
                        PERFORM 8000-LOG-ERROR
-                           WITH 'V-DAY' 'INVALID DAY'
                        MOVE 'N' TO WS-RECORD-VALID-SW
                    END-IF
                END-IF
@@ -190,35 +569,73 @@
       * VALIDATE PRODUCT CODE                                          *
       *----------------------------------------------------------------*
        2400-VALIDATE-PRODUCT-CODE.
-           IF SR-PRODUCT-CODE = SPACES
+           IF SR-PRODUCT-CODE OF INPUT-RECORD = SPACES
+               MOVE 'V-PRODUCT' TO WS-ERROR-CODE
+               MOVE 'PRODUCT CODE IS REQUIRED' TO WS-ERROR-MESSAGE
                PERFORM 8000-LOG-ERROR
-                   WITH 'V-PRODUCT' 'PRODUCT CODE IS REQUIRED'
                MOVE 'N' TO WS-RECORD-VALID-SW
+           ELSE
+               PERFORM 2410-CHECK-PRODUCT-MASTER
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * LOOK UP SR-PRODUCT-CODE IN THE PRODUCT MASTER TABLE. A CODE    *
+      * THAT IS NOT FOUND AT ALL, OR IS ONLY FOUND MARKED INACTIVE,    *
+      * GETS THE SAME V-PRODCODE REJECTION - THE SALE STILL CAN'T BE   *
+      * BOOKED AGAINST IT EITHER WAY.                                  *
+      *----------------------------------------------------------------*
+       2410-CHECK-PRODUCT-MASTER.
+           MOVE 'N'                        TO WS-PROD-FOUND-SW
+           SET WS-PROD-IDX                 TO 1
+           PERFORM 2420-SEARCH-PRODUCT-TABLE
+               UNTIL WS-PROD-IDX > WS-PROD-TABLE-COUNT
+                  OR PROD-CODE-FOUND
+
+           IF NOT PROD-CODE-FOUND
+               MOVE 'V-PRODCODE' TO WS-ERROR-CODE
+               MOVE 'PRODUCT CODE NOT FOUND OR INACTIVE'
+                                           TO WS-ERROR-MESSAGE
+               PERFORM 8000-LOG-ERROR
+               MOVE 'N' TO WS-RECORD-VALID-SW
+           END-IF.
+
+       2420-SEARCH-PRODUCT-TABLE.
+           IF WS-PROD-CODE-TBL (WS-PROD-IDX)
+                                   = SR-PRODUCT-CODE OF INPUT-RECORD
+           AND WS-PROD-ACTIVE-TBL (WS-PROD-IDX) = 'Y'
+               MOVE 'Y'                    TO WS-PROD-FOUND-SW
+           ELSE
+               SET WS-PROD-IDX UP BY 1
            END-IF.
        
       *----------------------------------------------------------------*
       * VALIDATE QUANTITY                                              *
       *----------------------------------------------------------------*
        2500-VALIDATE-QUANTITY.
-           IF SR-QUANTITY = ZERO
+           IF SR-QUANTITY OF INPUT-RECORD = ZERO
+               MOVE 'V-QTY' TO WS-ERROR-CODE
+               MOVE 'QUANTITY MUST BE GREATER THAN ZERO'
+                                           TO WS-ERROR-MESSAGE
                PERFORM 8000-LOG-ERROR
-                   WITH 'V-QTY' 'QUANTITY MUST BE GREATER THAN ZERO'
                MOVE 'N' TO WS-RECORD-VALID-SW
            END-IF
            
-           IF SR-QUANTITY > 999999
+           IF SR-QUANTITY OF INPUT-RECORD > WS-QUANTITY-CEILING
+               MOVE 'V-QTYMAX' TO WS-ERROR-CODE
+               MOVE 'QUANTITY EXCEEDS MAXIMUM' TO WS-ERROR-MESSAGE
                PERFORM 8000-LOG-ERROR
-                   WITH 'V-QTYMAX' 'QUANTITY EXCEEDS MAXIMUM'
                MOVE 'N' TO WS-RECORD-VALID-SW
            END-IF.
-       
+
       *----------------------------------------------------------------*
       * VALIDATE SALE AMOUNT                                           *
       *----------------------------------------------------------------*
        2600-VALIDATE-SALE-AMOUNT.
-           IF SR-SALE-AMOUNT = ZERO
+           IF SR-SALE-AMOUNT OF INPUT-RECORD < WS-MIN-SALE-AMOUNT
+               MOVE 'V-AMOUNT' TO WS-ERROR-CODE
+               MOVE 'SALE AMOUNT MUST BE GREATER THAN ZERO'
+                                           TO WS-ERROR-MESSAGE
                PERFORM 8000-LOG-ERROR
-                   WITH 'V-AMOUNT' 'SALE AMOUNT MUST BE GREATER THAN ZERO'
                MOVE 'N' TO WS-RECORD-VALID-SW
            END-IF.
        
@@ -226,25 +643,105 @@
       * VALIDATE REGION                                                *
       *----------------------------------------------------------------*
        2700-VALIDATE-REGION.
-           IF SR-REGION = SPACES
+           IF SR-REGION OF INPUT-RECORD = SPACES
+               MOVE 'V-REGION' TO WS-ERROR-CODE
+               MOVE 'REGION IS REQUIRED' TO WS-ERROR-MESSAGE
                PERFORM 8000-LOG-ERROR
-                   WITH 'V-REGION' 'REGION IS REQUIRED'
                MOVE 'N' TO WS-RECORD-VALID-SW
            ELSE
-               EVALUATE SR-REGION
-                   WHEN 'NORTHEAST'
-                   WHEN 'SOUTHEAST'
-                   WHEN 'MIDWEST'
-                   WHEN 'SOUTHWEST'
-                   WHEN 'WEST'
-                       CONTINUE
-                   WHEN OTHER
-                       PERFORM 8000-LOG-ERROR
-                           WITH 'V-REGCODE' 'INVALID REGION CODE'
-                       MOVE 'N' TO WS-RECORD-VALID-SW
-               END-EVALUATE
+               PERFORM 2710-CHECK-REGION-MASTER
            END-IF.
-       
+
+      *----------------------------------------------------------------*
+      * LOOK UP SR-REGION IN THE REGION MASTER TABLE. A CODE THAT IS   *
+      * NOT FOUND AT ALL, OR IS ONLY FOUND MARKED INACTIVE, GETS THE   *
+      * SAME V-REGCODE REJECTION - THE SAME REASONING 2410-CHECK-      *
+      * PRODUCT-MASTER USES FOR AN UNKNOWN OR INACTIVE PRODUCT CODE.   *
+      *----------------------------------------------------------------*
+       2710-CHECK-REGION-MASTER.
+           MOVE 'N'                        TO WS-REGION-FOUND-SW
+           SET WS-REGION-IDX               TO 1
+           PERFORM 2720-SEARCH-REGION-TABLE
+               UNTIL WS-REGION-IDX > WS-REGION-TABLE-COUNT
+                  OR REGION-CODE-FOUND
+
+           IF NOT REGION-CODE-FOUND
+               MOVE 'V-REGCODE' TO WS-ERROR-CODE
+               MOVE 'INVALID REGION CODE' TO WS-ERROR-MESSAGE
+               PERFORM 8000-LOG-ERROR
+               MOVE 'N' TO WS-RECORD-VALID-SW
+           END-IF.
+
+       2720-SEARCH-REGION-TABLE.
+           IF WS-REGION-CODE-TBL (WS-REGION-IDX)
+                                   = SR-REGION OF INPUT-RECORD
+           AND WS-REGION-ACTIVE-TBL (WS-REGION-IDX) = 'Y'
+               MOVE 'Y'                    TO WS-REGION-FOUND-SW
+           ELSE
+               SET WS-REGION-IDX UP BY 1
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * VALIDATE TRANSACTION TYPE                                      *
+      * MUST BE 'S' (SALE) OR 'R' (RETURN/CREDIT MEMO) - SEE SALESRPT  *
+      * FOR HOW A RETURN NETS OUT OF THE ACCUMULATED TOTALS.           *
+      *----------------------------------------------------------------*
+       2750-VALIDATE-TRANSACTION-TYPE.
+           IF NOT SR-TRANS-SALE OF INPUT-RECORD
+          AND NOT SR-TRANS-RETURN OF INPUT-RECORD
+               MOVE 'V-TRANTYPE' TO WS-ERROR-CODE
+               MOVE 'TRANSACTION TYPE MUST BE S OR R'
+                                           TO WS-ERROR-MESSAGE
+               PERFORM 8000-LOG-ERROR
+               MOVE 'N' TO WS-RECORD-VALID-SW
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * COMPUTE THE SALES TAX FOR THE CLEAN RECORD, TIERED BY REGION.  *
+      * THE SAME FIVE REGION CODES VALIDATED ABOVE.                    *
+      *----------------------------------------------------------------*
+       2800-CALCULATE-TAX.
+           EVALUATE SR-REGION OF INPUT-RECORD
+               WHEN 'NORTHEAST'
+                   MOVE .0700 TO WS-TAX-RATE
+               WHEN 'SOUTHEAST'
+                   MOVE .0600 TO WS-TAX-RATE
+               WHEN 'MIDWEST'
+                   MOVE .0550 TO WS-TAX-RATE
+               WHEN 'SOUTHWEST'
+                   MOVE .0625 TO WS-TAX-RATE
+               WHEN 'WEST'
+                   MOVE .0825 TO WS-TAX-RATE
+               WHEN OTHER
+                   MOVE .0700 TO WS-TAX-RATE
+           END-EVALUATE
+
+           COMPUTE SR-TAX-AMOUNT OF CLEAN-RECORD ROUNDED =
+                   SR-SALE-AMOUNT OF INPUT-RECORD * WS-TAX-RATE.
+
+      *----------------------------------------------------------------*
+      * CHECK THE RUNNING ERROR RATE AGAINST WS-ERROR-THRESHOLD-PCT.   *
+      * ONCE THE SAMPLE IS LARGE ENOUGH TO BE MEANINGFUL, A FEED THAT  *
+      * IS REJECTING TOO LARGE A SHARE OF ITS RECORDS STOPS THE RUN    *
+      * HERE RATHER THAN LETTING DATAVAL GRIND THROUGH GARBAGE AND     *
+      * ONLY REPORT IT AT 9000-PRINT-STATISTICS AFTER THE FACT. THE    *
+      * LOOP IS STOPPED THE SAME WAY NORMAL END-OF-FILE IS - BY        *
+      * SETTING WS-EOF-SW - SO 3000-FINALIZE STILL CLOSES THE FILES    *
+      * AND PRINTS STATISTICS ON THE RECORDS SEEN SO FAR.              *
+      *----------------------------------------------------------------*
+       2900-CHECK-ERROR-RATE.
+           IF WS-RECORDS-READ NOT LESS THAN WS-MIN-SAMPLE-SIZE
+               COMPUTE WS-ERROR-RATE-PCT =
+                       (WS-RECORDS-ERROR * 100) / WS-RECORDS-READ
+               IF WS-ERROR-RATE-PCT > WS-ERROR-THRESHOLD-PCT
+                   DISPLAY '*** DATAVAL: ERROR RATE ' WS-ERROR-RATE-PCT
+                           '% EXCEEDS THRESHOLD ' WS-ERROR-THRESHOLD-PCT
+                           '% - RUN ABORTED'
+                   MOVE 'Y' TO WS-THRESHOLD-EXCEEDED-SW
+                   MOVE 'Y' TO WS-EOF-SW
+               END-IF
+           END-IF.
+
       *----------------------------------------------------------------*
       * FINALIZATION                                                   *
       *----------------------------------------------------------------*
@@ -252,6 +749,7 @@
            CLOSE INPUT-FILE
            CLOSE CLEAN-FILE
            CLOSE ERROR-FILE
+           CLOSE SUSPENSE-FILE
            
            PERFORM 9000-PRINT-STATISTICS.
        
@@ -259,14 +757,53 @@
       * LOG ERROR TO ERROR FILE                                        *
       *----------------------------------------------------------------*
        8000-LOG-ERROR.
+           IF NOT FIRST-ERROR-SET
+               MOVE WS-ERROR-CODE TO WS-FIRST-ERROR-CODE
+               MOVE WS-ERROR-MESSAGE TO WS-FIRST-ERROR-MESSAGE
+               MOVE 'Y' TO WS-FIRST-ERROR-SET-SW
+           END-IF
+
            MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
            MOVE WS-RECORDS-READ TO ERR-RECORD-NUMBER
-           MOVE ERROR-CODE TO ERR-ERROR-CODE
-           MOVE ERROR-MESSAGE TO ERR-ERROR-MESSAGE
+           MOVE WS-ERROR-CODE TO ERR-ERROR-CODE
+           MOVE WS-ERROR-MESSAGE TO ERR-ERROR-MESSAGE
            MOVE INPUT-RECORD(1:40) TO ERR-INPUT-DATA
-           
-           WRITE ERROR-RECORD.
-       
+
+           WRITE ERROR-RECORD
+
+           MOVE SPACES TO WS-ERROR-CODE
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+
+      *----------------------------------------------------------------*
+      * LOG REJECTED RECORD TO SUSPENSE FILE                           *
+      * WRITES THE FULL, UNTRUNCATED RECORD PLUS ITS FIRST-FAILED      *
+      * VALIDATION'S CODE/MESSAGE SO IT CAN BE CORRECTED AND RE-FED    *
+      * BACK THROUGH THIS PROGRAM BY SUSPRESB, RATHER THAN REQUIRING   *
+      * THE ENTIRE ORIGINAL RAW FILE TO BE RE-EDITED AND RESUBMITTED.  *
+      *----------------------------------------------------------------*
+       8050-LOG-SUSPENSE.
+           ADD 1 TO WS-SUSPENSE-SEQUENCE-NO
+           MOVE FUNCTION CURRENT-DATE TO SUSP-TIMESTAMP
+           MOVE WS-SUSPENSE-SEQUENCE-NO TO SUSP-RECORD-NUMBER
+           MOVE WS-FIRST-ERROR-CODE TO SUSP-ERROR-CODE
+           MOVE WS-FIRST-ERROR-MESSAGE TO SUSP-ERROR-MESSAGE
+           SET SUSP-PENDING TO TRUE
+
+           MOVE SR-SALESPERSON-ID OF INPUT-RECORD
+                                    TO SUSP-SALESPERSON-ID
+           MOVE SR-SALESPERSON-NAME OF INPUT-RECORD
+                                    TO SUSP-SALESPERSON-NAME
+           MOVE SR-SALE-DATE OF INPUT-RECORD TO SUSP-SALE-DATE
+           MOVE SR-PRODUCT-CODE OF INPUT-RECORD TO SUSP-PRODUCT-CODE
+           MOVE SR-QUANTITY OF INPUT-RECORD TO SUSP-QUANTITY
+           MOVE SR-SALE-AMOUNT OF INPUT-RECORD TO SUSP-SALE-AMOUNT
+           MOVE SR-REGION OF INPUT-RECORD TO SUSP-REGION
+           MOVE SR-TAX-AMOUNT OF INPUT-RECORD TO SUSP-TAX-AMOUNT
+           MOVE SR-TRANSACTION-TYPE OF INPUT-RECORD
+                                    TO SUSP-TRANSACTION-TYPE
+
+           WRITE SUSPENSE-RECORD.
+
       *----------------------------------------------------------------*
       * PRINT PROCESSING STATISTICS                                    *
       *----------------------------------------------------------------*
@@ -278,7 +815,36 @@
            DISPLAY 'RECORDS CLEAN:    ' WS-RECORDS-CLEAN
            DISPLAY 'RECORDS WITH ERRORS: ' WS-RECORDS-ERROR
            
-           COMPUTE WS-NUMERIC-TEST = 
+           COMPUTE WS-NUMERIC-TEST =
                    (WS-RECORDS-CLEAN * 100) / WS-RECORDS-READ
            DISPLAY 'CLEAN RATE:       ' WS-NUMERIC-TEST '%'
            DISPLAY '========================================='.
+
+      *----------------------------------------------------------------*
+      * SET RETURN-CODE FOR DOWNSTREAM JOB STEPS                       *
+      * A CLEAN RUN (NO REJECTED RECORDS) RETURNS 0 SO A DRIVER JOB    *
+      * STREAM CAN SAFELY CHAIN SALESRPT/CUSTUPD BEHIND THIS STEP.     *
+      * A RUN THAT REJECTED ONE OR MORE RECORDS RETURNS 4 SO THE       *
+      * DRIVER CAN STOP THE CHAIN RATHER THAN LET BAD DATA FLOW ON.    *
+      * A RUN ABORTED EARLY BY 2900-CHECK-ERROR-RATE RETURNS A         *
+      * DISTINCT 8 SO THE DRIVER CAN TELL "A FEW BAD RECORDS" APART    *
+      * FROM "THE FEED ITSELF LOOKS CORRUPT, STOP AND INVESTIGATE".    *
+      *----------------------------------------------------------------*
+       9100-SET-RETURN-CODE.
+           IF THRESHOLD-EXCEEDED
+               MOVE 8                       TO RETURN-CODE
+           ELSE
+               IF WS-RECORDS-ERROR > ZERO
+                   MOVE 4                   TO RETURN-CODE
+               ELSE
+                   MOVE ZERO                TO RETURN-CODE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * FATAL ERROR - ABORT RUN                                        *
+      *----------------------------------------------------------------*
+       9900-FATAL-ERROR.
+           DISPLAY '*** DATAVAL FATAL ERROR: ' WS-ABEND-MSG
+           MOVE 16                          TO RETURN-CODE
+           STOP RUN.
