@@ -11,6 +11,9 @@
       * OUTPUTS:      UPDATED MASTER FILE  (CUSTMOUT)                 *
       *               UPDATE REPORT        (RPTUPDOUT)                *
       *               ERROR FILE           (ERROROUT)                 *
+      *               AUDIT TRAIL FILE     (AUDITOUT)                 *
+      *               CHECKPOINT LOG       (CHKPTOUT)                 *
+      *               PENDING APPROVAL FILE (PENDOUT)                 *
       *                                                                *
       * COPYBOOKS:                                                     *
       *   CUSTREC  - CUSTOMER MASTER RECORD (200 BYTES)               *
@@ -23,11 +26,13 @@
       *                 05 CUST-ZIP             PIC X(10)             *
       *                 05 CUST-EMAIL           PIC X(50)             *
       *                 05 CUST-PHONE           PIC X(15)             *
-      *                 05 CUST-CREDIT-LIMIT    PIC 9(8)V99           *
+      *                 05 CUST-CREDIT-LIMIT    PIC S9(8)V99          *
       *                 05 CUST-BALANCE         PIC 9(8)V99           *
       *                 05 CUST-LAST-ORDER-DATE PIC X(10)             *
       *                 05 CUST-STATUS          PIC X(1)              *
-      *                 05 FILLER               PIC X(6)              *
+      *                 05 CUST-CURRENCY-CODE   PIC X(3)              *
+      *                 05 CUST-RECORD-VERSION  PIC X(1)              *
+      *                 05 FILLER               PIC X(2)              *
       *   ERRORREC - ERROR RECORD (150 BYTES)                         *
       *              01 ERROR-RECORD                                   *
       *                 05 ERR-TIMESTAMP        PIC X(26)             *
@@ -38,16 +43,16 @@
       *                 05 FILLER               PIC X(6)              *
       *                                                                *
       * RECORD NAME CONVENTIONS USED IN THIS PROGRAM:                 *
-      *   CUST-IN-REC  - CUSTOMER MASTER INPUT  (CUST-MASTER-IN FD)  *
-      *   CUST-OUT-REC - CUSTOMER MASTER OUTPUT (CUST-MASTER-OUT FD) *
-      *   TRANS-REC    - TRANSACTION INPUT      (TRANS-FILE FD)       *
-      *   WS-CUST-REC  - WORKING STORAGE COPY OF MASTER RECORD        *
+      *   CUST-MASTER-REC - CUSTOMER MASTER, INDEXED (CUST-MASTER FD)*
+      *   CUST-OUT-REC    - SEQUENTIAL EXTRACT  (CUST-MASTER-OUT FD) *
+      *   TRANS-REC       - TRANSACTION INPUT   (TRANS-FILE FD)       *
+      *   WS-CUST-REC     - WORKING STORAGE COPY OF MASTER RECORD     *
       *                                                                *
       * ALL CUSTREC FIELDS ARE REFERENCED AS:                         *
-      *   CUST-xxxx OF CUST-IN-REC   (MASTER INPUT FIELDS)           *
-      *   CUST-xxxx OF CUST-OUT-REC  (MASTER OUTPUT FIELDS)          *
-      *   CUST-xxxx OF TRANS-REC     (TRANSACTION FIELDS)             *
-      *   CUST-xxxx OF WS-CUST-REC   (WORKING STORAGE FIELDS)        *
+      *   CUST-xxxx OF CUST-MASTER-REC (INDEXED MASTER FIELDS)       *
+      *   CUST-xxxx OF CUST-OUT-REC    (SEQUENTIAL EXTRACT FIELDS)   *
+      *   CUST-xxxx OF TRANS-REC       (TRANSACTION FIELDS)           *
+      *   CUST-xxxx OF WS-CUST-REC     (WORKING STORAGE FIELDS)      *
       *                                                                *
       * FIXES APPLIED FROM ORIGINAL CODE REVIEW:                      *
       *   01 - REMOVED INVALID PERFORM...WITH SYNTAX                  *
@@ -71,6 +76,29 @@
       *   W6 - CUSTREC REPLACING USED ON ALL FDS FOR UNIQUE NAMES     *
       *   W7 - WS-ERROR-MESSAGE SIZED TO X(60) TO MATCH ERRORREC      *
       *   W8 - WS-TRANS-READ-COUNT SIZED TO 9(8) TO MATCH ERRORREC    *
+      *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      *   CUST-MASTER-IN/CUST-MASTER-OUT REPLACED WITH A SINGLE       *
+      *   INDEXED CUST-MASTER FILE KEYED ON CUST-ID. TRANSACTIONS ARE *
+      *   NOW APPLIED BY RANDOM READ/REWRITE/DELETE INSTEAD OF A      *
+      *   SEQUENTIAL MERGE, WHICH ALSO DROPS THE REQUIREMENT THAT     *
+      *   TRANSIN BE PRE-SORTED BY CUST-ID. CUSTMOUT IS REBUILT AS A  *
+      *   SEQUENTIAL EXTRACT OF THE INDEXED MASTER DURING FINALIZE SO *
+      *   EXISTING DOWNSTREAM REPORT PROGRAMS ARE UNAFFECTED.         *
+      *   ADDED AUDITOUT - A BEFORE/AFTER AUDIT TRAIL WRITTEN FROM    *
+      *   2400/2500/2600 FOR EVERY APPLIED ADD/UPDATE/DELETE.         *
+      *   ADDED CHECKPOINT/RESTART SUPPORT - CHKPTOUT RECORDS THE     *
+      *   TRANSACTION COUNT EVERY WS-CHECKPOINT-INTERVAL RECORDS, AND *
+      *   A COMMAND-LINE RESTART PARAMETER LETS AN OPERATOR RESUME A  *
+      *   RUN PAST THAT MANY TRANSACTIONS INSTEAD OF REPROCESSING     *
+      *   TRANSIN FROM RECORD ONE. CUST-MASTER NEEDS NO REPOSITIONING *
+      *   ON RESTART SINCE IT IS KEYED RANDOM ACCESS.                 *
+      *   ADDED PENDOUT - A TRANS-UPDATE WHOSE NEW CUST-CREDIT-LIMIT   *
+      *   EXCEEDS WS-LARGE-LIMIT-THRESHOLD OR JUMPS BY MORE THAN       *
+      *   WS-LARGE-LIMIT-PCT-JUMP PERCENT OVER THE CURRENT MASTER      *
+      *   LIMIT IS WRITTEN TO PENDOUT INSTEAD OF BEING APPLIED. THE    *
+      *   COMPANION APPRVMGR PROGRAM LISTS, RELEASES, AND REJECTS      *
+      *   THESE ENTRIES.                                               *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CUSTUPD.
@@ -80,11 +108,20 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CUST-MASTER-IN  ASSIGN TO CUSTMIN
-                  ORGANIZATION IS SEQUENTIAL
-                  ACCESS MODE  IS SEQUENTIAL
-                  FILE STATUS  IS WS-CUST-IN-STATUS.
-
+      *    CUSTOMER MASTER IS NOW INDEXED ON CUST-ID SO A CSR LOOKUP
+      *    OR CORRECTION CAN BE APPLIED TO A SINGLE CUSTOMER WITHOUT
+      *    WAITING FOR A FULL TRANSIN BATCH CYCLE. ACCESS IS DYNAMIC
+      *    SO THE SAME FILE SUPPORTS BOTH THE RANDOM READ/REWRITE OF
+      *    2000-PROCESS-UPDATES AND THE SEQUENTIAL EXTRACT PASS THAT
+      *    BUILDS CUSTMOUT IN 3000-FINALIZE.
+           SELECT CUST-MASTER     ASSIGN TO CUSTMIN
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS CUST-ID OF CUST-MASTER-REC
+                  FILE STATUS  IS WS-CUST-MASTER-STATUS.
+
+      *    SEQUENTIAL SNAPSHOT OF THE MASTER, REBUILT EACH RUN FOR
+      *    DOWNSTREAM BATCH REPORTS THAT DO NOT NEED RANDOM ACCESS.
            SELECT CUST-MASTER-OUT ASSIGN TO CUSTMOUT
                   ORGANIZATION IS SEQUENTIAL
                   ACCESS MODE  IS SEQUENTIAL
@@ -105,20 +142,48 @@
                   ACCESS MODE  IS SEQUENTIAL
                   FILE STATUS  IS WS-ERROR-STATUS.
 
+      *    BEFORE/AFTER AUDIT TRAIL - ONE RECORD PER CHANGED FIELD ON
+      *    EVERY APPLIED ADD/UPDATE/DELETE
+           SELECT AUDIT-FILE      ASSIGN TO AUDITOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-AUDIT-STATUS.
+
+      *    CHECKPOINT LOG - ONE RECORD WRITTEN EVERY WS-CHECKPOINT-
+      *    INTERVAL TRANSACTIONS SO AN OPERATOR CAN READ BACK THE LAST
+      *    CHECKPOINTED TRANSACTION COUNT AFTER AN ABEND AND KEY IT IN
+      *    AS THE RESTART PARAMETER ON THE NEXT RUN.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-CHKPT-STATUS.
+
+      *    PENDING CREDIT LIMIT APPROVAL FILE - INDEXED ON THE
+      *    SEQUENCE NUMBER ASSIGNED AS EACH ENTRY IS WRITTEN SO THE
+      *    APPRVMGR COMPANION PROGRAM CAN RANDOMLY REWRITE A SINGLE
+      *    ENTRY WHEN IT IS RELEASED OR REJECTED. OPENED I-O (NOT
+      *    OUTPUT) SINCE ENTRIES MUST SURVIVE ACROSS CUSTUPD RUNS
+      *    UNTIL APPRVMGR ACTS ON THEM, THE SAME WAY CUST-MASTER IS
+      *    OPENED I-O RATHER THAN REBUILT EACH RUN.
+           SELECT PENDING-FILE    ASSIGN TO PENDOUT
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS PEND-SEQUENCE-NO
+                  FILE STATUS  IS WS-PEND-STATUS.
+
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
 
       *---------------------------------------------------------------*
-      * CUSTOMER MASTER INPUT FILE                                     *
+      * CUSTOMER MASTER FILE - INDEXED ON CUST-ID                     *
       * CUSTREC REPLACING GIVES THIS COPY A UNIQUE 01-LEVEL NAME      *
-      * EXPANDED AS: 01 CUST-IN-REC                                   *
+      * EXPANDED AS: 01 CUST-MASTER-REC                               *
       *                 05 CUST-ID, CUST-NAME ... etc                  *
       *---------------------------------------------------------------*
-       FD  CUST-MASTER-IN
-           RECORDING MODE IS F
-           BLOCK CONTAINS 0 RECORDS.
-           COPY CUSTREC REPLACING CUSTOMER-RECORD BY CUST-IN-REC.
+       FD  CUST-MASTER
+           RECORDING MODE IS F.
+           COPY CUSTREC REPLACING CUSTOMER-RECORD BY CUST-MASTER-REC.
 
       *---------------------------------------------------------------*
       * CUSTOMER MASTER OUTPUT FILE                                    *
@@ -134,10 +199,10 @@
       *---------------------------------------------------------------*
       * TRANSACTION INPUT FILE                                         *
       * TRANS-TYPE BYTE PRECEDES THE CUSTOMER DATA PORTION             *
-      * CUSTREC REPLACING GIVES THE CUSTOMER PORTION A UNIQUE NAME    *
-      * EXPANDED AS: 05 TRANS-CUST-DATA                               *
-      *                 01 TRANS-REC                                   *
-      *                    05 CUST-ID, CUST-NAME ... etc               *
+      * CUSTREC REPLACING RENUMBERS THE COPIED 01/05 LEVELS DOWN TO   *
+      * 05/10 SO THE CUSTOMER FIELDS NEST UNDER TRANS-INPUT-REC        *
+      * EXPANDED AS: 05 TRANS-REC                                      *
+      *                 10 CUST-ID, CUST-NAME ... etc                  *
       *---------------------------------------------------------------*
        FD  TRANS-FILE
            RECORDING MODE IS F
@@ -147,9 +212,20 @@
                88  TRANS-ADD                    VALUE 'A'.
                88  TRANS-UPDATE                 VALUE 'U'.
                88  TRANS-DELETE                 VALUE 'D'.
-           05  TRANS-CUST-DATA.
-               COPY CUSTREC REPLACING CUSTOMER-RECORD
-                                    BY TRANS-REC.
+               88  TRANS-REACTIVATE             VALUE 'R'.
+      *---------------------------------------------------------------*
+      * SET TO 'Y' ONLY BY APPRVMGR WHEN IT REPLAYS A RELEASED LARGE-  *
+      * CREDIT-LIMIT-INCREASE ENTRY BACK THROUGH THIS FILE. LETS       *
+      * 2480-CHECK-LARGE-LIMIT-INCREASE TELL A REPLAYED, ALREADY-      *
+      * APPROVED TRANSACTION APART FROM A FIRST-TIME ONE SO IT ISN'T   *
+      * DIVERTED TO PENDING-FILE AGAIN. ORDINARY TRANSIN INPUT LEAVES  *
+      * THIS SPACE, WHICH 88 TRANS-PRE-APPROVED TREATS AS 'NO'.        *
+      *---------------------------------------------------------------*
+           05  TRANS-APPROVED-FLAG      PIC X(1).
+               88  TRANS-PRE-APPROVED           VALUE 'Y'.
+           COPY CUSTREC REPLACING ==01  CUSTOMER-RECORD==
+                                BY ==05  TRANS-REC==
+                                   ==05  == BY ==10  ==.
 
       *---------------------------------------------------------------*
       * REPORT OUTPUT FILE                                             *
@@ -169,6 +245,37 @@
            BLOCK CONTAINS 0 RECORDS.
            COPY ERRORREC.
 
+      *---------------------------------------------------------------*
+      * AUDIT TRAIL OUTPUT FILE                                        *
+      * AUDITREC DEFINES ITS OWN 01-LEVEL (AUDIT-RECORD)              *
+      * COPIED DIRECTLY UNDER FD - NO WRAPPER 01 REQUIRED             *
+      *---------------------------------------------------------------*
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY AUDITREC.
+
+      *---------------------------------------------------------------*
+      * CHECKPOINT LOG OUTPUT FILE                                     *
+      *---------------------------------------------------------------*
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-TIMESTAMP          PIC X(26).
+           05  CHKPT-TRANS-COUNT        PIC 9(8).
+           05  FILLER                   PIC X(38).
+
+      *---------------------------------------------------------------*
+      * PENDING CREDIT LIMIT APPROVAL FILE                             *
+      * PENDAPPR DEFINES ITS OWN 01-LEVEL (PENDING-RECORD)            *
+      * COPIED DIRECTLY UNDER FD - NO WRAPPER 01 REQUIRED             *
+      *---------------------------------------------------------------*
+       FD  PENDING-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY PENDAPPR.
+
       *****************************************************************
        WORKING-STORAGE SECTION.
 
@@ -176,20 +283,32 @@
       * FILE STATUS FIELDS - ONE PER SELECT STATEMENT                  *
       *---------------------------------------------------------------*
        01  WS-FILE-STATUS.
-           05  WS-CUST-IN-STATUS        PIC XX VALUE SPACES.
+           05  WS-CUST-MASTER-STATUS    PIC XX VALUE SPACES.
            05  WS-CUST-OUT-STATUS       PIC XX VALUE SPACES.
            05  WS-TRANS-STATUS          PIC XX VALUE SPACES.
            05  WS-REPORT-STATUS         PIC XX VALUE SPACES.
            05  WS-ERROR-STATUS          PIC XX VALUE SPACES.
+           05  WS-AUDIT-STATUS          PIC XX VALUE SPACES.
+           05  WS-CHKPT-STATUS          PIC XX VALUE SPACES.
+           05  WS-PEND-STATUS           PIC XX VALUE SPACES.
 
       *---------------------------------------------------------------*
-      * END-OF-FILE FLAGS                                              *
+      * END-OF-FILE / LOOKUP FLAGS                                     *
       *---------------------------------------------------------------*
        01  WS-FLAGS.
-           05  WS-MASTER-EOF-SW         PIC X VALUE 'N'.
-               88  MASTER-EOF                   VALUE 'Y'.
            05  WS-TRANS-EOF-SW          PIC X VALUE 'N'.
                88  TRANS-EOF                    VALUE 'Y'.
+           05  WS-EXTRACT-EOF-SW        PIC X VALUE 'N'.
+               88  EXTRACT-EOF                  VALUE 'Y'.
+           05  WS-MASTER-FOUND-SW       PIC X VALUE 'N'.
+               88  MASTER-FOUND                 VALUE 'Y'.
+               88  MASTER-NOT-FOUND             VALUE 'N'.
+           05  WS-PEND-SCAN-EOF-SW      PIC X VALUE 'N'.
+               88  PEND-SCAN-EOF                VALUE 'Y'.
+           05  WS-NEEDS-APPROVAL-SW     PIC X VALUE 'N'.
+               88  NEEDS-APPROVAL               VALUE 'Y'.
+           05  WS-BEGIN-SCAN-EOF-SW     PIC X VALUE 'N'.
+               88  BEGIN-SCAN-EOF               VALUE 'Y'.
 
       *---------------------------------------------------------------*
       * PER-TRANSACTION VALIDATION ERROR FLAG                          *
@@ -204,15 +323,125 @@
       *---------------------------------------------------------------*
       * PROGRAM COUNTERS                                               *
       * WS-TRANS-READ-COUNT IS PIC 9(8) TO MATCH ERR-RECORD-NUMBER    *
+      * WS-MASTER-READ-COUNT/WS-MASTER-WRITE-COUNT ARE ACCUMULATED    *
+      * DURING THE SEQUENTIAL EXTRACT PASS IN 3000-FINALIZE, NOT      *
+      * DURING TRANSACTION PROCESSING (THOSE READS/WRITES ARE NOW     *
+      * RANDOM BY KEY AGAINST THE INDEXED MASTER)                     *
       *---------------------------------------------------------------*
        01  WS-COUNTERS.
+           05  WS-MASTER-BEGIN-COUNT    PIC 9(7) VALUE ZERO.
            05  WS-MASTER-READ-COUNT     PIC 9(7) VALUE ZERO.
            05  WS-MASTER-WRITE-COUNT    PIC 9(7) VALUE ZERO.
            05  WS-TRANS-READ-COUNT      PIC 9(8) VALUE ZERO.
            05  WS-ADD-COUNT             PIC 9(7) VALUE ZERO.
            05  WS-UPDATE-COUNT          PIC 9(7) VALUE ZERO.
            05  WS-DELETE-COUNT          PIC 9(7) VALUE ZERO.
+           05  WS-REACTIVATE-COUNT      PIC 9(7) VALUE ZERO.
+           05  WS-PENDING-COUNT         PIC 9(7) VALUE ZERO.
            05  WS-ERROR-COUNT           PIC 9(7) VALUE ZERO.
+           05  WS-WARNING-COUNT         PIC 9(7) VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      * RESTART / CHECKPOINT CONTROL FIELDS                            *
+      * WS-RESTART-PARM IS READ FROM THE COMMAND LINE (THE GNUCOBOL    *
+      * EQUIVALENT OF THE JCL PARM ON AN EXEC STATEMENT). WHEN IT IS   *
+      * A NUMERIC VALUE GREATER THAN ZERO, THAT MANY TRANSACTIONS ARE *
+      * SKIPPED DURING 1000-INITIALIZE BEFORE NORMAL PROCESSING        *
+      * RESUMES - THIS IS THE TRANSACTION COUNT FROM THE LAST          *
+      * CHKPT-TRANS-COUNT AN OPERATOR READ OFF THE CHECKPOINT LOG      *
+      * AFTER AN ABEND. CUST-MASTER ITSELF NEEDS NO REPOSITIONING ON   *
+      * RESTART SINCE IT IS KEYED RANDOM ACCESS - EVERY TRANSACTION    *
+      * LOOKS UP ITS OWN CUSTOMER BY CUST-ID REGARDLESS OF HOW MANY    *
+      * TRANSACTIONS CAME BEFORE IT.                                   *
+      *---------------------------------------------------------------*
+       01  WS-RESTART-FIELDS.
+           05  WS-RESTART-PARM          PIC X(08) VALUE SPACES.
+           05  WS-RESTART-COUNT         PIC 9(08) VALUE ZERO.
+           05  WS-CHECKPOINT-INTERVAL   PIC 9(06) VALUE 1000.
+           05  WS-CHECKPOINT-COUNTER    PIC 9(06) VALUE ZERO.
+           05  WS-ARG-NUMBER            PIC 9(02) VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      * CONTROL-TOTAL RECONCILIATION FOR CUST-MASTER                  *
+      * WS-EXPECTED-COUNT-PARM IS THE SECOND COMMAND-LINE ARGUMENT -  *
+      * AN OPERATOR-SUPPLIED EXPECTED CUST-MASTER RECORD COUNT, THE   *
+      * SAME KIND OF CONTROL TOTAL THAT WOULD ACCOMPANY A TAPE OR     *
+      * TRANSMISSION IN A REAL SHOP. A ZERO VALUE (THE DEFAULT WHEN   *
+      * NO SECOND ARGUMENT IS SUPPLIED) MEANS "NOT SUPPLIED, SKIP     *
+      * THAT COMPARISON" - THE SAME ZERO-MEANS-UNSET CONVENTION       *
+      * WS-RESTART-COUNT ALREADY USES. WS-MASTER-BEGIN-COUNT IS       *
+      * COUNTED BY 1270-COUNT-MASTER-RECORDS DURING 1000-INITIALIZE,  *
+      * BEFORE ANY TRANSACTION IS APPLIED, SO 9000-PRINT-SUMMARY CAN  *
+      * VERIFY THAT BEGINNING COUNT PLUS ADDS MINUS DELETES TIES OUT  *
+      * TO THE FINAL MASTER RECORD COUNT PRODUCED BY THE 3000-        *
+      * FINALIZE EXTRACT PASS.                                        *
+      *---------------------------------------------------------------*
+       01  WS-RECONCILE-FIELDS.
+           05  WS-EXPECTED-COUNT-PARM   PIC X(08) VALUE SPACES.
+           05  WS-EXPECTED-MASTER-COUNT PIC 9(08) VALUE ZERO.
+           05  WS-COMPUTED-MASTER-COUNT PIC 9(08) VALUE ZERO.
+           05  WS-RECONCILE-SW          PIC X     VALUE 'N'.
+               88  RECONCILE-FAILED             VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      * TABLE OF CUST-IDS ALREADY APPLIED THIS RUN, USED TO DETECT A   *
+      * SECOND TRANSACTION FOR THE SAME CUSTOMER WITHIN ONE TRANSIN    *
+      *---------------------------------------------------------------*
+       01  WS-DUP-CHECK-FIELDS.
+           05  WS-SEEN-TABLE-MAX        PIC 9(05) VALUE 9999.
+           05  WS-SEEN-COUNT            PIC 9(05) VALUE ZERO.
+           05  WS-DUP-FOUND-SW          PIC X     VALUE 'N'.
+               88  DUP-TRANS-FOUND             VALUE 'Y'.
+
+       01  WS-SEEN-CUST-TABLE.
+           05  WS-SEEN-ENTRY OCCURS 9999 TIMES
+                             INDEXED BY WS-SEEN-IDX.
+               10  WS-SEEN-CUST-ID      PIC 9(06) VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      * TABLE OF CUST-NAME/CUST-ZIP COMBINATIONS ALREADY ON THE        *
+      * MASTER, LOADED BY 1270-COUNT-MASTER-RECORDS' SAME SCAN AND     *
+      * GROWN AS NEW CUSTOMERS ARE ADDED THIS RUN, SO 2420-CHECK-      *
+      * DUPLICATE-NAMEZIP CAN CATCH THE SAME COMPANY BEING ENTERED     *
+      * TWICE UNDER TWO DIFFERENT CUST-IDS - EITHER ALREADY ON FILE    *
+      * OR ADDED EARLIER IN THIS SAME TRANSIN RUN                      *
+      *---------------------------------------------------------------*
+       01  WS-NAMEZIP-CHECK-FIELDS.
+           05  WS-NAMEZIP-TABLE-MAX     PIC 9(05) VALUE 9999.
+           05  WS-NAMEZIP-COUNT         PIC 9(05) VALUE ZERO.
+           05  WS-NAMEZIP-FOUND-SW      PIC X     VALUE 'N'.
+               88  NAMEZIP-DUP-FOUND           VALUE 'Y'.
+
+       01  WS-NAMEZIP-TABLE.
+           05  WS-NAMEZIP-ENTRY OCCURS 9999 TIMES
+                               INDEXED BY WS-NAMEZIP-IDX.
+               10  WS-NAMEZIP-CUST-ID   PIC 9(06) VALUE ZERO.
+               10  WS-NAMEZIP-NAME      PIC X(30) VALUE SPACES.
+               10  WS-NAMEZIP-ZIP       PIC X(10) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * SECOND-APPROVAL THRESHOLDS FOR LARGE CREDIT LIMIT CHANGES      *
+      * A TRANS-UPDATE IS DIVERTED TO PENDING-FILE INSTEAD OF BEING    *
+      * APPLIED OUTRIGHT WHEN THE NEW CUST-CREDIT-LIMIT EITHER         *
+      * EXCEEDS WS-LARGE-LIMIT-THRESHOLD OUTRIGHT, OR JUMPS BY MORE    *
+      * THAN WS-LARGE-LIMIT-PCT-JUMP PERCENT OVER THE CUSTOMER'S       *
+      * CURRENT MASTER CREDIT LIMIT. THESE ARE HOUSE POLICY LIMITS,    *
+      * NOT CUSTOMER-SPECIFIC, SO THEY ARE CARRIED AS WORKING-STORAGE  *
+      * CONSTANTS RATHER THAN READ FROM A PARAMETER FILE.              *
+      *---------------------------------------------------------------*
+       01  WS-APPROVAL-THRESHOLDS.
+           05  WS-LARGE-LIMIT-THRESHOLD PIC 9(7)V99 VALUE 50000.00.
+           05  WS-LARGE-LIMIT-PCT-JUMP  PIC 9(3)V99 VALUE 050.00.
+           05  WS-LIMIT-INCREASE-PCT    PIC S9(7)V99 VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      * SEQUENCE NUMBER FOR THE NEXT PENDING-FILE ENTRY WRITTEN THIS   *
+      * RUN. SET IN 1000-INITIALIZE BY SCANNING THE HIGHEST KEY        *
+      * ALREADY ON PENDING-FILE SO ENTRIES FROM EARLIER CUSTUPD RUNS   *
+      * THAT APPRVMGR HAS NOT YET RELEASED OR REJECTED ARE NEVER       *
+      * OVERWRITTEN.                                                   *
+      *---------------------------------------------------------------*
+       01  WS-PENDING-SEQUENCE-NO       PIC 9(08) VALUE ZERO.
 
       *---------------------------------------------------------------*
       * ERROR STAGING FIELDS FOR 8000-LOG-ERROR                        *
@@ -224,6 +453,36 @@
            05  WS-ERROR-CODE            PIC X(10) VALUE SPACES.
            05  WS-ERROR-MESSAGE         PIC X(60) VALUE SPACES.
 
+      *---------------------------------------------------------------*
+      * EMAIL FORMAT CHECK WORK FIELDS FOR 2700-VALIDATE-CUSTOMER      *
+      *---------------------------------------------------------------*
+       01  WS-EMAIL-CHECK-FIELDS.
+           05  WS-EMAIL-AT-COUNT        PIC 9(02) VALUE ZERO.
+           05  WS-EMAIL-DOT-COUNT       PIC 9(02) VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      * AUDIT STAGING FIELDS FOR 8100-LOG-AUDIT                        *
+      * CALLERS MOVE VALUES HERE BEFORE PERFORMING 8100                *
+      * SIZES MATCH ACTUAL AUD-FIELD-NAME/AUD-OLD-VALUE/AUD-NEW-VALUE  *
+      * IN AUDITREC COPYBOOK                                           *
+      *---------------------------------------------------------------*
+       01  WS-AUDIT-FIELDS.
+           05  WS-AUDIT-FIELD-NAME      PIC X(20) VALUE SPACES.
+           05  WS-AUDIT-OLD-VALUE       PIC X(50) VALUE SPACES.
+           05  WS-AUDIT-NEW-VALUE       PIC X(50) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * NUMERIC-EDITED STAGING FIELD FOR CUST-CREDIT-LIMIT/CUST-       *
+      * BALANCE BEFORE THEY ARE MOVED INTO THE ALPHANUMERIC AUDIT      *
+      * OLD/NEW-VALUE FIELDS ABOVE - A DIRECT MOVE OF A DISPLAY        *
+      * NUMERIC FIELD INTO PIC X DROPS THE IMPLIED DECIMAL POINT AND,  *
+      * FOR THE SIGNED CREDIT LIMIT, CORRUPTS THE LAST DIGIT'S         *
+      * OVERPUNCHED SIGN BYTE ON A NEGATIVE VALUE. EDITING THROUGH     *
+      * THIS FIELD FIRST GIVES THE AUDIT TRAIL A READABLE SIGNED       *
+      * DECIMAL VALUE INSTEAD.                                         *
+      *---------------------------------------------------------------*
+           05  WS-AUDIT-AMOUNT-EDIT      PIC -9(8).99.
+
       *---------------------------------------------------------------*
       * WORKING STORAGE COPY OF CURRENT MASTER RECORD                  *
       * MASTER FILE IS READ INTO HERE VIA READ...INTO                  *
@@ -232,8 +491,7 @@
       * EXPANDED AS: 01 WS-CUST-REC                                   *
       *                 05 CUST-ID, CUST-NAME ... etc                  *
       *---------------------------------------------------------------*
-       01  WS-MASTER-AREA.
-           COPY CUSTREC REPLACING CUSTOMER-RECORD BY WS-CUST-REC.
+       COPY CUSTREC REPLACING CUSTOMER-RECORD BY WS-CUST-REC.
 
       *---------------------------------------------------------------*
       * WORKING STORAGE REPORT LINE BUFFER                             *
@@ -254,21 +512,23 @@
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
            PERFORM 2000-PROCESS-UPDATES
-               UNTIL MASTER-EOF AND TRANS-EOF
+               UNTIL TRANS-EOF
            PERFORM 3000-FINALIZE
            STOP RUN.
 
       *---------------------------------------------------------------*
       * INITIALIZATION                                                 *
-      * OPEN ALL FILES THEN PRIME BOTH INPUT READS                     *
+      * OPEN ALL FILES THEN PRIME THE TRANSACTION READ                 *
+      * CUST-MASTER IS OPENED I-O SINCE TRANSACTIONS ARE APPLIED BY    *
+      * RANDOM READ/REWRITE/DELETE KEYED ON CUST-ID                   *
       * ANY FILE OPEN FAILURE IS IMMEDIATELY FATAL                     *
       *---------------------------------------------------------------*
        1000-INITIALIZE.
-           OPEN INPUT CUST-MASTER-IN
-           IF WS-CUST-IN-STATUS NOT = '00'
-               MOVE 'OPEN FAILED: CUST-MASTER-IN  FS='
+           OPEN I-O CUST-MASTER
+           IF WS-CUST-MASTER-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: CUST-MASTER     FS='
                                             TO WS-ABEND-MSG(1:36)
-               MOVE WS-CUST-IN-STATUS       TO WS-ABEND-MSG(37:2)
+               MOVE WS-CUST-MASTER-STATUS   TO WS-ABEND-MSG(37:2)
                PERFORM 9900-FATAL-ERROR
            END-IF
 
@@ -280,14 +540,6 @@
                PERFORM 9900-FATAL-ERROR
            END-IF
 
-           OPEN OUTPUT CUST-MASTER-OUT
-           IF WS-CUST-OUT-STATUS NOT = '00'
-               MOVE 'OPEN FAILED: CUST-MASTER-OUT FS='
-                                            TO WS-ABEND-MSG(1:36)
-               MOVE WS-CUST-OUT-STATUS      TO WS-ABEND-MSG(37:2)
-               PERFORM 9900-FATAL-ERROR
-           END-IF
-
            OPEN OUTPUT REPORT-FILE
            IF WS-REPORT-STATUS NOT = '00'
                MOVE 'OPEN FAILED: REPORT-FILE     FS='
@@ -296,36 +548,107 @@
                PERFORM 9900-FATAL-ERROR
            END-IF
 
-           OPEN OUTPUT ERROR-FILE
+      *    OPEN EXTEND RATHER THAN OUTPUT - DATAVAL RUNS EARLIER IN
+      *    THE SAME NIGHTLY CHAIN AND SHARES THIS SAME ERROROUT FILE,
+      *    SO AN OPEN OUTPUT HERE WOULD TRUNCATE AWAY DATAVAL'S OWN
+      *    ERROR RECORDS BEFORE ANYTHING EVER READ THEM BACK. STATUS
+      *    05 (FILE DOES NOT EXIST YET) IS TOLERATED THE SAME WAY
+      *    ARCHIVE.CBL TOLERATES IT ON ITS OWN OPEN EXTEND, FOR A RUN
+      *    WHERE DATAVAL IS SKIPPED OR HASN'T RUN YET.
+           OPEN EXTEND ERROR-FILE
            IF WS-ERROR-STATUS NOT = '00'
+          AND WS-ERROR-STATUS NOT = '05'
                MOVE 'OPEN FAILED: ERROR-FILE      FS='
                                             TO WS-ABEND-MSG(1:36)
                MOVE WS-ERROR-STATUS         TO WS-ABEND-MSG(37:2)
                PERFORM 9900-FATAL-ERROR
            END-IF
 
-           PERFORM 1100-READ-MASTER
+           OPEN OUTPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: AUDIT-FILE      FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-AUDIT-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: CHECKPOINT-FILE  FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-CHKPT-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           OPEN I-O PENDING-FILE
+           IF WS-PEND-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: PENDING-FILE    FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-PEND-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+           PERFORM 1250-DETERMINE-NEXT-PEND-SEQ
+           PERFORM 1270-COUNT-MASTER-RECORDS
+
+           MOVE 1                          TO WS-ARG-NUMBER
+           DISPLAY WS-ARG-NUMBER UPON ARGUMENT-NUMBER
+           ACCEPT WS-RESTART-PARM          FROM ARGUMENT-VALUE
+           IF FUNCTION TRIM(WS-RESTART-PARM) IS NUMERIC
+               MOVE WS-RESTART-PARM        TO WS-RESTART-COUNT
+           END-IF
+
+           MOVE 2                          TO WS-ARG-NUMBER
+           DISPLAY WS-ARG-NUMBER UPON ARGUMENT-NUMBER
+           ACCEPT WS-EXPECTED-COUNT-PARM   FROM ARGUMENT-VALUE
+           IF FUNCTION TRIM(WS-EXPECTED-COUNT-PARM) IS NUMERIC
+               MOVE WS-EXPECTED-COUNT-PARM TO WS-EXPECTED-MASTER-COUNT
+           END-IF
+
+           PERFORM 1200-READ-TRANSACTION
+           IF WS-RESTART-COUNT > ZERO
+               DISPLAY 'RESTART: SKIPPING TO TRANSACTION '
+                       WS-RESTART-COUNT
+               PERFORM 1190-SKIP-AND-REBUILD-SEEN-TABLE
+                   UNTIL WS-TRANS-READ-COUNT > WS-RESTART-COUNT
+                      OR TRANS-EOF
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * SKIP ONE PRE-RESTART TRANSACTION, FEEDING ITS CUST-ID THROUGH  *
+      * 1150-CHECK-DUPLICATE-TRANS SO WS-SEEN-CUST-TABLE COMES BACK TO *
+      * THE SAME STATE IT WOULD HAVE BEEN IN HAD THIS RUN NEVER BEEN   *
+      * INTERRUPTED - OTHERWISE A CUST-ID REPEATED ONCE BEFORE AND     *
+      * ONCE AFTER THE RESTART POINT WOULD NEVER BE CAUGHT AS A        *
+      * DUPLICATE. THE DUP-TRANS-FOUND RESULT ITSELF IS IGNORED HERE - *
+      * THESE TRANSACTIONS WERE ALREADY APPLIED (OR REJECTED) BEFORE   *
+      * THE CHECKPOINT THAT TRIGGERED THIS RESTART, SO THEY ARE NOT    *
+      * REPROCESSED, ONLY RE-SEEN.                                     *
+      *---------------------------------------------------------------*
+       1190-SKIP-AND-REBUILD-SEEN-TABLE.
+           PERFORM 1150-CHECK-DUPLICATE-TRANS
            PERFORM 1200-READ-TRANSACTION.
 
       *---------------------------------------------------------------*
-      * READ NEXT MASTER RECORD INTO WS-CUST-REC                      *
-      * USING READ...INTO KEEPS INPUT BUFFER SEPARATE FROM OUTPUT      *
-      * STATUS 00 = SUCCESSFUL READ                                    *
-      * STATUS 10 = END OF FILE (NORMAL TERMINATION)                  *
+      * RANDOM READ OF CUST-MASTER BY CUST-ID OF TRANS-REC             *
+      * STATUS 00 = RECORD FOUND - WS-CUST-REC LOADED                 *
+      * STATUS 23 = RECORD NOT FOUND - NORMAL, CALLER DECIDES         *
       * ANY OTHER STATUS = FATAL I/O ERROR                             *
       *---------------------------------------------------------------*
-       1100-READ-MASTER.
-           READ CUST-MASTER-IN INTO WS-CUST-REC
-               AT END
-                   MOVE 'Y'               TO WS-MASTER-EOF-SW
-               NOT AT END
-                   ADD 1                  TO WS-MASTER-READ-COUNT
+       1100-READ-MASTER-RANDOM.
+           MOVE CUST-ID OF TRANS-REC
+                                      TO CUST-ID OF CUST-MASTER-REC
+           READ CUST-MASTER
+               INVALID KEY
+                   MOVE 'N'                 TO WS-MASTER-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y'                 TO WS-MASTER-FOUND-SW
+                   MOVE CUST-MASTER-REC     TO WS-CUST-REC
            END-READ
-           IF WS-CUST-IN-STATUS NOT = '00'
-          AND WS-CUST-IN-STATUS NOT = '10'
-               MOVE 'READ ERROR: CUST-MASTER-IN   FS='
+           IF WS-CUST-MASTER-STATUS NOT = '00'
+          AND WS-CUST-MASTER-STATUS NOT = '23'
+               MOVE 'READ ERROR: CUST-MASTER      FS='
                                             TO WS-ABEND-MSG(1:36)
-               MOVE WS-CUST-IN-STATUS       TO WS-ABEND-MSG(37:2)
+               MOVE WS-CUST-MASTER-STATUS   TO WS-ABEND-MSG(37:2)
                PERFORM 9900-FATAL-ERROR
            END-IF.
 
@@ -351,110 +674,243 @@
            END-IF.
 
       *---------------------------------------------------------------*
-      * SEQUENTIAL FILE MERGE LOGIC                                    *
-      * BOTH FILES ARE SORTED ASCENDING BY CUSTOMER ID                 *
-      *                                                                *
-      * CASE 1: MASTER EOF, TRANS ACTIVE                               *
-      *         ONLY ADDS ARE VALID - PROCESS TRANS ONLY               *
-      * CASE 2: TRANS EOF, MASTER ACTIVE                               *
-      *         COPY REMAINING MASTER RECORDS TO OUTPUT                *
-      * CASE 3: MASTER KEY < TRANS KEY                                 *
-      *         NO TRANSACTION FOR THIS MASTER - COPY TO OUTPUT        *
-      * CASE 4: MASTER KEY > TRANS KEY                                 *
-      *         NO MASTER FOR THIS TRANSACTION - MUST BE AN ADD        *
-      * CASE 5: MASTER KEY = TRANS KEY                                 *
-      *         MATCHING RECORDS - PROCESS UPDATE OR DELETE            *
+      * SCAN PENDING-FILE FOR THE HIGHEST PEND-SEQUENCE-NO ALREADY ON  *
+      * FILE FROM AN EARLIER RUN SO WS-PENDING-SEQUENCE-NO RESUMES     *
+      * FROM THERE INSTEAD OF COLLIDING WITH AN EXISTING KEY. AN       *
+      * EMPTY FILE (FIRST RUN EVER) LEAVES IT AT ZERO.                 *
       *---------------------------------------------------------------*
-       2000-PROCESS-UPDATES.
-           IF MASTER-EOF AND NOT TRANS-EOF
-               PERFORM 2100-PROCESS-TRANS-ONLY
-           ELSE IF TRANS-EOF AND NOT MASTER-EOF
-               PERFORM 2200-COPY-MASTER-ONLY
-           ELSE IF CUST-ID OF WS-CUST-REC
-                  < CUST-ID OF TRANS-REC
-               PERFORM 2200-COPY-MASTER-ONLY
-           ELSE IF CUST-ID OF WS-CUST-REC
-                  > CUST-ID OF TRANS-REC
-               PERFORM 2100-PROCESS-TRANS-ONLY
-           ELSE
-               PERFORM 2300-PROCESS-MATCHING
+       1250-DETERMINE-NEXT-PEND-SEQ.
+           MOVE ZERO                       TO WS-PENDING-SEQUENCE-NO
+           MOVE ZERO                       TO PEND-SEQUENCE-NO
+           START PENDING-FILE KEY NOT < PEND-SEQUENCE-NO
+               INVALID KEY
+                   MOVE 'Y'                 TO WS-PEND-SCAN-EOF-SW
+           END-START
+
+           IF NOT PEND-SCAN-EOF
+               PERFORM 1260-READ-PENDING-NEXT
+               PERFORM 1260-READ-PENDING-NEXT UNTIL PEND-SCAN-EOF
            END-IF.
 
       *---------------------------------------------------------------*
-      * NO MATCHING MASTER EXISTS FOR THIS TRANSACTION                 *
-      * VALID ONLY FOR TRANS-ADD - ALL OTHER TYPES ARE ERRORS          *
-      * READS NEXT TRANSACTION BEFORE RETURNING                        *
+      * READ PENDING-FILE IN KEY SEQUENCE, REMEMBERING THE LAST KEY    *
+      * SUCCESSFULLY READ AS THE CURRENT HIGH-WATER MARK               *
       *---------------------------------------------------------------*
-       2100-PROCESS-TRANS-ONLY.
-           EVALUATE TRUE
-               WHEN TRANS-ADD
-                   PERFORM 2400-ADD-CUSTOMER
-               WHEN TRANS-UPDATE
-                   MOVE 'E-UPDATE'         TO WS-ERROR-CODE
-                   MOVE 'UPDATE TRANS FOR NON-EXISTENT CUSTOMER'
-                                           TO WS-ERROR-MESSAGE
-                   PERFORM 8000-LOG-ERROR
-               WHEN TRANS-DELETE
-                   MOVE 'E-DELETE'         TO WS-ERROR-CODE
-                   MOVE 'DELETE TRANS FOR NON-EXISTENT CUSTOMER'
-                                           TO WS-ERROR-MESSAGE
-                   PERFORM 8000-LOG-ERROR
-           END-EVALUATE
+       1260-READ-PENDING-NEXT.
+           READ PENDING-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y'                 TO WS-PEND-SCAN-EOF-SW
+               NOT AT END
+                   MOVE PEND-SEQUENCE-NO    TO WS-PENDING-SEQUENCE-NO
+           END-READ
+           IF WS-PEND-STATUS NOT = '00'
+          AND WS-PEND-STATUS NOT = '10'
+               MOVE 'READ ERROR: PENDING-FILE     FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-PEND-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
 
-           PERFORM 1200-READ-TRANSACTION.
+      *---------------------------------------------------------------*
+      * COUNT THE CUST-MASTER RECORDS PRESENT BEFORE ANY TRANSACTION   *
+      * IS APPLIED THIS RUN, FOR THE CONTROL-TOTAL RECONCILIATION IN   *
+      * 9000-PRINT-SUMMARY. A SEQUENTIAL SCAN BY KEY, THE SAME WAY     *
+      * 1250-DETERMINE-NEXT-PEND-SEQ SCANS PENDING-FILE, DOES NOT      *
+      * DISTURB THE RANDOM-BY-KEY ACCESS 2000-PROCESS-UPDATES USES     *
+      * LATER, AND 3000-FINALIZE'S OWN EXTRACT PASS REPOSITIONS THE    *
+      * FILE WITH ITS OWN START BEFORE READING IT AGAIN.               *
+      *---------------------------------------------------------------*
+       1270-COUNT-MASTER-RECORDS.
+           MOVE ZEROS                      TO CUST-ID OF CUST-MASTER-REC
+           START CUST-MASTER KEY NOT < CUST-ID OF CUST-MASTER-REC
+               INVALID KEY
+                   MOVE 'Y'                 TO WS-BEGIN-SCAN-EOF-SW
+           END-START
+
+           IF NOT BEGIN-SCAN-EOF
+               PERFORM 1280-READ-MASTER-FOR-COUNT
+                   UNTIL BEGIN-SCAN-EOF
+           END-IF.
 
       *---------------------------------------------------------------*
-      * NO TRANSACTION EXISTS FOR THIS MASTER RECORD                   *
-      * COPY MASTER RECORD UNCHANGED TO OUTPUT                         *
-      * READS NEXT MASTER BEFORE RETURNING                             *
+      * READ ONE CUST-MASTER RECORD DURING THE BEGINNING-COUNT SCAN    *
       *---------------------------------------------------------------*
-       2200-COPY-MASTER-ONLY.
-           MOVE WS-CUST-REC                TO CUST-OUT-REC
-           WRITE CUST-OUT-REC
-           IF WS-CUST-OUT-STATUS NOT = '00'
-               MOVE 'WRITE ERROR: CUST-MASTER-OUT FS='
+       1280-READ-MASTER-FOR-COUNT.
+           READ CUST-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y'                 TO WS-BEGIN-SCAN-EOF-SW
+               NOT AT END
+                   ADD 1                    TO WS-MASTER-BEGIN-COUNT
+                   PERFORM 1285-ADD-NAMEZIP-ENTRY
+           END-READ
+           IF WS-CUST-MASTER-STATUS NOT = '00'
+          AND WS-CUST-MASTER-STATUS NOT = '10'
+               MOVE 'READ ERROR: CUST-MASTER      FS='
                                             TO WS-ABEND-MSG(1:36)
-               MOVE WS-CUST-OUT-STATUS      TO WS-ABEND-MSG(37:2)
+               MOVE WS-CUST-MASTER-STATUS   TO WS-ABEND-MSG(37:2)
                PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * ADD ONE EXISTING MASTER RECORD'S NAME/ZIP TO WS-NAMEZIP-TABLE  *
+      * DURING THE BEGINNING-COUNT SCAN                                *
+      *---------------------------------------------------------------*
+       1285-ADD-NAMEZIP-ENTRY.
+           IF WS-NAMEZIP-COUNT < WS-NAMEZIP-TABLE-MAX
+               ADD 1                    TO WS-NAMEZIP-COUNT
+               SET WS-NAMEZIP-IDX       TO WS-NAMEZIP-COUNT
+               MOVE CUST-ID OF CUST-MASTER-REC
+                                TO WS-NAMEZIP-CUST-ID (WS-NAMEZIP-IDX)
+               MOVE CUST-NAME OF CUST-MASTER-REC
+                                TO WS-NAMEZIP-NAME (WS-NAMEZIP-IDX)
+               MOVE CUST-ZIP OF CUST-MASTER-REC
+                                TO WS-NAMEZIP-ZIP (WS-NAMEZIP-IDX)
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * CHECK WHETHER THIS CUST-ID HAS ALREADY HAD A TRANSACTION       *
+      * APPLIED EARLIER IN THIS SAME TRANSIN RUN. SINCE CUST-MASTER    *
+      * IS NOW RANDOM ACCESS, TRANSIN NO LONGER HAS TO ARRIVE SORTED   *
+      * BY CUST-ID, SO A SECOND TRANSACTION FOR THE SAME CUSTOMER CAN  *
+      * SHOW UP ANYWHERE LATER IN THE FILE RATHER THAN RIGHT NEXT TO   *
+      * THE FIRST ONE. WS-SEEN-CUST-TABLE REMEMBERS EVERY CUST-ID      *
+      * APPLIED SO FAR THIS RUN SO THE SECOND OCCURRENCE CAN BE        *
+      * CAUGHT NO MATTER WHERE IT FALLS IN TRANSIN.                    *
+      *---------------------------------------------------------------*
+       1150-CHECK-DUPLICATE-TRANS.
+           MOVE 'N'                        TO WS-DUP-FOUND-SW
+           SET WS-SEEN-IDX                 TO 1
+           PERFORM 1160-SEARCH-SEEN-TABLE
+               UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+                  OR DUP-TRANS-FOUND
+
+           IF NOT DUP-TRANS-FOUND
+           AND WS-SEEN-COUNT < WS-SEEN-TABLE-MAX
+               ADD 1                        TO WS-SEEN-COUNT
+               SET WS-SEEN-IDX              TO WS-SEEN-COUNT
+               MOVE CUST-ID OF TRANS-REC
+                                TO WS-SEEN-CUST-ID (WS-SEEN-IDX)
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * SEARCH ONE ENTRY OF THE SEEN-CUST-ID TABLE AND ADVANCE         *
+      *---------------------------------------------------------------*
+       1160-SEARCH-SEEN-TABLE.
+           IF WS-SEEN-CUST-ID (WS-SEEN-IDX) = CUST-ID OF TRANS-REC
+               MOVE 'Y'                     TO WS-DUP-FOUND-SW
+           ELSE
+               SET WS-SEEN-IDX UP BY 1
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * APPLY ONE TRANSACTION AGAINST THE INDEXED CUSTOMER MASTER      *
+      * RANDOM READ BY CUST-ID REPLACES THE OLD SEQUENTIAL MERGE -     *
+      * TRANSIN NO LONGER HAS TO BE PRE-SORTED BY CUSTOMER ID          *
+      *---------------------------------------------------------------*
+       2000-PROCESS-UPDATES.
+           PERFORM 1150-CHECK-DUPLICATE-TRANS
+
+           IF DUP-TRANS-FOUND
+               MOVE 'E-DUPTRANS'           TO WS-ERROR-CODE
+               MOVE 'DUPLICATE TRANSACTION FOR CUSTOMER THIS RUN'
+                                           TO WS-ERROR-MESSAGE
+               PERFORM 8000-LOG-ERROR
+           ELSE
+               PERFORM 2050-APPLY-TRANSACTION
            END-IF
-           ADD 1                            TO WS-MASTER-WRITE-COUNT
-           PERFORM 1100-READ-MASTER.
+
+           ADD 1                        TO WS-CHECKPOINT-COUNTER
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               PERFORM 8200-WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM 1200-READ-TRANSACTION.
 
       *---------------------------------------------------------------*
-      * TRANSACTION KEY MATCHES MASTER KEY                             *
-      * EVALUATE TRANSACTION TYPE AND PROCESS ACCORDINGLY             *
-      * READS BOTH MASTER AND TRANSACTION FORWARD BEFORE RETURNING     *
+      * APPLY ONE TRANSACTION AGAINST THE INDEXED CUSTOMER MASTER      *
+      * RANDOM READ BY CUST-ID REPLACES THE OLD SEQUENTIAL MERGE -     *
+      * TRANSIN NO LONGER HAS TO BE PRE-SORTED BY CUSTOMER ID          *
       *---------------------------------------------------------------*
-       2300-PROCESS-MATCHING.
+       2050-APPLY-TRANSACTION.
+           PERFORM 1100-READ-MASTER-RANDOM
+
            EVALUATE TRUE
                WHEN TRANS-ADD
-      *            ADD FOR AN ALREADY-EXISTING CUSTOMER IS AN ERROR
-      *            LOG THE ERROR BUT PRESERVE THE EXISTING MASTER
-                   MOVE 'E-ADD'            TO WS-ERROR-CODE
-                   MOVE 'ADD TRANS FOR EXISTING CUSTOMER'
-                                           TO WS-ERROR-MESSAGE
-                   PERFORM 8000-LOG-ERROR
-                   MOVE WS-CUST-REC        TO CUST-OUT-REC
-                   WRITE CUST-OUT-REC
-                   IF WS-CUST-OUT-STATUS NOT = '00'
-                       MOVE 'WRITE ERROR: CUST-MASTER-OUT FS='
-                                           TO WS-ABEND-MSG(1:36)
-                       MOVE WS-CUST-OUT-STATUS
-                                           TO WS-ABEND-MSG(37:2)
-                       PERFORM 9900-FATAL-ERROR
+                   IF MASTER-FOUND
+                       MOVE 'E-ADD'            TO WS-ERROR-CODE
+                       MOVE 'ADD TRANS FOR EXISTING CUSTOMER'
+                                               TO WS-ERROR-MESSAGE
+                       PERFORM 8000-LOG-ERROR
+                   ELSE
+                       PERFORM 2400-ADD-CUSTOMER
                    END-IF
-                   ADD 1                   TO WS-MASTER-WRITE-COUNT
                WHEN TRANS-UPDATE
-                   PERFORM 2500-UPDATE-CUSTOMER
+                   IF MASTER-FOUND
+                       PERFORM 2500-UPDATE-CUSTOMER
+                   ELSE
+                       MOVE 'E-UPDATE'         TO WS-ERROR-CODE
+                       MOVE 'UPDATE TRANS FOR NON-EXISTENT CUSTOMER'
+                                               TO WS-ERROR-MESSAGE
+                       PERFORM 8000-LOG-ERROR
+                   END-IF
                WHEN TRANS-DELETE
-                   PERFORM 2600-DELETE-CUSTOMER
-           END-EVALUATE
+                   IF MASTER-FOUND
+                       PERFORM 2600-DELETE-CUSTOMER
+                   ELSE
+                       MOVE 'E-DELETE'         TO WS-ERROR-CODE
+                       MOVE 'DELETE TRANS FOR NON-EXISTENT CUSTOMER'
+                                               TO WS-ERROR-MESSAGE
+                       PERFORM 8000-LOG-ERROR
+                   END-IF
+               WHEN TRANS-REACTIVATE
+                   IF MASTER-FOUND
+                       PERFORM 2300-REACTIVATE-CUSTOMER
+                   ELSE
+                       MOVE 'E-REACTIVATE'     TO WS-ERROR-CODE
+                       MOVE 'REACTIVATE TRANS FOR NON-EXISTENT CUST'
+                                               TO WS-ERROR-MESSAGE
+                       PERFORM 8000-LOG-ERROR
+                   END-IF
+           END-EVALUATE.
 
-           PERFORM 1100-READ-MASTER
-           PERFORM 1200-READ-TRANSACTION.
+      *---------------------------------------------------------------*
+      * MOVE AN INACTIVE OR SUSPENDED CUSTOMER BACK TO ACTIVE STATUS   *
+      * THIS IS THE ONLY PATH THAT IS ALLOWED TO CHANGE CUST-STATUS -  *
+      * 2500-UPDATE-CUSTOMER NEVER TOUCHES IT                          *
+      *---------------------------------------------------------------*
+       2300-REACTIVATE-CUSTOMER.
+           IF CUST-ACTIVE OF WS-CUST-REC
+               MOVE 'E-REACTIVATE'         TO WS-ERROR-CODE
+               MOVE 'CUSTOMER IS ALREADY ACTIVE'
+                                           TO WS-ERROR-MESSAGE
+               PERFORM 8000-LOG-ERROR
+           ELSE
+               MOVE WS-CUST-REC           TO CUST-MASTER-REC
+               MOVE 'A'        TO CUST-STATUS OF CUST-MASTER-REC
+               REWRITE CUST-MASTER-REC
+               IF WS-CUST-MASTER-STATUS NOT = '00'
+                   MOVE 'REWRITE ERROR: CUST-MASTER   FS='
+                                            TO WS-ABEND-MSG(1:36)
+                   MOVE WS-CUST-MASTER-STATUS
+                                            TO WS-ABEND-MSG(37:2)
+                   PERFORM 9900-FATAL-ERROR
+               END-IF
+               ADD 1                        TO WS-REACTIVATE-COUNT
+               PERFORM 2350-AUDIT-REACTIVATE-CUSTOMER
+           END-IF.
 
       *---------------------------------------------------------------*
-      * ADD NEW CUSTOMER TO OUTPUT FILE                                *
+      * WRITE ONE AUDIT RECORD FOR THE STATUS CHANGE ON A REACTIVATION *
+      *---------------------------------------------------------------*
+       2350-AUDIT-REACTIVATE-CUSTOMER.
+           MOVE 'CUST-STATUS'              TO WS-AUDIT-FIELD-NAME
+           MOVE CUST-STATUS OF WS-CUST-REC TO WS-AUDIT-OLD-VALUE
+           MOVE CUST-STATUS OF CUST-MASTER-REC
+                                            TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT.
+
+      *---------------------------------------------------------------*
+      * ADD NEW CUSTOMER TO THE INDEXED MASTER                         *
       * VALIDATE FIRST - ONLY WRITE IF ALL VALIDATIONS PASS           *
       * IF INVALID - RECORD IS DISCARDED AND ERRORS ARE LOGGED         *
       *---------------------------------------------------------------*
@@ -462,74 +918,339 @@
            PERFORM 2700-VALIDATE-CUSTOMER
 
            IF TRANS-IS-VALID
-               MOVE TRANS-REC             TO CUST-OUT-REC
-               MOVE 'A'                   TO CUST-STATUS OF CUST-OUT-REC
-               WRITE CUST-OUT-REC
-               IF WS-CUST-OUT-STATUS NOT = '00'
-                   MOVE 'WRITE ERROR: CUST-MASTER-OUT FS='
+               PERFORM 2420-CHECK-DUPLICATE-NAMEZIP
+               MOVE TRANS-REC             TO CUST-MASTER-REC
+               MOVE 'A'
+                               TO CUST-STATUS OF CUST-MASTER-REC
+               MOVE '1'        TO CUST-RECORD-VERSION OF CUST-MASTER-REC
+               WRITE CUST-MASTER-REC
+               IF WS-CUST-MASTER-STATUS NOT = '00'
+                   MOVE 'WRITE ERROR: CUST-MASTER     FS='
                                             TO WS-ABEND-MSG(1:36)
-                   MOVE WS-CUST-OUT-STATUS  TO WS-ABEND-MSG(37:2)
+                   MOVE WS-CUST-MASTER-STATUS
+                                            TO WS-ABEND-MSG(37:2)
                    PERFORM 9900-FATAL-ERROR
                END-IF
-               ADD 1                        TO WS-MASTER-WRITE-COUNT
                ADD 1                        TO WS-ADD-COUNT
+               PERFORM 1285-ADD-NAMEZIP-ENTRY
+               PERFORM 2450-AUDIT-ADD-CUSTOMER
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * CROSS-CHECK THE NEW CUSTOMER'S NAME AND ZIP AGAINST EVERY      *
+      * NAME/ZIP ALREADY SEEN (EITHER ALREADY ON THE MASTER OR ADDED   *
+      * EARLIER THIS SAME RUN). A MATCH UNDER A DIFFERENT CUST-ID      *
+      * MEANS THE SAME COMPANY MAY HAVE BEEN ENTERED TWICE SINCE       *
+      * CUST-ID, NOT IDENTITY, IS THE MERGE KEY. THIS IS LOGGED AS A   *
+      * WARNING ONLY - THE ADD STILL GOES THROUGH - SO A LEGITIMATE    *
+      * SECOND LOCATION SHARING A NAME AND ZIP IS NOT BLOCKED, JUST    *
+      * FLAGGED FOR A PERSON TO LOOK AT.                               *
+      *---------------------------------------------------------------*
+       2420-CHECK-DUPLICATE-NAMEZIP.
+           MOVE 'N'                        TO WS-NAMEZIP-FOUND-SW
+           SET WS-NAMEZIP-IDX              TO 1
+           PERFORM 2425-SEARCH-NAMEZIP-TABLE
+               UNTIL WS-NAMEZIP-IDX > WS-NAMEZIP-COUNT
+                  OR NAMEZIP-DUP-FOUND
+
+           IF NAMEZIP-DUP-FOUND
+               MOVE 'W-DUPNAME'            TO WS-ERROR-CODE
+               MOVE 'POSSIBLE DUPLICATE CUSTOMER - SAME NAME/ZIP'
+                                            TO WS-ERROR-MESSAGE
+               PERFORM 8050-LOG-WARNING
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * SEARCH ONE ENTRY OF THE NAME/ZIP TABLE AND ADVANCE             *
+      *---------------------------------------------------------------*
+       2425-SEARCH-NAMEZIP-TABLE.
+           IF WS-NAMEZIP-NAME (WS-NAMEZIP-IDX)
+                             = CUST-NAME OF TRANS-REC
+          AND WS-NAMEZIP-ZIP (WS-NAMEZIP-IDX)
+                             = CUST-ZIP OF TRANS-REC
+          AND WS-NAMEZIP-CUST-ID (WS-NAMEZIP-IDX)
+                             NOT = CUST-ID OF TRANS-REC
+               MOVE 'Y'                    TO WS-NAMEZIP-FOUND-SW
+           ELSE
+               SET WS-NAMEZIP-IDX UP BY 1
            END-IF.
 
       *---------------------------------------------------------------*
-      * UPDATE EXISTING CUSTOMER IN OUTPUT FILE                        *
+      * WRITE ONE AUDIT RECORD PER FIELD FOR A NEWLY ADDED CUSTOMER    *
+      * THERE IS NO PRIOR VALUE SO OLD VALUE IS LOGGED AS SPACES       *
+      *---------------------------------------------------------------*
+       2450-AUDIT-ADD-CUSTOMER.
+           MOVE 'CUST-NAME'                TO WS-AUDIT-FIELD-NAME
+           MOVE SPACES                     TO WS-AUDIT-OLD-VALUE
+           MOVE CUST-NAME OF CUST-MASTER-REC
+                                            TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT
+
+           MOVE 'CUST-ADDRESS'             TO WS-AUDIT-FIELD-NAME
+           MOVE SPACES                     TO WS-AUDIT-OLD-VALUE
+           MOVE CUST-ADDRESS OF CUST-MASTER-REC
+                                            TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT
+
+           MOVE 'CUST-CITY'                TO WS-AUDIT-FIELD-NAME
+           MOVE SPACES                     TO WS-AUDIT-OLD-VALUE
+           MOVE CUST-CITY OF CUST-MASTER-REC
+                                            TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT
+
+           MOVE 'CUST-STATE'               TO WS-AUDIT-FIELD-NAME
+           MOVE SPACES                     TO WS-AUDIT-OLD-VALUE
+           MOVE CUST-STATE OF CUST-MASTER-REC
+                                            TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT
+
+           MOVE 'CUST-ZIP'                 TO WS-AUDIT-FIELD-NAME
+           MOVE SPACES                     TO WS-AUDIT-OLD-VALUE
+           MOVE CUST-ZIP OF CUST-MASTER-REC
+                                            TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT
+
+           MOVE 'CUST-EMAIL'               TO WS-AUDIT-FIELD-NAME
+           MOVE SPACES                     TO WS-AUDIT-OLD-VALUE
+           MOVE CUST-EMAIL OF CUST-MASTER-REC
+                                            TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT
+
+           MOVE 'CUST-PHONE'               TO WS-AUDIT-FIELD-NAME
+           MOVE SPACES                     TO WS-AUDIT-OLD-VALUE
+           MOVE CUST-PHONE OF CUST-MASTER-REC
+                                            TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT
+
+           MOVE 'CUST-CREDIT-LIMIT'        TO WS-AUDIT-FIELD-NAME
+           MOVE SPACES                     TO WS-AUDIT-OLD-VALUE
+           MOVE CUST-CREDIT-LIMIT OF CUST-MASTER-REC
+                                            TO WS-AUDIT-AMOUNT-EDIT
+           MOVE WS-AUDIT-AMOUNT-EDIT        TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT
+
+           MOVE 'CUST-CURRENCY-CODE'       TO WS-AUDIT-FIELD-NAME
+           MOVE SPACES                     TO WS-AUDIT-OLD-VALUE
+           MOVE CUST-CURRENCY-CODE OF CUST-MASTER-REC
+                                            TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT.
+
+      *---------------------------------------------------------------*
+      * UPDATE EXISTING CUSTOMER IN THE INDEXED MASTER                 *
       * VALIDATE FIRST                                                 *
-      * IF VALID:   COPY MASTER TO OUTPUT THEN OVERLAY CHANGED FIELDS  *
-      * IF INVALID: WRITE EXISTING MASTER UNCHANGED - ERRORS LOGGED    *
+      * IF VALID:   REWRITE THE MASTER RECORD WITH CHANGED FIELDS     *
+      * IF INVALID: LEAVE THE MASTER RECORD UNTOUCHED - ERRORS LOGGED *
       *---------------------------------------------------------------*
        2500-UPDATE-CUSTOMER.
            PERFORM 2700-VALIDATE-CUSTOMER
 
            IF TRANS-IS-VALID
-               MOVE WS-CUST-REC           TO CUST-OUT-REC
-               MOVE CUST-NAME         OF TRANS-REC
-                                      TO CUST-NAME       OF CUST-OUT-REC
-               MOVE CUST-ADDRESS      OF TRANS-REC
-                                      TO CUST-ADDRESS    OF CUST-OUT-REC
-               MOVE CUST-CITY         OF TRANS-REC
-                                      TO CUST-CITY       OF CUST-OUT-REC
-               MOVE CUST-STATE        OF TRANS-REC
-                                      TO CUST-STATE      OF CUST-OUT-REC
-               MOVE CUST-ZIP          OF TRANS-REC
-                                      TO CUST-ZIP        OF CUST-OUT-REC
-               MOVE CUST-EMAIL        OF TRANS-REC
-                                      TO CUST-EMAIL      OF CUST-OUT-REC
-               MOVE CUST-PHONE        OF TRANS-REC
-                                      TO CUST-PHONE      OF CUST-OUT-REC
-               MOVE CUST-CREDIT-LIMIT OF TRANS-REC
-                                      TO CUST-CREDIT-LIMIT 
-                                                         OF CUST-OUT-REC
-               WRITE CUST-OUT-REC
-               IF WS-CUST-OUT-STATUS NOT = '00'
-                   MOVE 'WRITE ERROR: CUST-MASTER-OUT FS='
+               PERFORM 2480-CHECK-LARGE-LIMIT-INCREASE
+               IF NEEDS-APPROVAL
+                   PERFORM 2490-DIVERT-TO-PENDING-APPROVAL
+               ELSE
+                   MOVE WS-CUST-REC           TO CUST-MASTER-REC
+                   MOVE CUST-NAME         OF TRANS-REC
+                                  TO CUST-NAME     OF CUST-MASTER-REC
+                   MOVE CUST-ADDRESS      OF TRANS-REC
+                                  TO CUST-ADDRESS  OF CUST-MASTER-REC
+                   MOVE CUST-CITY         OF TRANS-REC
+                                  TO CUST-CITY     OF CUST-MASTER-REC
+                   MOVE CUST-STATE        OF TRANS-REC
+                                  TO CUST-STATE    OF CUST-MASTER-REC
+                   MOVE CUST-ZIP          OF TRANS-REC
+                                  TO CUST-ZIP      OF CUST-MASTER-REC
+                   MOVE CUST-EMAIL        OF TRANS-REC
+                                  TO CUST-EMAIL    OF CUST-MASTER-REC
+                   MOVE CUST-PHONE        OF TRANS-REC
+                                  TO CUST-PHONE    OF CUST-MASTER-REC
+                   MOVE CUST-CREDIT-LIMIT OF TRANS-REC
+                                  TO CUST-CREDIT-LIMIT
+                                                  OF CUST-MASTER-REC
+                   MOVE CUST-CURRENCY-CODE OF TRANS-REC
+                                  TO CUST-CURRENCY-CODE
+                                                  OF CUST-MASTER-REC
+                   MOVE '1'       TO CUST-RECORD-VERSION
+                                                  OF CUST-MASTER-REC
+                   REWRITE CUST-MASTER-REC
+                   IF WS-CUST-MASTER-STATUS NOT = '00'
+                       MOVE 'REWRITE ERROR: CUST-MASTER   FS='
                                             TO WS-ABEND-MSG(1:36)
-                   MOVE WS-CUST-OUT-STATUS  TO WS-ABEND-MSG(37:2)
-                   PERFORM 9900-FATAL-ERROR
+                       MOVE WS-CUST-MASTER-STATUS
+                                            TO WS-ABEND-MSG(37:2)
+                       PERFORM 9900-FATAL-ERROR
+                   END-IF
+                   ADD 1                        TO WS-UPDATE-COUNT
+                   PERFORM 2550-AUDIT-UPDATE-CUSTOMER
                END-IF
-               ADD 1                        TO WS-MASTER-WRITE-COUNT
-               ADD 1                        TO WS-UPDATE-COUNT
-           ELSE
-      *        VALIDATION FAILED - PRESERVE EXISTING MASTER UNCHANGED
-               MOVE WS-CUST-REC            TO CUST-OUT-REC
-               WRITE CUST-OUT-REC
-               IF WS-CUST-OUT-STATUS NOT = '00'
-                   MOVE 'WRITE ERROR: CUST-MASTER-OUT FS='
-                                            TO WS-ABEND-MSG(1:36)
-                   MOVE WS-CUST-OUT-STATUS  TO WS-ABEND-MSG(37:2)
-                   PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * DECIDE WHETHER THE NEW CREDIT LIMIT ON THIS UPDATE IS LARGE    *
+      * ENOUGH TO REQUIRE A SECOND APPROVAL BEFORE IT IS APPLIED -     *
+      * EITHER THE NEW LIMIT OUTRIGHT EXCEEDS WS-LARGE-LIMIT-          *
+      * THRESHOLD, OR IT JUMPS BY MORE THAN WS-LARGE-LIMIT-PCT-JUMP    *
+      * PERCENT OVER THE CUSTOMER'S CURRENT MASTER CREDIT LIMIT. THE   *
+      * PERCENTAGE TEST IS SKIPPED WHEN THE CURRENT LIMIT IS ZERO TO   *
+      * AVOID DIVIDING BY ZERO - THE FIXED-THRESHOLD TEST STILL        *
+      * CATCHES A LARGE NEW LIMIT IN THAT CASE.                        *
+      * A TRANSACTION APPRVMGR HAS ALREADY RELEASED COMES BACK IN      *
+      * THROUGH THIS SAME FILE WITH TRANS-PRE-APPROVED SET, SO IT      *
+      * SKIPS BOTH TESTS BELOW RATHER THAN BEING DIVERTED TO PENDING-  *
+      * FILE A SECOND TIME.                                            *
+      *---------------------------------------------------------------*
+       2480-CHECK-LARGE-LIMIT-INCREASE.
+           MOVE 'N'                        TO WS-NEEDS-APPROVAL-SW
+
+           IF NOT TRANS-PRE-APPROVED
+               IF CUST-CREDIT-LIMIT OF TRANS-REC
+                  > WS-LARGE-LIMIT-THRESHOLD
+                   MOVE 'Y'                TO WS-NEEDS-APPROVAL-SW
                END-IF
-               ADD 1                        TO WS-MASTER-WRITE-COUNT
+
+               IF CUST-CREDIT-LIMIT OF WS-CUST-REC > ZERO
+                   COMPUTE WS-LIMIT-INCREASE-PCT ROUNDED =
+                       ((CUST-CREDIT-LIMIT OF TRANS-REC
+                         - CUST-CREDIT-LIMIT OF WS-CUST-REC)
+                        / CUST-CREDIT-LIMIT OF WS-CUST-REC) * 100
+                   IF WS-LIMIT-INCREASE-PCT > WS-LARGE-LIMIT-PCT-JUMP
+                       MOVE 'Y'            TO WS-NEEDS-APPROVAL-SW
+                   END-IF
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * WRITE THE PROPOSED UPDATE TO PENDING-FILE INSTEAD OF APPLYING  *
+      * IT. THE MASTER RECORD IS LEFT UNTOUCHED UNTIL APPRVMGR EITHER  *
+      * RELEASES THIS ENTRY (WHICH REPLAYS IT AS A NEW TRANSACTION)    *
+      * OR REJECTS IT.                                                 *
+      *---------------------------------------------------------------*
+       2490-DIVERT-TO-PENDING-APPROVAL.
+           ADD 1                            TO WS-PENDING-SEQUENCE-NO
+           MOVE WS-PENDING-SEQUENCE-NO      TO PEND-SEQUENCE-NO
+           MOVE FUNCTION CURRENT-DATE       TO PEND-TIMESTAMP
+           MOVE 'LARGEINCR'                 TO PEND-REASON-CODE
+           MOVE 'P'                         TO PEND-STATUS
+           MOVE TRANS-TYPE                  TO PEND-TRANS-TYPE
+           MOVE CUST-CREDIT-LIMIT OF WS-CUST-REC
+                                             TO PEND-OLD-CREDIT-LIMIT
+           MOVE CUST-CREDIT-LIMIT OF TRANS-REC
+                                             TO PEND-NEW-CREDIT-LIMIT
+           MOVE TRANS-REC                   TO PEND-CUST-DATA
+
+           WRITE PENDING-RECORD
+           IF WS-PEND-STATUS NOT = '00'
+               MOVE 'WRITE ERROR: PENDING-FILE    FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-PEND-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           ADD 1                            TO WS-PENDING-COUNT.
+
+      *---------------------------------------------------------------*
+      * WRITE ONE AUDIT RECORD FOR EACH FIELD THAT ACTUALLY CHANGED   *
+      * OLD VALUE COMES FROM WS-CUST-REC (THE MASTER BEFORE REWRITE), *
+      * NEW VALUE COMES FROM CUST-MASTER-REC (THE MASTER AFTER        *
+      * REWRITE, ALREADY WRITTEN TO DISK BY THE TIME THIS RUNS)       *
+      *---------------------------------------------------------------*
+       2550-AUDIT-UPDATE-CUSTOMER.
+           IF CUST-NAME OF WS-CUST-REC
+              NOT = CUST-NAME OF CUST-MASTER-REC
+               MOVE 'CUST-NAME'            TO WS-AUDIT-FIELD-NAME
+               MOVE CUST-NAME OF WS-CUST-REC
+                                           TO WS-AUDIT-OLD-VALUE
+               MOVE CUST-NAME OF CUST-MASTER-REC
+                                           TO WS-AUDIT-NEW-VALUE
+               PERFORM 8100-LOG-AUDIT
+           END-IF
+
+           IF CUST-ADDRESS OF WS-CUST-REC
+              NOT = CUST-ADDRESS OF CUST-MASTER-REC
+               MOVE 'CUST-ADDRESS'         TO WS-AUDIT-FIELD-NAME
+               MOVE CUST-ADDRESS OF WS-CUST-REC
+                                           TO WS-AUDIT-OLD-VALUE
+               MOVE CUST-ADDRESS OF CUST-MASTER-REC
+                                           TO WS-AUDIT-NEW-VALUE
+               PERFORM 8100-LOG-AUDIT
+           END-IF
+
+           IF CUST-CITY OF WS-CUST-REC
+              NOT = CUST-CITY OF CUST-MASTER-REC
+               MOVE 'CUST-CITY'            TO WS-AUDIT-FIELD-NAME
+               MOVE CUST-CITY OF WS-CUST-REC
+                                           TO WS-AUDIT-OLD-VALUE
+               MOVE CUST-CITY OF CUST-MASTER-REC
+                                           TO WS-AUDIT-NEW-VALUE
+               PERFORM 8100-LOG-AUDIT
+           END-IF
+
+           IF CUST-STATE OF WS-CUST-REC
+              NOT = CUST-STATE OF CUST-MASTER-REC
+               MOVE 'CUST-STATE'           TO WS-AUDIT-FIELD-NAME
+               MOVE CUST-STATE OF WS-CUST-REC
+                                           TO WS-AUDIT-OLD-VALUE
+               MOVE CUST-STATE OF CUST-MASTER-REC
+                                           TO WS-AUDIT-NEW-VALUE
+               PERFORM 8100-LOG-AUDIT
+           END-IF
+
+           IF CUST-ZIP OF WS-CUST-REC
+              NOT = CUST-ZIP OF CUST-MASTER-REC
+               MOVE 'CUST-ZIP'             TO WS-AUDIT-FIELD-NAME
+               MOVE CUST-ZIP OF WS-CUST-REC
+                                           TO WS-AUDIT-OLD-VALUE
+               MOVE CUST-ZIP OF CUST-MASTER-REC
+                                           TO WS-AUDIT-NEW-VALUE
+               PERFORM 8100-LOG-AUDIT
+           END-IF
+
+           IF CUST-EMAIL OF WS-CUST-REC
+              NOT = CUST-EMAIL OF CUST-MASTER-REC
+               MOVE 'CUST-EMAIL'           TO WS-AUDIT-FIELD-NAME
+               MOVE CUST-EMAIL OF WS-CUST-REC
+                                           TO WS-AUDIT-OLD-VALUE
+               MOVE CUST-EMAIL OF CUST-MASTER-REC
+                                           TO WS-AUDIT-NEW-VALUE
+               PERFORM 8100-LOG-AUDIT
+           END-IF
+
+           IF CUST-PHONE OF WS-CUST-REC
+              NOT = CUST-PHONE OF CUST-MASTER-REC
+               MOVE 'CUST-PHONE'           TO WS-AUDIT-FIELD-NAME
+               MOVE CUST-PHONE OF WS-CUST-REC
+                                           TO WS-AUDIT-OLD-VALUE
+               MOVE CUST-PHONE OF CUST-MASTER-REC
+                                           TO WS-AUDIT-NEW-VALUE
+               PERFORM 8100-LOG-AUDIT
+           END-IF
+
+           IF CUST-CREDIT-LIMIT OF WS-CUST-REC
+              NOT = CUST-CREDIT-LIMIT OF CUST-MASTER-REC
+               MOVE 'CUST-CREDIT-LIMIT'    TO WS-AUDIT-FIELD-NAME
+               MOVE CUST-CREDIT-LIMIT OF WS-CUST-REC
+                                           TO WS-AUDIT-AMOUNT-EDIT
+               MOVE WS-AUDIT-AMOUNT-EDIT   TO WS-AUDIT-OLD-VALUE
+               MOVE CUST-CREDIT-LIMIT OF CUST-MASTER-REC
+                                           TO WS-AUDIT-AMOUNT-EDIT
+               MOVE WS-AUDIT-AMOUNT-EDIT   TO WS-AUDIT-NEW-VALUE
+               PERFORM 8100-LOG-AUDIT
+           END-IF
+
+           IF CUST-CURRENCY-CODE OF WS-CUST-REC
+              NOT = CUST-CURRENCY-CODE OF CUST-MASTER-REC
+               MOVE 'CUST-CURRENCY-CODE'   TO WS-AUDIT-FIELD-NAME
+               MOVE CUST-CURRENCY-CODE OF WS-CUST-REC
+                                           TO WS-AUDIT-OLD-VALUE
+               MOVE CUST-CURRENCY-CODE OF CUST-MASTER-REC
+                                           TO WS-AUDIT-NEW-VALUE
+               PERFORM 8100-LOG-AUDIT
            END-IF.
 
       *---------------------------------------------------------------*
-      * DELETE EXISTING CUSTOMER FROM OUTPUT FILE                      *
-      * DELETION IS ACHIEVED BY NOT WRITING THE RECORD TO OUTPUT       *
+      * DELETE EXISTING CUSTOMER FROM THE INDEXED MASTER               *
       * CUSTOMERS WITH A NON-ZERO BALANCE CANNOT BE DELETED           *
-      * IF BALANCE > ZERO: LOG ERROR AND PRESERVE THE MASTER RECORD    *
+      * IF BALANCE > ZERO: LOG ERROR AND LEAVE THE MASTER UNTOUCHED    *
       *---------------------------------------------------------------*
        2600-DELETE-CUSTOMER.
            IF CUST-BALANCE OF WS-CUST-REC > ZERO
@@ -537,20 +1258,81 @@
                MOVE 'CANNOT DELETE CUSTOMER WITH OUTSTANDING BALANCE'
                                            TO WS-ERROR-MESSAGE
                PERFORM 8000-LOG-ERROR
-               MOVE WS-CUST-REC            TO CUST-OUT-REC
-               WRITE CUST-OUT-REC
-               IF WS-CUST-OUT-STATUS NOT = '00'
-                   MOVE 'WRITE ERROR: CUST-MASTER-OUT FS='
+           ELSE
+               PERFORM 2650-AUDIT-DELETE-CUSTOMER
+               DELETE CUST-MASTER RECORD
+               IF WS-CUST-MASTER-STATUS NOT = '00'
+                   MOVE 'DELETE ERROR: CUST-MASTER   FS='
                                             TO WS-ABEND-MSG(1:36)
-                   MOVE WS-CUST-OUT-STATUS  TO WS-ABEND-MSG(37:2)
+                   MOVE WS-CUST-MASTER-STATUS
+                                            TO WS-ABEND-MSG(37:2)
                    PERFORM 9900-FATAL-ERROR
                END-IF
-               ADD 1                        TO WS-MASTER-WRITE-COUNT
-           ELSE
                ADD 1                        TO WS-DELETE-COUNT
-      *        RECORD NOT WRITTEN TO OUTPUT - THIS IS THE DELETION
            END-IF.
 
+      *---------------------------------------------------------------*
+      * WRITE ONE AUDIT RECORD PER FIELD FOR A DELETED CUSTOMER        *
+      * OLD VALUE IS THE MASTER'S LAST VALUE, NEW VALUE IS SPACES     *
+      * SINCE THE RECORD NO LONGER EXISTS AFTER THE DELETE             *
+      *---------------------------------------------------------------*
+       2650-AUDIT-DELETE-CUSTOMER.
+           MOVE 'CUST-NAME'                TO WS-AUDIT-FIELD-NAME
+           MOVE CUST-NAME OF WS-CUST-REC   TO WS-AUDIT-OLD-VALUE
+           MOVE SPACES                     TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT
+
+           MOVE 'CUST-ADDRESS'             TO WS-AUDIT-FIELD-NAME
+           MOVE CUST-ADDRESS OF WS-CUST-REC
+                                            TO WS-AUDIT-OLD-VALUE
+           MOVE SPACES                     TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT
+
+           MOVE 'CUST-CITY'                TO WS-AUDIT-FIELD-NAME
+           MOVE CUST-CITY OF WS-CUST-REC   TO WS-AUDIT-OLD-VALUE
+           MOVE SPACES                     TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT
+
+           MOVE 'CUST-STATE'               TO WS-AUDIT-FIELD-NAME
+           MOVE CUST-STATE OF WS-CUST-REC  TO WS-AUDIT-OLD-VALUE
+           MOVE SPACES                     TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT
+
+           MOVE 'CUST-ZIP'                 TO WS-AUDIT-FIELD-NAME
+           MOVE CUST-ZIP OF WS-CUST-REC    TO WS-AUDIT-OLD-VALUE
+           MOVE SPACES                     TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT
+
+           MOVE 'CUST-EMAIL'               TO WS-AUDIT-FIELD-NAME
+           MOVE CUST-EMAIL OF WS-CUST-REC  TO WS-AUDIT-OLD-VALUE
+           MOVE SPACES                     TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT
+
+           MOVE 'CUST-PHONE'               TO WS-AUDIT-FIELD-NAME
+           MOVE CUST-PHONE OF WS-CUST-REC  TO WS-AUDIT-OLD-VALUE
+           MOVE SPACES                     TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT
+
+           MOVE 'CUST-CREDIT-LIMIT'        TO WS-AUDIT-FIELD-NAME
+           MOVE CUST-CREDIT-LIMIT OF WS-CUST-REC
+                                            TO WS-AUDIT-AMOUNT-EDIT
+           MOVE WS-AUDIT-AMOUNT-EDIT        TO WS-AUDIT-OLD-VALUE
+           MOVE SPACES                     TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT
+
+           MOVE 'CUST-BALANCE'             TO WS-AUDIT-FIELD-NAME
+           MOVE CUST-BALANCE OF WS-CUST-REC
+                                            TO WS-AUDIT-AMOUNT-EDIT
+           MOVE WS-AUDIT-AMOUNT-EDIT        TO WS-AUDIT-OLD-VALUE
+           MOVE SPACES                     TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT
+
+           MOVE 'CUST-CURRENCY-CODE'       TO WS-AUDIT-FIELD-NAME
+           MOVE CUST-CURRENCY-CODE OF WS-CUST-REC
+                                            TO WS-AUDIT-OLD-VALUE
+           MOVE SPACES                     TO WS-AUDIT-NEW-VALUE
+           PERFORM 8100-LOG-AUDIT.
+
       *---------------------------------------------------------------*
       * VALIDATE TRANSACTION DATA PRIOR TO ADD OR UPDATE              *
       * WS-TRANS-ERROR-SW IS RESET TO 'N' ON ENTRY EVERY CALL         *
@@ -558,11 +1340,10 @@
       * CALLERS TEST TRANS-IS-VALID OR TRANS-HAS-ERROR ON RETURN       *
       *                                                                *
       * NOTE ON CREDIT LIMIT CHECK:                                    *
-      *   CUST-CREDIT-LIMIT IN CUSTREC IS PIC 9(8)V99 (UNSIGNED).     *
-      *   THE < ZERO TEST BELOW CAN NEVER FIRE FOR AN UNSIGNED FIELD.  *
-      *   TO ACTIVATE THIS VALIDATION CUSTREC WOULD NEED TO DEFINE     *
-      *   CUST-CREDIT-LIMIT AS PIC S9(8)V99 COMP-3.                   *
-      *   THE CHECK IS RETAINED HERE FOR COMPLETENESS AND FUTURE USE.  *
+      *   CUST-CREDIT-LIMIT IN CUSTREC IS NOW PIC S9(8)V99 (SIGNED)   *
+      *   SO THE < ZERO TEST BELOW CAN ACTUALLY TRIGGER. SIGN IS      *
+      *   CARRIED IN THE LAST BYTE (DISPLAY USAGE, NO SIGN CLAUSE)    *
+      *   SO THE RECORD STAYS 200 BYTES LONG.                         *
       *---------------------------------------------------------------*
        2700-VALIDATE-CUSTOMER.
            MOVE 'N'                        TO WS-TRANS-ERROR-SW
@@ -576,36 +1357,175 @@
                MOVE 'Y'                    TO WS-TRANS-ERROR-SW
            END-IF
 
-      *    CHECK 2: STATE CODE MUST BE ALPHABETIC
-           IF CUST-STATE OF TRANS-REC NOT ALPHABETIC
-               MOVE 'E-STATE'              TO WS-ERROR-CODE
-               MOVE 'INVALID STATE CODE - MUST BE ALPHABETIC'
+      *    CHECK 2: STATE CODE MUST BE A REAL US STATE OR TERRITORY
+      *    CODE, NOT JUST TWO ALPHABETIC CHARACTERS - A DISTINCT
+      *    E-STATECD CODE CATCHES A CODE LIKE 'ZZ' THAT IS ALPHABETIC
+      *    BUT NOT ON FILE, SO IT DOESN'T KEEP SLIPPING PAST THE
+      *    SEGMENTATION AND MAILING EXTRACTS THAT GROUP BY STATE
+           IF NOT CUST-STATE-VALID OF TRANS-REC
+               MOVE 'E-STATECD'            TO WS-ERROR-CODE
+               MOVE 'INVALID STATE OR TERRITORY CODE'
                                            TO WS-ERROR-MESSAGE
                PERFORM 8000-LOG-ERROR
                MOVE 'Y'                    TO WS-TRANS-ERROR-SW
            END-IF
 
-      *    CHECK 3: CREDIT LIMIT MUST NOT BE NEGATIVE (SEE NOTE ABOVE)
+      *    CHECK 3: CREDIT LIMIT MUST NOT BE NEGATIVE
            IF CUST-CREDIT-LIMIT OF TRANS-REC < ZERO
                MOVE 'E-CREDIT'             TO WS-ERROR-CODE
                MOVE 'CREDIT LIMIT CANNOT BE NEGATIVE'
                                            TO WS-ERROR-MESSAGE
                PERFORM 8000-LOG-ERROR
                MOVE 'Y'                    TO WS-TRANS-ERROR-SW
+           END-IF
+
+      *    CHECK 4: ON AN UPDATE, THE NEW CREDIT LIMIT MUST NOT DROP
+      *    BELOW THE CUSTOMER'S CURRENT OUTSTANDING BALANCE. DOES NOT
+      *    APPLY TO ADD - THERE IS NO EXISTING MASTER BALANCE YET.
+           IF TRANS-UPDATE
+          AND CUST-CREDIT-LIMIT OF TRANS-REC
+              < CUST-BALANCE OF WS-CUST-REC
+               MOVE 'E-LIMITBAL'           TO WS-ERROR-CODE
+               MOVE 'NEW CREDIT LIMIT IS BELOW CURRENT BALANCE'
+                                           TO WS-ERROR-MESSAGE
+               PERFORM 8000-LOG-ERROR
+               MOVE 'Y'                    TO WS-TRANS-ERROR-SW
+           END-IF
+
+      *    CHECK 5: CUST-EMAIL MUST CONTAIN BOTH '@' AND '.'
+           IF CUST-EMAIL OF TRANS-REC NOT = SPACES
+               MOVE ZERO                  TO WS-EMAIL-AT-COUNT
+               MOVE ZERO                  TO WS-EMAIL-DOT-COUNT
+               INSPECT CUST-EMAIL OF TRANS-REC
+                       TALLYING WS-EMAIL-AT-COUNT  FOR ALL '@'
+               INSPECT CUST-EMAIL OF TRANS-REC
+                       TALLYING WS-EMAIL-DOT-COUNT FOR ALL '.'
+               IF WS-EMAIL-AT-COUNT = ZERO
+               OR WS-EMAIL-DOT-COUNT = ZERO
+                   MOVE 'E-EMAIL'          TO WS-ERROR-CODE
+                   MOVE 'INVALID EMAIL FORMAT - NEED @ AND .'
+                                           TO WS-ERROR-MESSAGE
+                   PERFORM 8000-LOG-ERROR
+                   MOVE 'Y'                TO WS-TRANS-ERROR-SW
+               END-IF
+           END-IF
+
+      *    CHECK 6: CUST-PHONE MUST BE A 10-DIGIT NUMBER (AREA CODE
+      *    PLUS SEVEN DIGITS), LEFT-JUSTIFIED WITH TRAILING SPACES
+           IF CUST-PHONE OF TRANS-REC NOT = SPACES
+               IF CUST-PHONE OF TRANS-REC (1:10)   NOT NUMERIC
+               OR CUST-PHONE OF TRANS-REC (11:5) NOT = SPACES
+                   MOVE 'E-PHONE'          TO WS-ERROR-CODE
+                   MOVE 'INVALID PHONE FORMAT - NEED 10 DIGITS'
+                                           TO WS-ERROR-MESSAGE
+                   PERFORM 8000-LOG-ERROR
+                   MOVE 'Y'                TO WS-TRANS-ERROR-SW
+               END-IF
+           END-IF
+
+      *    CHECK 7: CUST-CURRENCY-CODE MUST BE ONE OF THE SUPPORTED
+      *    CURRENCIES DEFINED BY THE 88-LEVELS IN CUSTREC.CPY
+           IF NOT CURR-CODE-VALID OF TRANS-REC
+               MOVE 'E-CURRENCY'           TO WS-ERROR-CODE
+               MOVE 'UNSUPPORTED CURRENCY CODE'
+                                           TO WS-ERROR-MESSAGE
+               PERFORM 8000-LOG-ERROR
+               MOVE 'Y'                    TO WS-TRANS-ERROR-SW
+           END-IF
+
+      *    CHECK 8: ONCE A CUSTOMER HAS A NONZERO BALANCE, AN UPDATE
+      *    MAY NOT SILENTLY CHANGE THEIR CURRENCY CODE - THE OUTSTANDING
+      *    BALANCE IS DENOMINATED IN THE ORIGINAL CURRENCY
+           IF TRANS-UPDATE
+          AND CUST-BALANCE OF WS-CUST-REC > ZERO
+          AND CUST-CURRENCY-CODE OF TRANS-REC
+              NOT = CUST-CURRENCY-CODE OF WS-CUST-REC
+               MOVE 'E-CURRCHG'            TO WS-ERROR-CODE
+               MOVE 'CANNOT CHANGE CURRENCY WITH BALANCE OUTSTANDING'
+                                           TO WS-ERROR-MESSAGE
+               PERFORM 8000-LOG-ERROR
+               MOVE 'Y'                    TO WS-TRANS-ERROR-SW
            END-IF.
 
       *---------------------------------------------------------------*
       * FINALIZATION                                                   *
-      * PRINT SUMMARY REPORT BEFORE CLOSING ALL FILES                  *
+      * REBUILD THE SEQUENTIAL CUSTMOUT EXTRACT FROM THE UPDATED       *
+      * INDEXED MASTER, PRINT THE SUMMARY, THEN CLOSE ALL FILES        *
       *---------------------------------------------------------------*
        3000-FINALIZE.
+           PERFORM 2800-EXTRACT-MASTER-FILE
            PERFORM 9000-PRINT-SUMMARY
+           PERFORM 9150-SET-RETURN-CODE
 
-           CLOSE CUST-MASTER-IN
+           CLOSE CUST-MASTER
            CLOSE CUST-MASTER-OUT
            CLOSE TRANS-FILE
            CLOSE REPORT-FILE
-           CLOSE ERROR-FILE.
+           CLOSE ERROR-FILE
+           CLOSE AUDIT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE PENDING-FILE.
+
+      *---------------------------------------------------------------*
+      * REBUILD CUSTMOUT AS A SEQUENTIAL SNAPSHOT OF THE INDEXED       *
+      * MASTER, LOWEST KEY TO HIGHEST, FOR DOWNSTREAM BATCH REPORTS    *
+      * THAT DO NOT NEED RANDOM ACCESS                                 *
+      *---------------------------------------------------------------*
+       2800-EXTRACT-MASTER-FILE.
+           OPEN OUTPUT CUST-MASTER-OUT
+           IF WS-CUST-OUT-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: CUST-MASTER-OUT FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-CUST-OUT-STATUS      TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           MOVE ZEROS
+                                      TO CUST-ID OF CUST-MASTER-REC
+           START CUST-MASTER KEY NOT < CUST-ID OF CUST-MASTER-REC
+               INVALID KEY
+                   MOVE 'Y'                 TO WS-EXTRACT-EOF-SW
+           END-START
+
+           IF NOT EXTRACT-EOF
+               PERFORM 2810-READ-MASTER-SEQUENTIAL
+           END-IF
+
+           PERFORM 2820-WRITE-MASTER-EXTRACT UNTIL EXTRACT-EOF.
+
+      *---------------------------------------------------------------*
+      * READ THE INDEXED MASTER IN KEY SEQUENCE, ONE RECORD AT A TIME  *
+      *---------------------------------------------------------------*
+       2810-READ-MASTER-SEQUENTIAL.
+           READ CUST-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y'                 TO WS-EXTRACT-EOF-SW
+               NOT AT END
+                   ADD 1                    TO WS-MASTER-READ-COUNT
+           END-READ
+           IF WS-CUST-MASTER-STATUS NOT = '00'
+          AND WS-CUST-MASTER-STATUS NOT = '10'
+               MOVE 'READ ERROR: CUST-MASTER      FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-CUST-MASTER-STATUS   TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * WRITE ONE EXTRACTED MASTER RECORD TO CUSTMOUT                 *
+      * READS THE NEXT MASTER RECORD BEFORE RETURNING                 *
+      *---------------------------------------------------------------*
+       2820-WRITE-MASTER-EXTRACT.
+           MOVE CUST-MASTER-REC            TO CUST-OUT-REC
+           WRITE CUST-OUT-REC
+           IF WS-CUST-OUT-STATUS NOT = '00'
+               MOVE 'WRITE ERROR: CUST-MASTER-OUT FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-CUST-OUT-STATUS      TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+           ADD 1                            TO WS-MASTER-WRITE-COUNT
+           PERFORM 2810-READ-MASTER-SEQUENTIAL.
 
       *---------------------------------------------------------------*
       * LOG ONE ERROR RECORD TO THE ERROR FILE                         *
@@ -638,6 +1558,83 @@
            MOVE SPACES                      TO WS-ERROR-CODE
            MOVE SPACES                      TO WS-ERROR-MESSAGE.
 
+      *---------------------------------------------------------------*
+      * LOG ONE WARNING RECORD TO ERROR-FILE WITHOUT REJECTING THE     *
+      * TRANSACTION. SAME LAYOUT AND FILE AS 8000-LOG-ERROR, BUT       *
+      * COUNTED SEPARATELY IN WS-WARNING-COUNT SO 9000-PRINT-SUMMARY'S *
+      * ERRORS-DETECTED FIGURE STAYS A TRUE REJECTION COUNT            *
+      *---------------------------------------------------------------*
+       8050-LOG-WARNING.
+           MOVE FUNCTION CURRENT-DATE      TO ERR-TIMESTAMP
+           MOVE WS-TRANS-READ-COUNT        TO ERR-RECORD-NUMBER
+           MOVE WS-ERROR-CODE              TO ERR-ERROR-CODE
+           MOVE WS-ERROR-MESSAGE           TO ERR-ERROR-MESSAGE
+           MOVE CUST-ID OF TRANS-REC       TO ERR-INPUT-DATA
+
+           WRITE ERROR-RECORD
+           IF WS-ERROR-STATUS NOT = '00'
+               MOVE 'WRITE ERROR: ERROR-FILE      FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-ERROR-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           ADD 1                            TO WS-WARNING-COUNT
+
+           MOVE SPACES                      TO WS-ERROR-CODE
+           MOVE SPACES                      TO WS-ERROR-MESSAGE.
+
+      *---------------------------------------------------------------*
+      * LOG ONE AUDIT RECORD FOR A SINGLE CHANGED FIELD                *
+      * CALLER MUST MOVE VALUES TO WS-AUDIT-FIELD-NAME,                *
+      * WS-AUDIT-OLD-VALUE, AND WS-AUDIT-NEW-VALUE BEFORE PERFORMING   *
+      * THIS PARAGRAPH. CUST-ID AND TRANS-TYPE OF TRANS-REC IDENTIFY  *
+      * WHICH TRANSACTION DROVE THE CHANGE. STAGING FIELDS ARE        *
+      * CLEARED AFTER WRITE.                                           *
+      *---------------------------------------------------------------*
+       8100-LOG-AUDIT.
+           MOVE FUNCTION CURRENT-DATE      TO AUD-TIMESTAMP
+           MOVE CUST-ID OF TRANS-REC       TO AUD-CUST-ID
+           MOVE TRANS-TYPE                 TO AUD-TRANS-TYPE
+           MOVE WS-AUDIT-FIELD-NAME        TO AUD-FIELD-NAME
+           MOVE WS-AUDIT-OLD-VALUE         TO AUD-OLD-VALUE
+           MOVE WS-AUDIT-NEW-VALUE         TO AUD-NEW-VALUE
+
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = '00'
+               MOVE 'WRITE ERROR: AUDIT-FILE      FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-AUDIT-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           MOVE SPACES                      TO WS-AUDIT-FIELD-NAME
+           MOVE SPACES                      TO WS-AUDIT-OLD-VALUE
+           MOVE SPACES                      TO WS-AUDIT-NEW-VALUE.
+
+      *---------------------------------------------------------------*
+      * WRITE A CHECKPOINT RECORD EVERY WS-CHECKPOINT-INTERVAL         *
+      * TRANSACTIONS AND RESET THE COUNTER. THE TRANSACTION COUNT AT   *
+      * WHICH THIS FIRES IS WHAT AN OPERATOR SUPPLIES AS THE RESTART   *
+      * PARAMETER IF THE RUN LATER ABENDS AND HAS TO BE RESTARTED.     *
+      *---------------------------------------------------------------*
+       8200-WRITE-CHECKPOINT.
+           MOVE FUNCTION CURRENT-DATE      TO CHKPT-TIMESTAMP
+           MOVE WS-TRANS-READ-COUNT        TO CHKPT-TRANS-COUNT
+
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHKPT-STATUS NOT = '00'
+               MOVE 'WRITE ERROR: CHECKPOINT-FILE FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-CHKPT-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           DISPLAY 'CHECKPOINT: TRANSACTION ' WS-TRANS-READ-COUNT
+                   ' COMPLETE'
+
+           MOVE ZERO                        TO WS-CHECKPOINT-COUNTER.
+
       *---------------------------------------------------------------*
       * PRINT RUN SUMMARY TO REPORT-FILE AND ECHO TO SYSOUT           *
       *---------------------------------------------------------------*
@@ -690,12 +1687,30 @@
                   DELIMITED SIZE            INTO WS-REPORT-LINE
            PERFORM 9100-WRITE-REPORT-LINE
 
+           MOVE SPACES                      TO WS-REPORT-LINE
+           STRING '  REACTIVATIONS:        '
+                  WS-REACTIVATE-COUNT
+                  DELIMITED SIZE            INTO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+
+           MOVE SPACES                      TO WS-REPORT-LINE
+           STRING '  PENDING APPROVALS:    '
+                  WS-PENDING-COUNT
+                  DELIMITED SIZE            INTO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+
            MOVE SPACES                      TO WS-REPORT-LINE
            STRING 'ERRORS DETECTED:        '
                   WS-ERROR-COUNT
                   DELIMITED SIZE            INTO WS-REPORT-LINE
            PERFORM 9100-WRITE-REPORT-LINE
 
+           MOVE SPACES                      TO WS-REPORT-LINE
+           STRING 'DUPLICATE NAME/ZIP WARNINGS: '
+                  WS-WARNING-COUNT
+                  DELIMITED SIZE            INTO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+
            MOVE '============================================='
                                             TO WS-REPORT-LINE
            PERFORM 9100-WRITE-REPORT-LINE
@@ -710,8 +1725,50 @@
            DISPLAY '  ADDS:                 ' WS-ADD-COUNT
            DISPLAY '  UPDATES:              ' WS-UPDATE-COUNT
            DISPLAY '  DELETES:              ' WS-DELETE-COUNT
+           DISPLAY '  REACTIVATIONS:        ' WS-REACTIVATE-COUNT
+           DISPLAY '  PENDING APPROVALS:    ' WS-PENDING-COUNT
            DISPLAY 'ERRORS DETECTED:        ' WS-ERROR-COUNT
-           DISPLAY '============================================='.
+           DISPLAY 'DUPLICATE NAME/ZIP WARNINGS: ' WS-WARNING-COUNT
+           DISPLAY '============================================='
+
+           PERFORM 9050-RECONCILE-CONTROL-TOTALS.
+
+      *---------------------------------------------------------------*
+      * CONTROL-TOTAL RECONCILIATION                                  *
+      * CHECKS THAT THE MASTER FILE'S BEGINNING RECORD COUNT, PLUS    *
+      * THIS RUN'S ADDS, MINUS THIS RUN'S DELETES, TIES OUT TO THE    *
+      * FINAL RECORD COUNT PRODUCED BY THE 3000-FINALIZE EXTRACT      *
+      * PASS - AND, IF AN EXPECTED COUNT WAS SUPPLIED ON THE COMMAND  *
+      * LINE, THAT THE MASTER FILE'S BEGINNING COUNT MATCHES IT. A    *
+      * MISMATCH ON EITHER CHECK IS FLAGGED HERE WITH A DISTINCT      *
+      * MESSAGE RATHER THAN LEFT FOR AN AUDITOR TO DISCOVER WEEKS     *
+      * LATER, AND DRIVES A NONZERO RETURN CODE IN 9150-SET-RETURN-   *
+      * CODE.                                                          *
+      *---------------------------------------------------------------*
+       9050-RECONCILE-CONTROL-TOTALS.
+           COMPUTE WS-COMPUTED-MASTER-COUNT =
+                   WS-MASTER-BEGIN-COUNT + WS-ADD-COUNT
+                                          - WS-DELETE-COUNT
+
+           IF WS-COMPUTED-MASTER-COUNT NOT = WS-MASTER-WRITE-COUNT
+               MOVE 'Y'                     TO WS-RECONCILE-SW
+               DISPLAY '*** CONTROL TOTALS DO NOT RECONCILE ***'
+               DISPLAY '    BEGIN COUNT + ADDS - DELETES = '
+                       WS-COMPUTED-MASTER-COUNT
+               DISPLAY '    FINAL MASTER RECORD COUNT    = '
+                       WS-MASTER-WRITE-COUNT
+           END-IF
+
+           IF WS-EXPECTED-MASTER-COUNT > ZERO
+           AND WS-EXPECTED-MASTER-COUNT NOT = WS-MASTER-BEGIN-COUNT
+               MOVE 'Y'                     TO WS-RECONCILE-SW
+               DISPLAY '*** MASTER FILE COUNT DOES NOT MATCH '
+                       'EXPECTED CONTROL TOTAL ***'
+               DISPLAY '    EXPECTED CUSTMIN COUNT = '
+                       WS-EXPECTED-MASTER-COUNT
+               DISPLAY '    ACTUAL CUSTMIN COUNT   = '
+                       WS-MASTER-BEGIN-COUNT
+           END-IF.
 
       *---------------------------------------------------------------*
       * WRITE ONE LINE TO THE REPORT FILE                              *
@@ -729,6 +1786,21 @@
            END-IF
            MOVE SPACES                      TO WS-REPORT-LINE.
       *---------------------------------------------------------------*
+      * SET RETURN-CODE FOR DOWNSTREAM JOB STEPS                       *
+      * A CLEAN RUN WHOSE CONTROL TOTALS RECONCILE RETURNS 0. A RUN    *
+      * WHOSE CONTROL TOTALS DO NOT RECONCILE RETURNS 12, A DISTINCT   *
+      * CODE BETWEEN THE "SOME TRANSACTIONS REJECTED" SEVERITY (NOT    *
+      * CURRENTLY SIGNALED VIA RETURN-CODE HERE) AND THE FATAL-ERROR   *
+      * 16 9900-FATAL-ERROR USES FOR AN ABEND-LEVEL CONDITION.         *
+      *---------------------------------------------------------------*
+       9150-SET-RETURN-CODE.
+           IF RECONCILE-FAILED
+               MOVE 12                      TO RETURN-CODE
+           ELSE
+               MOVE ZERO                    TO RETURN-CODE
+           END-IF.
+
+      *---------------------------------------------------------------*
       * FATAL ERROR HANDLER                                            *
       * DISPLAY DIAGNOSTIC MESSAGE TO SYSOUT                          *
       * SET RETURN CODE 16 TO SIGNAL FAILURE TO JCL                   *
