@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAILEXT.
+       AUTHOR. PORTFOLIO DEMO.
+      ******************************************************************
+      * PROGRAM NAME: MAILEXT                                          *
+      * DESCRIPTION:  CUSTOMER DIRECTORY / MAILING-LABEL EXTRACT.      *
+      *               REPLACES THE AD HOC MANUAL DUMPS MARKETING USED  *
+      *               TO ASK FOR - READS THE CUSTOMER MASTER EXTRACT   *
+      *               AND WRITES ONE MAILING LABEL PER QUALIFYING      *
+      *               CUSTOMER FOR THE MAIL-HOUSE VENDOR.              *
+      * INPUT:        CUSTOMER MASTER SEQUENTIAL EXTRACT (CUSTMOUT -   *
+      *               THE SAME CUST-MASTER-OUT FILE CUSTUPD PRODUCES   *
+      *               EVERY RUN). READ THE EXTRACT THE SAME WAY        *
+      *               STMTGEN AND EXCPRPT DO RATHER THAN OPENING       *
+      *               CUST-MASTER ITSELF, SINCE NO RANDOM ACCESS IS    *
+      *               NEEDED.                                          *
+      * OUTPUT:       MAILING-LABEL-FORMATTED EXTRACT (MAILOUT) - ONE  *
+      *               FOUR-LINE LABEL BLOCK (NAME, ADDRESS, CITY/ST/   *
+      *               ZIP, BLANK SEPARATOR) PER QUALIFYING CUSTOMER.   *
+      * PARAMETER:    AN OPTIONAL ONE-WORD FILTER MAY BE PASSED ON THE *
+      *               COMMAND LINE THE SAME WAY SALESRPT ACCEPTS ITS   *
+      *               OWN RUN PARAMETER.  A ONE-CHARACTER VALUE (A/I/  *
+      *               S) IS TREATED AS A CUST-STATUS FILTER; A TWO-    *
+      *               CHARACTER VALUE IS TREATED AS A CUST-STATE       *
+      *               FILTER.  WITH NO PARAMETER, THE EXTRACT DEFAULTS *
+      *               TO ACTIVE CUSTOMERS ONLY (CUST-ACTIVE), WHICH IS *
+      *               WHAT MARKETING HAS ALWAYS ASKED FOR BY DEFAULT.  *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-FILE ASSIGN TO CUSTMOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-CUST-STATUS.
+
+           SELECT LABEL-FILE ASSIGN TO MAILOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-LABEL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUST-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CUSTREC REPLACING CUSTOMER-RECORD BY CUST-IN-REC.
+
+       FD  LABEL-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  LABEL-LINE                   PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS.
+           05  WS-CUST-STATUS           PIC XX.
+           05  WS-LABEL-STATUS          PIC XX.
+
+       01  WS-FLAGS.
+           05  WS-END-OF-FILE-SW        PIC X VALUE 'N'.
+               88  END-OF-FILE                  VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CUSTOMER-COUNT        PIC 9(7) VALUE ZERO.
+           05  WS-LABEL-COUNT           PIC 9(7) VALUE ZERO.
+           05  WS-SKIPPED-COUNT         PIC 9(7) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * WS-FILTER-PARM IS READ FROM THE COMMAND LINE (THE GNUCOBOL     *
+      * EQUIVALENT OF A JCL PARM=) THE SAME WAY SALESRPT READS ITS OWN *
+      * RUN-MODE PARAMETER.  WS-FILTER-TYPE-SW TELLS THE REST OF THE   *
+      * PROGRAM HOW TO INTERPRET WHATEVER WAS PASSED IN.               *
+      *----------------------------------------------------------------*
+       01  WS-FILTER-PARM                PIC X(08) VALUE SPACES.
+
+       01  WS-FILTER-FIELDS.
+           05  WS-FILTER-TYPE-SW         PIC X(01) VALUE 'D'.
+               88  FILTER-IS-DEFAULT              VALUE 'D'.
+               88  FILTER-IS-STATUS               VALUE 'S'.
+               88  FILTER-IS-STATE                 VALUE 'T'.
+           05  WS-FILTER-STATUS          PIC X(01) VALUE SPACES.
+           05  WS-FILTER-STATE           PIC X(02) VALUE SPACES.
+
+       01  WS-ABEND-MSG                  PIC X(80) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * MAILING LABEL LAYOUT - ONE 40-BYTE LINE PER LABEL LINE, A      *
+      * BLANK LINE SEPARATING ONE CUSTOMER'S LABEL FROM THE NEXT, THE  *
+      * SAME ONE-RECORD-LAYOUT-PER-LINE STYLE STMTGEN USES FOR ITS     *
+      * PRINTED STATEMENT LINES.                                       *
+      *----------------------------------------------------------------*
+       01  LABEL-NAME-LINE.
+           05  LBL-NAME                  PIC X(30).
+           05  FILLER                    PIC X(10) VALUE SPACES.
+
+       01  LABEL-ADDR-LINE.
+           05  LBL-ADDRESS               PIC X(30).
+           05  FILLER                    PIC X(10) VALUE SPACES.
+
+       01  LABEL-CITY-LINE.
+           05  LBL-CITY                  PIC X(20).
+           05  FILLER                    PIC X(02) VALUE ', '.
+           05  LBL-STATE                 PIC X(02).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  LBL-ZIP                   PIC X(10).
+           05  FILLER                    PIC X(05) VALUE SPACES.
+
+       01  LABEL-BLANK-LINE.
+           05  FILLER                    PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * MAIN PROCESSING LOGIC                                          *
+      *----------------------------------------------------------------*
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMERS UNTIL END-OF-FILE
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * INITIALIZATION                                                 *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CUST-FILE
+           IF WS-CUST-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: CUST-FILE        FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-CUST-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           OPEN OUTPUT LABEL-FILE
+           IF WS-LABEL-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: LABEL-FILE       FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-LABEL-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           PERFORM 1050-RESOLVE-FILTER-PARM
+           PERFORM 1100-READ-CUSTOMER.
+
+      *----------------------------------------------------------------*
+      * RESOLVE THE OPTIONAL COMMAND-LINE FILTER - A ONE-CHARACTER     *
+      * VALUE IS A STATUS FILTER (A/I/S), A TWO-CHARACTER VALUE IS A   *
+      * STATE FILTER, AND NO PARAMETER MEANS "ACTIVE CUSTOMERS ONLY",  *
+      * WHICH IS THE SAME DEFAULT MARKETING'S MANUAL DUMPS ALWAYS USED.*
+      *----------------------------------------------------------------*
+       1050-RESOLVE-FILTER-PARM.
+           ACCEPT WS-FILTER-PARM FROM COMMAND-LINE
+
+           IF WS-FILTER-PARM = SPACES
+               SET FILTER-IS-DEFAULT TO TRUE
+           ELSE
+               IF WS-FILTER-PARM(2:1) = SPACE
+                   SET FILTER-IS-STATUS TO TRUE
+                   MOVE WS-FILTER-PARM(1:1) TO WS-FILTER-STATUS
+               ELSE
+                   SET FILTER-IS-STATE TO TRUE
+                   MOVE WS-FILTER-PARM(1:2) TO WS-FILTER-STATE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * READ ONE CUSTOMER RECORD FROM THE EXTRACT                      *
+      *----------------------------------------------------------------*
+       1100-READ-CUSTOMER.
+           READ CUST-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE-SW
+               NOT AT END
+                   ADD 1 TO WS-CUSTOMER-COUNT
+           END-READ
+
+           IF NOT END-OF-FILE AND WS-CUST-STATUS NOT = '00'
+               MOVE 'READ FAILED: CUST-FILE        FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-CUST-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * APPLY THE FILTER AND PRINT A LABEL FOR EACH QUALIFYING CUSTOMER*
+      *----------------------------------------------------------------*
+       2000-PROCESS-CUSTOMERS.
+           IF FILTER-IS-DEFAULT
+               IF CUST-ACTIVE OF CUST-IN-REC
+                   PERFORM 2100-WRITE-LABEL
+               ELSE
+                   ADD 1 TO WS-SKIPPED-COUNT
+               END-IF
+           ELSE
+           IF FILTER-IS-STATUS
+               IF CUST-STATUS OF CUST-IN-REC = WS-FILTER-STATUS
+                   PERFORM 2100-WRITE-LABEL
+               ELSE
+                   ADD 1 TO WS-SKIPPED-COUNT
+               END-IF
+           ELSE
+               IF CUST-STATE OF CUST-IN-REC = WS-FILTER-STATE
+                   PERFORM 2100-WRITE-LABEL
+               ELSE
+                   ADD 1 TO WS-SKIPPED-COUNT
+               END-IF
+           END-IF
+           END-IF
+
+           PERFORM 1100-READ-CUSTOMER.
+
+      *----------------------------------------------------------------*
+      * WRITE ONE CUSTOMER'S FOUR-LINE MAILING LABEL                   *
+      *----------------------------------------------------------------*
+       2100-WRITE-LABEL.
+           MOVE CUST-NAME OF CUST-IN-REC    TO LBL-NAME
+           WRITE LABEL-LINE FROM LABEL-NAME-LINE
+
+           MOVE CUST-ADDRESS OF CUST-IN-REC TO LBL-ADDRESS
+           WRITE LABEL-LINE FROM LABEL-ADDR-LINE
+
+           MOVE CUST-CITY OF CUST-IN-REC    TO LBL-CITY
+           MOVE CUST-STATE OF CUST-IN-REC   TO LBL-STATE
+           MOVE CUST-ZIP OF CUST-IN-REC     TO LBL-ZIP
+           WRITE LABEL-LINE FROM LABEL-CITY-LINE
+
+           WRITE LABEL-LINE FROM LABEL-BLANK-LINE
+
+           ADD 1 TO WS-LABEL-COUNT.
+
+      *----------------------------------------------------------------*
+      * FINALIZE - CLOSE FILES AND REPORT RUN STATISTICS               *
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+           CLOSE CUST-FILE
+           CLOSE LABEL-FILE
+
+           DISPLAY '============================================='
+           DISPLAY 'MAILEXT - MAILING LABEL EXTRACT RUN SUMMARY'
+           DISPLAY '============================================='
+           DISPLAY 'CUSTOMERS READ:        ' WS-CUSTOMER-COUNT
+           DISPLAY 'LABELS WRITTEN:        ' WS-LABEL-COUNT
+           DISPLAY 'SKIPPED (FILTERED OUT):' WS-SKIPPED-COUNT
+           DISPLAY '============================================='.
+
+      *----------------------------------------------------------------*
+      * FATAL ERROR - ABORT RUN                                        *
+      *----------------------------------------------------------------*
+       9900-FATAL-ERROR.
+           DISPLAY '*** MAILEXT FATAL ERROR: ' WS-ABEND-MSG
+           MOVE 16                          TO RETURN-CODE
+           STOP RUN.
