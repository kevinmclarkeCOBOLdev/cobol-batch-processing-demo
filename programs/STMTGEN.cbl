@@ -0,0 +1,326 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+       AUTHOR. PORTFOLIO DEMO.
+      ******************************************************************
+      * PROGRAM NAME: STMTGEN                                          *
+      * DESCRIPTION:  CUSTOMER STATEMENT GENERATOR                     *
+      *               PRODUCES ONE PRINTED STATEMENT PER ACTIVE        *
+      *               CUSTOMER SHOWING NAME/ADDRESS, CREDIT LIMIT,     *
+      *               CURRENT BALANCE, AVAILABLE CREDIT, AND THE DATE  *
+      *               OF LAST ACTIVITY ON THE ACCOUNT.                 *
+      * INPUT:        CUSTOMER MASTER SEQUENTIAL EXTRACT (CUSTMOUT -   *
+      *               THE SAME CUST-MASTER-OUT FILE CUSTUPD PRODUCES   *
+      *               EVERY RUN). STMTGEN DOES NOT NEED RANDOM ACCESS  *
+      *               TO THE INDEXED MASTER, SO IT READS THE EXTRACT   *
+      *               THE SAME WAY SALESRPT READS DATAVAL'S OUTPUT     *
+      *               RATHER THAN OPENING CUST-MASTER ITSELF.          *
+      * OUTPUT:        FORMATTED CUSTOMER STATEMENTS (132-BYTE PRINT   *
+      *               RECORDS), ONE STATEMENT PER PAGE.                *
+      *                                                                *
+      * NOTE ON "PERIOD ACTIVITY": CUSTREC CARRIES THE CUSTOMER'S      *
+      * CURRENT BALANCE AND LAST-ORDER-DATE DIRECTLY, BUT THE SALES    *
+      * TRANSACTION FILE (SALESREC) IS KEYED BY SALESPERSON, NOT BY    *
+      * CUSTOMER, SO THERE IS NO FIELD IN THE SALES FEED THAT COULD BE *
+      * MATCHED BACK TO A CUSTOMER RECORD. UNTIL THE SALES FEED CARRIES*
+      * A CUSTOMER IDENTIFIER, THE STATEMENT'S ACTIVITY SECTION IS     *
+      * BUILT FROM WHAT CUSTREC ITSELF CARRIES - CURRENT BALANCE,      *
+      * CREDIT LIMIT, AND DATE OF LAST ORDER.                          *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-FILE ASSIGN TO CUSTMOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-CUST-STATUS.
+
+           SELECT STMT-FILE ASSIGN TO STMTOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-STMT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUST-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CUSTREC REPLACING CUSTOMER-RECORD BY CUST-IN-REC.
+
+       FD  STMT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  STMT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS.
+           05  WS-CUST-STATUS           PIC XX.
+           05  WS-STMT-STATUS           PIC XX.
+
+       01  WS-FLAGS.
+           05  WS-END-OF-FILE-SW        PIC X VALUE 'N'.
+               88  END-OF-FILE                  VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CUSTOMER-COUNT        PIC 9(7) VALUE ZERO.
+           05  WS-STATEMENT-COUNT       PIC 9(7) VALUE ZERO.
+           05  WS-SKIPPED-COUNT         PIC 9(7) VALUE ZERO.
+           05  WS-PAGE-COUNT            PIC 9(4) VALUE ZERO.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-YEAR             PIC 9(4).
+           05  WS-CURR-MONTH            PIC 9(2).
+           05  WS-CURR-DAY              PIC 9(2).
+
+       01  WS-FORMATTED-DATE            PIC X(10).
+
+      *----------------------------------------------------------------*
+      * WS-AVAILABLE-CREDIT IS SIGNED - A CUSTOMER WHOSE BALANCE HAS   *
+      * BEEN ALLOWED TO EXCEED THEIR CREDIT LIMIT (SEE CUSTUPD'S OWN   *
+      * CHECK 4 IN 2700-VALIDATE-CUSTOMER, WHICH ONLY GUARDS AGAINST   *
+      * THIS ON AN UPDATE) SHOULD SHOW A NEGATIVE AVAILABLE AMOUNT     *
+      * RATHER THAN WRAP TO AN UNSIGNED VALUE.                         *
+      *----------------------------------------------------------------*
+       01  WS-STATEMENT-FIELDS.
+           05  WS-AVAILABLE-CREDIT      PIC S9(8)V99 VALUE ZERO.
+
+       01  WS-DISPLAY-FIELDS.
+           05  WS-CREDIT-DISPLAY        PIC $$$,$$$,$$9.99-.
+           05  WS-BALANCE-DISPLAY       PIC $$$,$$$,$$9.99-.
+           05  WS-AVAILABLE-DISPLAY     PIC $$$,$$$,$$9.99-.
+
+       01  WS-ABEND-MSG                 PIC X(80) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * STATEMENT PRINT LINES - ONE STATEMENT PER CUSTOMER, ONE        *
+      * CUSTOMER PER PAGE, THE SAME AFTER-ADVANCING-PAGE STYLE         *
+      * SALESRPT USES FOR ITS OWN PAGE HEADERS.                        *
+      *----------------------------------------------------------------*
+       01  STMT-HDR-LINE-1.
+           05  FILLER                   PIC X(40) VALUE
+               'CUSTOMER STATEMENT'.
+           05  FILLER                   PIC X(52) VALUE SPACES.
+           05  FILLER                   PIC X(6) VALUE 'PAGE: '.
+           05  STMT-PAGE-NO             PIC ZZZ9.
+           05  FILLER                   PIC X(30) VALUE SPACES.
+
+       01  STMT-HDR-LINE-2.
+           05  FILLER                   PIC X(10) VALUE 'RUN DATE: '.
+           05  STMT-RUN-DATE            PIC X(10).
+           05  FILLER                   PIC X(112) VALUE SPACES.
+
+       01  STMT-HDR-LINE-3.
+           05  FILLER                   PIC X(132) VALUE ALL '-'.
+
+       01  STMT-ID-LINE.
+           05  FILLER                   PIC X(14) VALUE
+               'CUSTOMER ID: '.
+           05  STMT-CUST-ID             PIC ZZZZZ9.
+           05  FILLER                   PIC X(112) VALUE SPACES.
+
+       01  STMT-NAME-LINE.
+           05  STMT-NAME                PIC X(30).
+           05  FILLER                   PIC X(102) VALUE SPACES.
+
+       01  STMT-ADDR-LINE.
+           05  STMT-ADDRESS             PIC X(30).
+           05  FILLER                   PIC X(102) VALUE SPACES.
+
+       01  STMT-CITY-LINE.
+           05  STMT-CITY                PIC X(20).
+           05  FILLER                   PIC X(2) VALUE ', '.
+           05  STMT-STATE               PIC X(2).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  STMT-ZIP                 PIC X(10).
+           05  FILLER                   PIC X(96) VALUE SPACES.
+
+       01  STMT-BLANK-LINE.
+           05  FILLER                   PIC X(132) VALUE SPACES.
+
+       01  STMT-SUMMARY-HDR-LINE.
+           05  FILLER                   PIC X(132) VALUE ALL '-'.
+
+       01  STMT-CREDIT-LINE.
+           05  FILLER                   PIC X(20) VALUE
+               'CREDIT LIMIT:       '.
+           05  STMT-CREDIT-AMT          PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(97) VALUE SPACES.
+
+       01  STMT-BALANCE-LINE.
+           05  FILLER                   PIC X(20) VALUE
+               'CURRENT BALANCE:    '.
+           05  STMT-BALANCE-AMT         PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(97) VALUE SPACES.
+
+       01  STMT-AVAILABLE-LINE.
+           05  FILLER                   PIC X(20) VALUE
+               'AVAILABLE CREDIT:   '.
+           05  STMT-AVAILABLE-AMT       PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(97) VALUE SPACES.
+
+       01  STMT-ACTIVITY-LINE.
+           05  FILLER                   PIC X(20) VALUE
+               'LAST ORDER DATE:    '.
+           05  STMT-LAST-ORDER-DATE     PIC X(10).
+           05  FILLER                   PIC X(102) VALUE SPACES.
+
+       01  STMT-FOOTER-LINE.
+           05  FILLER                   PIC X(132) VALUE ALL '='.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * MAIN PROCESSING LOGIC                                          *
+      *----------------------------------------------------------------*
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMERS UNTIL END-OF-FILE
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * INITIALIZATION                                                 *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CUST-FILE
+           IF WS-CUST-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: CUST-FILE        FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-CUST-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           OPEN OUTPUT STMT-FILE
+           IF WS-STMT-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: STMT-FILE        FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-STMT-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           STRING WS-CURR-YEAR '-' WS-CURR-MONTH '-' WS-CURR-DAY
+                  DELIMITED BY SIZE INTO WS-FORMATTED-DATE
+           END-STRING
+
+           PERFORM 1100-READ-CUSTOMER.
+
+      *----------------------------------------------------------------*
+      * READ ONE CUSTOMER RECORD FROM THE EXTRACT                      *
+      *----------------------------------------------------------------*
+       1100-READ-CUSTOMER.
+           READ CUST-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE-SW
+               NOT AT END
+                   ADD 1 TO WS-CUSTOMER-COUNT
+           END-READ
+
+           IF NOT END-OF-FILE AND WS-CUST-STATUS NOT = '00'
+               MOVE 'READ FAILED: CUST-FILE        FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-CUST-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * SKIP INACTIVE AND SUSPENDED CUSTOMERS - ONLY AN ACTIVE ACCOUNT *
+      * GETS A STATEMENT.                                              *
+      *----------------------------------------------------------------*
+       2000-PROCESS-CUSTOMERS.
+           IF CUST-ACTIVE OF CUST-IN-REC
+               PERFORM 2100-PRINT-STATEMENT
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF
+
+           PERFORM 1100-READ-CUSTOMER.
+
+      *----------------------------------------------------------------*
+      * PRINT ONE CUSTOMER'S STATEMENT, ONE PER PAGE                   *
+      *----------------------------------------------------------------*
+       2100-PRINT-STATEMENT.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT           TO STMT-PAGE-NO
+           MOVE WS-FORMATTED-DATE       TO STMT-RUN-DATE
+
+           WRITE STMT-LINE FROM STMT-HDR-LINE-1
+                  AFTER ADVANCING PAGE
+           WRITE STMT-LINE FROM STMT-HDR-LINE-2
+                  AFTER ADVANCING 1 LINE
+           WRITE STMT-LINE FROM STMT-HDR-LINE-3
+                  AFTER ADVANCING 1 LINE
+
+           MOVE CUST-ID OF CUST-IN-REC  TO STMT-CUST-ID
+           WRITE STMT-LINE FROM STMT-ID-LINE
+                  AFTER ADVANCING 2 LINES
+
+           MOVE CUST-NAME OF CUST-IN-REC    TO STMT-NAME
+           WRITE STMT-LINE FROM STMT-NAME-LINE
+                  AFTER ADVANCING 1 LINE
+
+           MOVE CUST-ADDRESS OF CUST-IN-REC TO STMT-ADDRESS
+           WRITE STMT-LINE FROM STMT-ADDR-LINE
+                  AFTER ADVANCING 1 LINE
+
+           MOVE CUST-CITY OF CUST-IN-REC    TO STMT-CITY
+           MOVE CUST-STATE OF CUST-IN-REC   TO STMT-STATE
+           MOVE CUST-ZIP OF CUST-IN-REC     TO STMT-ZIP
+           WRITE STMT-LINE FROM STMT-CITY-LINE
+                  AFTER ADVANCING 1 LINE
+
+           WRITE STMT-LINE FROM STMT-BLANK-LINE
+                  AFTER ADVANCING 1 LINE
+           WRITE STMT-LINE FROM STMT-SUMMARY-HDR-LINE
+                  AFTER ADVANCING 1 LINE
+
+           COMPUTE WS-AVAILABLE-CREDIT =
+                   CUST-CREDIT-LIMIT OF CUST-IN-REC
+                 - CUST-BALANCE OF CUST-IN-REC
+
+           MOVE CUST-CREDIT-LIMIT OF CUST-IN-REC TO STMT-CREDIT-AMT
+           WRITE STMT-LINE FROM STMT-CREDIT-LINE
+                  AFTER ADVANCING 2 LINES
+
+           MOVE CUST-BALANCE OF CUST-IN-REC      TO STMT-BALANCE-AMT
+           WRITE STMT-LINE FROM STMT-BALANCE-LINE
+                  AFTER ADVANCING 1 LINE
+
+           MOVE WS-AVAILABLE-CREDIT               TO STMT-AVAILABLE-AMT
+           WRITE STMT-LINE FROM STMT-AVAILABLE-LINE
+                  AFTER ADVANCING 1 LINE
+
+           MOVE CUST-LAST-ORDER-DATE OF CUST-IN-REC
+                                           TO STMT-LAST-ORDER-DATE
+           WRITE STMT-LINE FROM STMT-ACTIVITY-LINE
+                  AFTER ADVANCING 1 LINE
+
+           WRITE STMT-LINE FROM STMT-FOOTER-LINE
+                  AFTER ADVANCING 2 LINES
+
+           ADD 1 TO WS-STATEMENT-COUNT.
+
+      *----------------------------------------------------------------*
+      * FINALIZE - CLOSE FILES AND REPORT RUN STATISTICS               *
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+           CLOSE CUST-FILE
+           CLOSE STMT-FILE
+
+           DISPLAY '============================================='
+           DISPLAY 'STMTGEN - CUSTOMER STATEMENT RUN SUMMARY'
+           DISPLAY '============================================='
+           DISPLAY 'CUSTOMERS READ:        ' WS-CUSTOMER-COUNT
+           DISPLAY 'STATEMENTS PRINTED:    ' WS-STATEMENT-COUNT
+           DISPLAY 'SKIPPED (NOT ACTIVE):  ' WS-SKIPPED-COUNT
+           DISPLAY '============================================='.
+
+      *----------------------------------------------------------------*
+      * FATAL ERROR - ABORT RUN                                        *
+      *----------------------------------------------------------------*
+       9900-FATAL-ERROR.
+           DISPLAY '*** STMTGEN FATAL ERROR: ' WS-ABEND-MSG
+           MOVE 16                          TO RETURN-CODE
+           STOP RUN.
