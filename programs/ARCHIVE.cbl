@@ -0,0 +1,453 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVE.
+       AUTHOR. PORTFOLIO DEMO.
+      ******************************************************************
+      * PROGRAM NAME: ARCHIVE                                          *
+      * DESCRIPTION:  SALES HISTORY ARCHIVE AND MONTHLY ROLLUP         *
+      *               APPENDS EVERY SALES DETAIL RECORD THIS RUN SEES  *
+      *               ONTO A DATED HISTORICAL FILE, AND ACCUMULATES    *
+      *               THIS RUN'S ACTIVITY INTO A PERSISTED MONTHLY     *
+      *               ROLLUP (TOTAL BY REGION AND SALESPERSON) THAT    *
+      *               CARRIES PRIOR MONTHS FORWARD SO YEAR-OVER-YEAR   *
+      *               COMPARISONS ARE POSSIBLE WITHOUT ANY SEPARATE    *
+      *               HISTORY-KEEPING STEP.                            *
+      * INPUT:        SALES TRANSACTION DETAIL (ARCHIN - THE SAME      *
+      *               DATAVAL CLEAN-FILE OUTPUT SALESRPT READS, SO     *
+      *               ONLY VALIDATED RECORDS ARE EVER ARCHIVED)        *
+      * OUTPUT:       DATED SALES HISTORY FILE (ARCHOUT) - APPENDED TO *
+      *               EVERY RUN, NEVER REWRITTEN                       *
+      *               MONTHLY ROLLUP FILE (ARCHMTD) - REWRITTEN WHOLE  *
+      *               EACH RUN WITH THIS RUN'S ACTIVITY FOLDED IN      *
+      *               MONTHLY ROLLUP REPORT (ARCHRPT) - PRINTED TOTALS *
+      *               FOR THE CURRENT YEAR/MONTH ONLY                  *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO ARCHIN
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-INPUT-STATUS.
+
+      *    DATED HISTORICAL FILE - OPENED EXTEND SO EVERY RUN'S DETAIL
+      *    IS APPENDED ONTO WHATEVER IS ALREADY THERE INSTEAD OF
+      *    OVERWRITING PRIOR RUNS, THE WAY A TRUE HISTORY FILE MUST
+      *    BEHAVE.
+           SELECT ARCHIVE-FILE ASSIGN TO ARCHOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-ARCHIVE-STATUS.
+
+      *    MONTHLY ROLLUP FILE - READ WHOLE INTO A TABLE AT STARTUP,
+      *    THE SAME WAY DATAVAL LOADS PRODMAST AND REGNMAST, THEN
+      *    REWRITTEN WHOLE AT FINALIZE THE WAY SALESRPT REWRITES
+      *    YTD-FILE.
+           SELECT ROLLUP-FILE ASSIGN TO ARCHMTD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-ROLLUP-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO ARCHRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INPUT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY SALESREC REPLACING SALES-RECORD BY INPUT-RECORD.
+
+       FD  ARCHIVE-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY ARCHREC.
+
+       FD  ROLLUP-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY ARCHROLL.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS.
+           05  WS-INPUT-STATUS          PIC XX.
+           05  WS-ARCHIVE-STATUS        PIC XX.
+           05  WS-ROLLUP-STATUS         PIC XX.
+           05  WS-REPORT-STATUS         PIC XX.
+
+       01  WS-FLAGS.
+           05  WS-EOF-SW                PIC X VALUE 'N'.
+               88  END-OF-FILE                  VALUE 'Y'.
+           05  WS-ROLLUP-EOF-SW         PIC X VALUE 'N'.
+               88  ROLLUP-EOF                    VALUE 'Y'.
+           05  WS-ROLLUP-FOUND-SW       PIC X VALUE 'N'.
+               88  ROLLUP-ENTRY-FOUND            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ          PIC 9(7) VALUE ZERO.
+           05  WS-PAGE-COUNT            PIC 9(4) VALUE ZERO.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-YEAR             PIC 9(4).
+           05  WS-CURR-MONTH            PIC 9(2).
+           05  WS-CURR-DAY              PIC 9(2).
+
+       01  WS-FORMATTED-DATE            PIC X(10).
+
+       01  WS-DISPLAY-FIELDS.
+           05  WS-AMOUNT-DISPLAY        PIC $$$,$$$,$$9.99-.
+
+       01  WS-ABEND-MSG                 PIC X(80) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * MONTHLY ROLLUP TABLE - LOADED FROM ARCHMTD AT STARTUP, UPDATED *
+      * IN MEMORY AS THIS RUN'S RECORDS ARE READ, AND REWRITTEN WHOLE  *
+      * BACK TO ARCHMTD AT FINALIZE. 2000 ENTRIES GIVES YEARS OF       *
+      * REGION/SALESPERSON/MONTH COMBINATIONS BEFORE IT EVER FILLS,    *
+      * THE SAME HEADROOM REASONING AS SALESRPT'S WS-RANK-TABLE.       *
+      *----------------------------------------------------------------*
+       01  WS-ROLLUP-TABLE.
+           05  WS-ROLLUP-ENTRY OCCURS 2000 TIMES
+                                INDEXED BY WS-ROLLUP-IDX.
+               10  WS-ROLL-YEAR-TBL     PIC 9(4) VALUE ZERO.
+               10  WS-ROLL-MONTH-TBL    PIC 9(2) VALUE ZERO.
+               10  WS-ROLL-REGION-TBL   PIC X(10) VALUE SPACES.
+               10  WS-ROLL-SLSP-ID-TBL  PIC 9(6) VALUE ZERO.
+               10  WS-ROLL-SLSP-NM-TBL  PIC X(20) VALUE SPACES.
+               10  WS-ROLL-SALES-TBL    PIC S9(9)V99 VALUE ZERO.
+               10  WS-ROLL-TAX-TBL      PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-ROLLUP-TABLE-FIELDS.
+           05  WS-ROLLUP-TABLE-MAX      PIC 9(05) VALUE 2000.
+           05  WS-ROLLUP-TABLE-COUNT    PIC 9(05) VALUE ZERO.
+           05  WS-ROLLUP-PRINT-SUB      PIC 9(05) VALUE ZERO.
+
+       01  WS-REPORT-TOTALS.
+           05  WS-REPORT-SALES-TOTAL    PIC S9(9)V99 VALUE ZERO.
+           05  WS-REPORT-TAX-TOTAL      PIC S9(9)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * MAIN PROCESSING LOGIC                                          *
+      *----------------------------------------------------------------*
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL END-OF-FILE
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * INITIALIZATION                                                 *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT INPUT-FILE
+           IF WS-INPUT-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: INPUT-FILE       FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-INPUT-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           OPEN EXTEND ARCHIVE-FILE
+           IF WS-ARCHIVE-STATUS NOT = '00'
+          AND WS-ARCHIVE-STATUS NOT = '05'
+               MOVE 'OPEN FAILED: ARCHIVE-FILE     FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-ARCHIVE-STATUS       TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: REPORT-FILE      FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-REPORT-STATUS        TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           STRING WS-CURR-YEAR '-' WS-CURR-MONTH '-' WS-CURR-DAY
+                  DELIMITED BY SIZE INTO WS-FORMATTED-DATE
+           END-STRING
+
+           PERFORM 1300-LOAD-ROLLUP-TABLE
+
+           PERFORM 1100-READ-INPUT.
+
+      *----------------------------------------------------------------*
+      * READ ONE SALES DETAIL RECORD FROM THE VALIDATED FEED           *
+      *----------------------------------------------------------------*
+       1100-READ-INPUT.
+           READ INPUT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ
+
+           IF NOT END-OF-FILE AND WS-INPUT-STATUS NOT = '00'
+               MOVE 'READ FAILED: INPUT-FILE       FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-INPUT-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * LOAD THE EXISTING MONTHLY ROLLUP FILE INTO WS-ROLLUP-TABLE. A  *
+      * MISSING FILE (STATUS 35) MEANS THIS IS THE FIRST ARCHIVE RUN   *
+      * EVER, SO THE TABLE STARTS EMPTY RATHER THAN ABENDING - THE     *
+      * SAME TOLERANCE SALESRPT USES FOR A MISSING YTD-FILE.           *
+      *----------------------------------------------------------------*
+       1300-LOAD-ROLLUP-TABLE.
+           OPEN INPUT ROLLUP-FILE
+           IF WS-ROLLUP-STATUS = '00'
+               PERFORM 1310-READ-ROLLUP-RECORD
+               PERFORM 1320-ADD-ROLLUP-TO-TABLE UNTIL ROLLUP-EOF
+               CLOSE ROLLUP-FILE
+           ELSE
+               IF WS-ROLLUP-STATUS NOT = '35'
+                   MOVE 'OPEN FAILED: ROLLUP-FILE      FS='
+                                            TO WS-ABEND-MSG(1:36)
+                   MOVE WS-ROLLUP-STATUS    TO WS-ABEND-MSG(37:2)
+                   PERFORM 9900-FATAL-ERROR
+               END-IF
+           END-IF.
+
+       1310-READ-ROLLUP-RECORD.
+           READ ROLLUP-FILE
+               AT END
+                   MOVE 'Y' TO WS-ROLLUP-EOF-SW
+           END-READ
+
+           IF NOT ROLLUP-EOF AND WS-ROLLUP-STATUS NOT = '00'
+               MOVE 'READ FAILED: ROLLUP-FILE      FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-ROLLUP-STATUS        TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+       1320-ADD-ROLLUP-TO-TABLE.
+           IF WS-ROLLUP-TABLE-COUNT < WS-ROLLUP-TABLE-MAX
+               ADD 1                   TO WS-ROLLUP-TABLE-COUNT
+               SET WS-ROLLUP-IDX       TO WS-ROLLUP-TABLE-COUNT
+               MOVE ARCH-ROLL-YEAR
+                            TO WS-ROLL-YEAR-TBL (WS-ROLLUP-IDX)
+               MOVE ARCH-ROLL-MONTH
+                            TO WS-ROLL-MONTH-TBL (WS-ROLLUP-IDX)
+               MOVE ARCH-ROLL-REGION
+                            TO WS-ROLL-REGION-TBL (WS-ROLLUP-IDX)
+               MOVE ARCH-ROLL-SALESPERSON-ID
+                            TO WS-ROLL-SLSP-ID-TBL (WS-ROLLUP-IDX)
+               MOVE ARCH-ROLL-SALESPERSON-NM
+                            TO WS-ROLL-SLSP-NM-TBL (WS-ROLLUP-IDX)
+               MOVE ARCH-ROLL-SALES-TOTAL
+                            TO WS-ROLL-SALES-TBL (WS-ROLLUP-IDX)
+               MOVE ARCH-ROLL-TAX-TOTAL
+                            TO WS-ROLL-TAX-TBL (WS-ROLLUP-IDX)
+           END-IF
+
+           PERFORM 1310-READ-ROLLUP-RECORD.
+
+      *----------------------------------------------------------------*
+      * PROCESS RECORDS - APPEND TO HISTORY, FOLD INTO THE ROLLUP      *
+      *----------------------------------------------------------------*
+       2000-PROCESS-RECORDS.
+           PERFORM 2100-WRITE-HISTORY-RECORD
+           PERFORM 2200-UPDATE-ROLLUP
+           PERFORM 1100-READ-INPUT.
+
+      *----------------------------------------------------------------*
+      * APPEND THIS RECORD TO THE DATED HISTORICAL FILE                *
+      *----------------------------------------------------------------*
+       2100-WRITE-HISTORY-RECORD.
+           MOVE WS-FORMATTED-DATE          TO ARCH-DATE
+           MOVE CORRESPONDING INPUT-RECORD TO ARCH-SALES-DATA
+           WRITE ARCHIVE-RECORD
+           IF WS-ARCHIVE-STATUS NOT = '00'
+               MOVE 'WRITE ERROR: ARCHIVE-FILE     FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-ARCHIVE-STATUS       TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * FOLD THIS RECORD INTO THE CURRENT YEAR/MONTH'S ROLLUP ENTRY    *
+      * FOR ITS REGION AND SALESPERSON, ADDING A NEW TABLE ENTRY IF    *
+      * NO MATCHING ONE EXISTS YET                                     *
+      *----------------------------------------------------------------*
+       2200-UPDATE-ROLLUP.
+           MOVE 'N'                        TO WS-ROLLUP-FOUND-SW
+           SET WS-ROLLUP-IDX               TO 1
+           PERFORM 2210-SEARCH-ROLLUP-TABLE
+               UNTIL WS-ROLLUP-IDX > WS-ROLLUP-TABLE-COUNT
+                  OR ROLLUP-ENTRY-FOUND
+
+           IF NOT ROLLUP-ENTRY-FOUND
+               PERFORM 2220-ADD-NEW-ROLLUP-ENTRY
+           END-IF
+
+           ADD SR-SALE-AMOUNT OF INPUT-RECORD
+                             TO WS-ROLL-SALES-TBL (WS-ROLLUP-IDX)
+           ADD SR-TAX-AMOUNT OF INPUT-RECORD
+                             TO WS-ROLL-TAX-TBL (WS-ROLLUP-IDX).
+
+       2210-SEARCH-ROLLUP-TABLE.
+           IF WS-ROLL-YEAR-TBL (WS-ROLLUP-IDX) = WS-CURR-YEAR
+          AND WS-ROLL-MONTH-TBL (WS-ROLLUP-IDX) = WS-CURR-MONTH
+          AND WS-ROLL-REGION-TBL (WS-ROLLUP-IDX)
+                                 = SR-REGION OF INPUT-RECORD
+          AND WS-ROLL-SLSP-ID-TBL (WS-ROLLUP-IDX)
+                                 = SR-SALESPERSON-ID OF INPUT-RECORD
+               MOVE 'Y'                    TO WS-ROLLUP-FOUND-SW
+           ELSE
+               SET WS-ROLLUP-IDX UP BY 1
+           END-IF.
+
+       2220-ADD-NEW-ROLLUP-ENTRY.
+           IF WS-ROLLUP-TABLE-COUNT >= WS-ROLLUP-TABLE-MAX
+               MOVE 'ROLLUP TABLE FULL - TOO MANY REGION/SALESPERSON'
+                                            TO WS-ABEND-MSG(1:50)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           ADD 1                           TO WS-ROLLUP-TABLE-COUNT
+           SET WS-ROLLUP-IDX               TO WS-ROLLUP-TABLE-COUNT
+           MOVE WS-CURR-YEAR    TO WS-ROLL-YEAR-TBL (WS-ROLLUP-IDX)
+           MOVE WS-CURR-MONTH   TO WS-ROLL-MONTH-TBL (WS-ROLLUP-IDX)
+           MOVE SR-REGION OF INPUT-RECORD
+                        TO WS-ROLL-REGION-TBL (WS-ROLLUP-IDX)
+           MOVE SR-SALESPERSON-ID OF INPUT-RECORD
+                        TO WS-ROLL-SLSP-ID-TBL (WS-ROLLUP-IDX)
+           MOVE SR-SALESPERSON-NAME OF INPUT-RECORD
+                        TO WS-ROLL-SLSP-NM-TBL (WS-ROLLUP-IDX)
+           MOVE ZERO    TO WS-ROLL-SALES-TBL (WS-ROLLUP-IDX)
+           MOVE ZERO    TO WS-ROLL-TAX-TBL (WS-ROLLUP-IDX).
+
+      *----------------------------------------------------------------*
+      * FINALIZE - REWRITE THE ROLLUP FILE WHOLE, PRINT THIS MONTH'S   *
+      * SUMMARY, CLOSE FILES, AND REPORT RUN STATISTICS                *
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+           PERFORM 3100-REWRITE-ROLLUP-FILE
+           PERFORM 3200-PRINT-ROLLUP-REPORT
+
+           CLOSE INPUT-FILE
+           CLOSE ARCHIVE-FILE
+           CLOSE REPORT-FILE
+
+           DISPLAY '============================================='
+           DISPLAY 'ARCHIVE - RUN SUMMARY'
+           DISPLAY '============================================='
+           DISPLAY 'RECORDS ARCHIVED:      ' WS-RECORDS-READ
+           DISPLAY 'ROLLUP ENTRIES ON FILE:' WS-ROLLUP-TABLE-COUNT
+           DISPLAY '============================================='.
+
+      *----------------------------------------------------------------*
+      * REWRITE ARCHMTD WHOLE FROM WS-ROLLUP-TABLE - OLDER MONTHS      *
+      * CARRY FORWARD UNCHANGED, THE CURRENT MONTH CARRIES THIS RUN'S  *
+      * ACTIVITY FOLDED IN                                             *
+      *----------------------------------------------------------------*
+       3100-REWRITE-ROLLUP-FILE.
+           OPEN OUTPUT ROLLUP-FILE
+           IF WS-ROLLUP-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: ROLLUP-FILE      FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-ROLLUP-STATUS        TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           SET WS-ROLLUP-IDX               TO 1
+           PERFORM 3110-WRITE-ROLLUP-ENTRY
+               UNTIL WS-ROLLUP-IDX > WS-ROLLUP-TABLE-COUNT
+
+           CLOSE ROLLUP-FILE.
+
+       3110-WRITE-ROLLUP-ENTRY.
+           MOVE WS-ROLL-YEAR-TBL (WS-ROLLUP-IDX) TO ARCH-ROLL-YEAR
+           MOVE WS-ROLL-MONTH-TBL (WS-ROLLUP-IDX) TO ARCH-ROLL-MONTH
+           MOVE WS-ROLL-REGION-TBL (WS-ROLLUP-IDX)
+                                         TO ARCH-ROLL-REGION
+           MOVE WS-ROLL-SLSP-ID-TBL (WS-ROLLUP-IDX)
+                                         TO ARCH-ROLL-SALESPERSON-ID
+           MOVE WS-ROLL-SLSP-NM-TBL (WS-ROLLUP-IDX)
+                                         TO ARCH-ROLL-SALESPERSON-NM
+           MOVE WS-ROLL-SALES-TBL (WS-ROLLUP-IDX)
+                                         TO ARCH-ROLL-SALES-TOTAL
+           MOVE WS-ROLL-TAX-TBL (WS-ROLLUP-IDX) TO ARCH-ROLL-TAX-TOTAL
+
+           WRITE ROLLUP-RECORD
+           IF WS-ROLLUP-STATUS NOT = '00'
+               MOVE 'WRITE ERROR: ROLLUP-FILE      FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-ROLLUP-STATUS        TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           SET WS-ROLLUP-IDX UP BY 1.
+
+      *----------------------------------------------------------------*
+      * PRINT THE MONTHLY ROLLUP REPORT - ONLY THE ENTRIES FOR THE     *
+      * CURRENT YEAR/MONTH, SINCE OLDER MONTHS ALREADY HAD THEIR OWN   *
+      * REPORT PRINTED WHEN THEY WERE CURRENT                          *
+      *----------------------------------------------------------------*
+       3200-PRINT-ROLLUP-REPORT.
+           MOVE SPACES TO REPORT-LINE
+           STRING 'MONTHLY SALES ROLLUP - RUN DATE ' WS-FORMATTED-DATE
+                  DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ALL '-' TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE ZERO TO WS-REPORT-SALES-TOTAL
+           MOVE ZERO TO WS-REPORT-TAX-TOTAL
+           SET WS-ROLLUP-IDX               TO 1
+           PERFORM 3210-PRINT-ROLLUP-LINE
+               UNTIL WS-ROLLUP-IDX > WS-ROLLUP-TABLE-COUNT
+
+           MOVE ALL '-' TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-REPORT-SALES-TOTAL TO WS-AMOUNT-DISPLAY
+           STRING 'MONTH TOTAL SALES: ' WS-AMOUNT-DISPLAY
+                  DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3210-PRINT-ROLLUP-LINE.
+           IF WS-ROLL-YEAR-TBL (WS-ROLLUP-IDX) = WS-CURR-YEAR
+          AND WS-ROLL-MONTH-TBL (WS-ROLLUP-IDX) = WS-CURR-MONTH
+               MOVE SPACES TO REPORT-LINE
+               MOVE WS-ROLL-SALES-TBL (WS-ROLLUP-IDX)
+                                       TO WS-AMOUNT-DISPLAY
+               STRING 'REGION=' WS-ROLL-REGION-TBL (WS-ROLLUP-IDX)
+                      ' SALESPERSON=' WS-ROLL-SLSP-ID-TBL
+                             (WS-ROLLUP-IDX)
+                      ' ' WS-ROLL-SLSP-NM-TBL (WS-ROLLUP-IDX)
+                      ' TOTAL=' WS-AMOUNT-DISPLAY
+                      DELIMITED SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               ADD WS-ROLL-SALES-TBL (WS-ROLLUP-IDX)
+                                       TO WS-REPORT-SALES-TOTAL
+               ADD WS-ROLL-TAX-TBL (WS-ROLLUP-IDX)
+                                       TO WS-REPORT-TAX-TOTAL
+           END-IF
+
+           SET WS-ROLLUP-IDX UP BY 1.
+
+      *----------------------------------------------------------------*
+      * FATAL ERROR - ABORT RUN                                        *
+      *----------------------------------------------------------------*
+       9900-FATAL-ERROR.
+           DISPLAY '*** ARCHIVE FATAL ERROR: ' WS-ABEND-MSG
+           MOVE 16                          TO RETURN-CODE
+           STOP RUN.
