@@ -0,0 +1,345 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEGRPT.
+       AUTHOR. PORTFOLIO DEMO.
+      ******************************************************************
+      * PROGRAM NAME: SEGRPT                                           *
+      * DESCRIPTION:  CUSTOMER SEGMENTATION REPORT - ROLLS THE ACTIVE  *
+      *               CUSTOMER BASE UP BY CUST-STATE AND BY BALANCE    *
+      *               TIER SO SALES LEADERSHIP CAN SEE WHERE THE       *
+      *               CUSTOMER BASE AND DOLLAR EXPOSURE CONCENTRATE.   *
+      *               SALESRPT ONLY BREAKS DOWN BY SALESPERSON/REGION  *
+      *               FROM THE SALES SIDE - THIS IS THE SAME KIND OF   *
+      *               ROLLUP FROM THE CUSTOMER MASTER SIDE.            *
+      * INPUT:        CUSTOMER MASTER SEQUENTIAL EXTRACT (CUSTMOUT -   *
+      *               THE SAME CUST-MASTER-OUT FILE CUSTUPD PRODUCES   *
+      *               EVERY RUN). READ THE EXTRACT THE SAME WAY        *
+      *               STMTGEN/EXCPRPT/MAILEXT DO RATHER THAN OPENING   *
+      *               CUST-MASTER ITSELF, SINCE NO RANDOM ACCESS IS    *
+      *               NEEDED. ONLY ACTIVE CUSTOMERS (CUST-ACTIVE) ARE  *
+      *               ROLLED UP, SINCE THIS IS A PICTURE OF THE        *
+      *               CURRENT CUSTOMER BASE, NOT THE WHOLE MASTER.     *
+      * OUTPUT:       SEGMENTATION REPORT (SEGROUT), 132-BYTE PRINT    *
+      *               LINES - A BY-STATE BREAKDOWN FOLLOWED BY A       *
+      *               BY-BALANCE-TIER BREAKDOWN, EACH WITH A COUNT AND *
+      *               A TOTAL BALANCE.                                 *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-FILE ASSIGN TO CUSTMOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-CUST-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO SEGROUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUST-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CUSTREC REPLACING CUSTOMER-RECORD BY CUST-IN-REC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS.
+           05  WS-CUST-STATUS           PIC XX.
+           05  WS-REPORT-STATUS         PIC XX.
+
+       01  WS-FLAGS.
+           05  WS-EOF-SW                PIC X VALUE 'N'.
+               88  END-OF-FILE                  VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ          PIC 9(7) VALUE ZERO.
+           05  WS-ACTIVE-COUNT          PIC 9(7) VALUE ZERO.
+           05  WS-SKIPPED-COUNT         PIC 9(7) VALUE ZERO.
+
+       01  WS-ABEND-MSG                 PIC X(80) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * STATE BREAKDOWN TABLE - ONE ENTRY PER DISTINCT CUST-STATE SEEN *
+      * ON AN ACTIVE CUSTOMER, FOUND-OR-ADDED AS CUSTMOUT IS READ, THE *
+      * SAME FIND-OR-ADD TABLE PATTERN ARCHIVE USES FOR ITS ROLLUP     *
+      * TABLE. 60 ENTRIES COVERS EVERY US STATE AND TERRITORY CODE     *
+      * WITH ROOM TO SPARE.                                            *
+      *----------------------------------------------------------------*
+       01  WS-STATE-TABLE.
+           05  WS-STATE-ENTRY OCCURS 60 TIMES
+                              INDEXED BY WS-STATE-IDX
+                                         WS-STATE-PRINT-SUB.
+               10  WS-STATE-CODE-TBL    PIC X(02) VALUE SPACES.
+               10  WS-STATE-COUNT-TBL   PIC 9(07) VALUE ZERO.
+               10  WS-STATE-BALANCE-TBL PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-STATE-TABLE-FIELDS.
+           05  WS-STATE-TABLE-MAX       PIC 9(05) VALUE 60.
+           05  WS-STATE-TABLE-COUNT     PIC 9(05) VALUE ZERO.
+           05  WS-STATE-FOUND-SW        PIC X VALUE 'N'.
+               88  STATE-ENTRY-FOUND           VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * BALANCE TIER BREAKDOWN - ONLY THREE FIXED TIERS, SO PLAIN      *
+      * COUNTERS ARE SIMPLER HERE THAN A TABLE.                        *
+      *----------------------------------------------------------------*
+       01  WS-TIER-FIELDS.
+           05  WS-TIER-UNDER-1K-COUNT   PIC 9(07) VALUE ZERO.
+           05  WS-TIER-UNDER-1K-BAL     PIC S9(9)V99 VALUE ZERO.
+           05  WS-TIER-1K-10K-COUNT     PIC 9(07) VALUE ZERO.
+           05  WS-TIER-1K-10K-BAL       PIC S9(9)V99 VALUE ZERO.
+           05  WS-TIER-OVER-10K-COUNT   PIC 9(07) VALUE ZERO.
+           05  WS-TIER-OVER-10K-BAL     PIC S9(9)V99 VALUE ZERO.
+
+       01  REPORT-BANNER-LINE.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(50) VALUE
+               'CUSTOMER SEGMENTATION REPORT'.
+
+       01  STATE-HDR-LINE.
+           05  FILLER                   PIC X(132) VALUE
+               'BREAKDOWN BY CUSTOMER STATE'.
+
+       01  STATE-COLUMN-LINE.
+           05  FILLER                   PIC X(1)  VALUE SPACES.
+           05  FILLER                   PIC X(9)  VALUE 'STATE'.
+           05  FILLER                   PIC X(14) VALUE 'CUSTOMERS'.
+           05  FILLER                   PIC X(20) VALUE 'TOTAL BALANCE'.
+           05  FILLER                   PIC X(88) VALUE SPACES.
+
+       01  STATE-DETAIL-LINE.
+           05  FILLER                   PIC X(1)  VALUE SPACES.
+           05  DTL-STATE                PIC X(9).
+           05  DTL-STATE-COUNT          PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(7)  VALUE SPACES.
+           05  DTL-STATE-BALANCE        PIC $,$$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(85) VALUE SPACES.
+
+       01  TIER-HDR-LINE.
+           05  FILLER                   PIC X(132) VALUE
+               'BREAKDOWN BY BALANCE TIER'.
+
+       01  TIER-COLUMN-LINE.
+           05  FILLER                   PIC X(1)  VALUE SPACES.
+           05  FILLER                   PIC X(24) VALUE 'TIER'.
+           05  FILLER                   PIC X(14) VALUE 'CUSTOMERS'.
+           05  FILLER                   PIC X(20) VALUE 'TOTAL BALANCE'.
+           05  FILLER                   PIC X(73) VALUE SPACES.
+
+       01  TIER-DETAIL-LINE.
+           05  FILLER                   PIC X(1)  VALUE SPACES.
+           05  DTL-TIER-NAME            PIC X(24).
+           05  DTL-TIER-COUNT           PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(7)  VALUE SPACES.
+           05  DTL-TIER-BALANCE         PIC $,$$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(70) VALUE SPACES.
+
+       01  REPORT-RULE-LINE.
+           05  FILLER                   PIC X(132) VALUE ALL '-'.
+
+       01  REPORT-BLANK-LINE.
+           05  FILLER                   PIC X(132) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * MAIN PROCESSING LOGIC                                          *
+      *----------------------------------------------------------------*
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL END-OF-FILE
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * INITIALIZATION                                                 *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CUST-FILE
+           IF WS-CUST-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: CUST-FILE        FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-CUST-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: REPORT-FILE      FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-REPORT-STATUS        TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           WRITE REPORT-LINE FROM REPORT-BANNER-LINE
+                 AFTER ADVANCING PAGE
+           WRITE REPORT-LINE FROM REPORT-RULE-LINE
+                 AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM REPORT-BLANK-LINE
+                 AFTER ADVANCING 1 LINE
+
+           PERFORM 1100-READ-CUST.
+
+      *----------------------------------------------------------------*
+      * READ ONE CUSTOMER RECORD FROM THE EXTRACT                      *
+      *----------------------------------------------------------------*
+       1100-READ-CUST.
+           READ CUST-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ
+
+           IF NOT END-OF-FILE AND WS-CUST-STATUS NOT = '00'
+               MOVE 'READ FAILED: CUST-FILE        FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-CUST-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * ROLL UP EACH ACTIVE CUSTOMER BY STATE AND BY BALANCE TIER      *
+      *----------------------------------------------------------------*
+       2000-PROCESS-RECORDS.
+           IF CUST-ACTIVE OF CUST-IN-REC
+               ADD 1 TO WS-ACTIVE-COUNT
+               PERFORM 2100-ACCUMULATE-STATE
+               PERFORM 2200-ACCUMULATE-TIER
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF
+
+           PERFORM 1100-READ-CUST.
+
+      *----------------------------------------------------------------*
+      * FIND-OR-ADD THIS CUSTOMER'S STATE IN THE STATE TABLE AND       *
+      * ACCUMULATE ITS COUNT AND TOTAL BALANCE                         *
+      *----------------------------------------------------------------*
+       2100-ACCUMULATE-STATE.
+           SET WS-STATE-FOUND-SW        TO 'N'
+           SET WS-STATE-IDX             TO 1
+           PERFORM 2110-SEARCH-STATE-TABLE
+                   UNTIL WS-STATE-IDX > WS-STATE-TABLE-COUNT
+                      OR STATE-ENTRY-FOUND
+
+           IF NOT STATE-ENTRY-FOUND
+               PERFORM 2120-ADD-STATE-ENTRY
+           END-IF
+
+           ADD 1 TO WS-STATE-COUNT-TBL (WS-STATE-IDX)
+           ADD CUST-BALANCE OF CUST-IN-REC
+               TO WS-STATE-BALANCE-TBL (WS-STATE-IDX).
+
+       2110-SEARCH-STATE-TABLE.
+           IF WS-STATE-CODE-TBL (WS-STATE-IDX) =
+                           CUST-STATE OF CUST-IN-REC
+               SET STATE-ENTRY-FOUND TO TRUE
+           ELSE
+               SET WS-STATE-IDX UP BY 1
+           END-IF.
+
+       2120-ADD-STATE-ENTRY.
+           ADD 1 TO WS-STATE-TABLE-COUNT
+           SET WS-STATE-IDX TO WS-STATE-TABLE-COUNT
+           MOVE CUST-STATE OF CUST-IN-REC
+                               TO WS-STATE-CODE-TBL (WS-STATE-IDX).
+
+      *----------------------------------------------------------------*
+      * BUCKET THIS CUSTOMER'S BALANCE INTO ONE OF THREE FIXED TIERS   *
+      *----------------------------------------------------------------*
+       2200-ACCUMULATE-TIER.
+           IF CUST-BALANCE OF CUST-IN-REC < 1000.00
+               ADD 1 TO WS-TIER-UNDER-1K-COUNT
+               ADD CUST-BALANCE OF CUST-IN-REC TO WS-TIER-UNDER-1K-BAL
+           ELSE
+               IF CUST-BALANCE OF CUST-IN-REC <= 10000.00
+                   ADD 1 TO WS-TIER-1K-10K-COUNT
+                   ADD CUST-BALANCE OF CUST-IN-REC
+                                          TO WS-TIER-1K-10K-BAL
+               ELSE
+                   ADD 1 TO WS-TIER-OVER-10K-COUNT
+                   ADD CUST-BALANCE OF CUST-IN-REC
+                                          TO WS-TIER-OVER-10K-BAL
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * FINALIZE - PRINT BOTH BREAKDOWNS, CLOSE FILES, REPORT COUNTS   *
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+           WRITE REPORT-LINE FROM STATE-HDR-LINE
+                 AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM STATE-COLUMN-LINE
+                 AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM REPORT-RULE-LINE
+                 AFTER ADVANCING 1 LINE
+
+           PERFORM 3100-PRINT-STATE-TABLE
+                   VARYING WS-STATE-PRINT-SUB FROM 1 BY 1
+                   UNTIL WS-STATE-PRINT-SUB > WS-STATE-TABLE-COUNT
+
+           WRITE REPORT-LINE FROM REPORT-BLANK-LINE
+                 AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM TIER-HDR-LINE
+                 AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM TIER-COLUMN-LINE
+                 AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM REPORT-RULE-LINE
+                 AFTER ADVANCING 1 LINE
+
+           MOVE 'UNDER $1,000'          TO DTL-TIER-NAME
+           MOVE WS-TIER-UNDER-1K-COUNT  TO DTL-TIER-COUNT
+           MOVE WS-TIER-UNDER-1K-BAL    TO DTL-TIER-BALANCE
+           WRITE REPORT-LINE FROM TIER-DETAIL-LINE
+                 AFTER ADVANCING 1 LINE
+
+           MOVE '$1,000 - $10,000'      TO DTL-TIER-NAME
+           MOVE WS-TIER-1K-10K-COUNT    TO DTL-TIER-COUNT
+           MOVE WS-TIER-1K-10K-BAL      TO DTL-TIER-BALANCE
+           WRITE REPORT-LINE FROM TIER-DETAIL-LINE
+                 AFTER ADVANCING 1 LINE
+
+           MOVE 'OVER $10,000'          TO DTL-TIER-NAME
+           MOVE WS-TIER-OVER-10K-COUNT  TO DTL-TIER-COUNT
+           MOVE WS-TIER-OVER-10K-BAL    TO DTL-TIER-BALANCE
+           WRITE REPORT-LINE FROM TIER-DETAIL-LINE
+                 AFTER ADVANCING 1 LINE
+
+           CLOSE CUST-FILE
+           CLOSE REPORT-FILE
+
+           DISPLAY '============================================='
+           DISPLAY 'SEGRPT - CUSTOMER SEGMENTATION RUN SUMMARY'
+           DISPLAY '============================================='
+           DISPLAY 'CUSTOMERS READ:        ' WS-RECORDS-READ
+           DISPLAY 'ACTIVE CUSTOMERS:      ' WS-ACTIVE-COUNT
+           DISPLAY 'SKIPPED (NOT ACTIVE):  ' WS-SKIPPED-COUNT
+           DISPLAY 'DISTINCT STATES:       ' WS-STATE-TABLE-COUNT
+           DISPLAY '============================================='.
+
+       3100-PRINT-STATE-TABLE.
+           MOVE WS-STATE-CODE-TBL (WS-STATE-PRINT-SUB) TO DTL-STATE
+           MOVE WS-STATE-COUNT-TBL (WS-STATE-PRINT-SUB)
+                                              TO DTL-STATE-COUNT
+           MOVE WS-STATE-BALANCE-TBL (WS-STATE-PRINT-SUB)
+                                              TO DTL-STATE-BALANCE
+           WRITE REPORT-LINE FROM STATE-DETAIL-LINE
+                 AFTER ADVANCING 1 LINE.
+
+      *----------------------------------------------------------------*
+      * FATAL ERROR - ABORT RUN                                        *
+      *----------------------------------------------------------------*
+       9900-FATAL-ERROR.
+           DISPLAY '*** SEGRPT FATAL ERROR: ' WS-ABEND-MSG
+           MOVE 16                          TO RETURN-CODE
+           STOP RUN.
