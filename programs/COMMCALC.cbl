@@ -0,0 +1,602 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMMCALC.
+       AUTHOR. PORTFOLIO DEMO.
+      ******************************************************************
+      * PROGRAM NAME: COMMCALC                                         *
+      * DESCRIPTION:  SALESPERSON COMMISSION CALCULATION               *
+      *               READS SALES-FILE (SALESREC) INTO A WORKING-      *
+      *               STORAGE TABLE AND BUILDS A SECOND TABLE OF THE   *
+      *               DISTINCT SALESPERSON IDS SEEN, IN FIRST-         *
+      *               ENCOUNTERED ORDER. SALESIN NEED NOT BE SORTED    *
+      *               AT ALL - UNLIKE SALESRPT, WHICH CONTROL-BREAKS   *
+      *               ON A REGION-MAJOR/SALESPERSON-MINOR SORT, THIS   *
+      *               PROGRAM TOTALS EACH SALESPERSON BY SCANNING THE  *
+      *               WHOLE SALES TABLE ONCE PER DISTINCT SALESPERSON  *
+      *               SO A SALESPERSON SELLING ACROSS MULTIPLE REGIONS *
+      *               STILL PRODUCES EXACTLY ONE COMMISSION RECORD.    *
+      *               FOR EACH SALE APPLIES A COMMISSION RATE TIERED   *
+      *               BY SR-SALE-AMOUNT, ADJUSTED BY A PER-REGION      *
+      *               FACTOR KEYED ON SR-REGION. PRODUCES:             *
+      *               - ONE COMMISSION PAYABLE RECORD PER SALESPERSON  *
+      *               - A PRINTED COMMISSION STATEMENT PER SALESPERSON *
+      * INPUT:        SALES TRANSACTION FILE (80-BYTE RECORDS)         *
+      * OUTPUTS:      COMMISSION PAYABLE FILE (80-BYTE RECORDS)        *
+      *               COMMISSION STATEMENT (132-BYTE PRINT RECORDS)    *
+      *                                                                *
+      * COMMISSION RATE TABLE (APPLIED PER SALE, NOT PER SALESPERSON): *
+      *   SALE AMOUNT BRACKET            BASE RATE                    *
+      *     UNDER         1,000.00          3 PERCENT                 *
+      *     1,000.00  TO  4,999.99          5 PERCENT                 *
+      *     5,000.00  AND ABOVE             7 PERCENT                 *
+      *   THE BASE RATE IS THEN ADJUSTED BY SR-REGION (SAME FIVE       *
+      *   REGION CODES DATAVAL'S 2700-VALIDATE-REGION ALLOWS):         *
+      *     NORTHEAST 1.00   SOUTHEAST 1.00   MIDWEST   0.95           *
+      *     SOUTHWEST 1.00   WEST      1.05                            *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-FILE ASSIGN TO SALESIN
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-SALES-STATUS.
+
+           SELECT COMM-FILE ASSIGN TO COMMOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-COMM-STATUS.
+
+           SELECT STATEMENT-FILE ASSIGN TO COMMSTMT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-STMT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SALES-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY SALESREC.
+
+       FD  COMM-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY COMMREC.
+
+       FD  STATEMENT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  STATEMENT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS.
+           05  WS-SALES-STATUS          PIC XX.
+           05  WS-COMM-STATUS           PIC XX.
+           05  WS-STMT-STATUS           PIC XX.
+
+       01  WS-ABEND-MSG                 PIC X(80) VALUE SPACES.
+
+       01  WS-FLAGS.
+           05  WS-END-OF-FILE-SW        PIC X VALUE 'N'.
+               88  END-OF-FILE                  VALUE 'Y'.
+           05  WS-SP-FOUND-SW           PIC X VALUE 'N'.
+               88  WS-SP-FOUND                  VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORD-COUNT          PIC 9(7) VALUE ZERO.
+           05  WS-SALESPERSON-COUNT     PIC 9(5) VALUE ZERO.
+           05  WS-PAGE-COUNT            PIC 9(4) VALUE ZERO.
+           05  WS-LINE-COUNT            PIC 9(3) VALUE 99.
+
+      *----------------------------------------------------------------*
+      * SIGNED SO A RETURN (SEE SR-TRANS-RETURN) CAN NET A SALESPERSON *
+      * OR THE GRAND TOTAL NEGATIVE IF RETURNS OUTPACE SALES FOR THE   *
+      * PERIOD, THE SAME REASON SALESRPT'S OWN RUNNING TOTALS ARE      *
+      * SIGNED.                                                        *
+      *----------------------------------------------------------------*
+       01  WS-ACCUMULATORS.
+           05  WS-SALESPERSON-SALES     PIC S9(9)V99 VALUE ZERO.
+           05  WS-SALESPERSON-COMM      PIC S9(7)V99 VALUE ZERO.
+           05  WS-GRAND-SALES-TOTAL     PIC S9(9)V99 VALUE ZERO.
+           05  WS-GRAND-COMM-TOTAL      PIC S9(7)V99 VALUE ZERO.
+
+       01  WS-CONTROL-FIELDS.
+           05  WS-CURR-SALESPERSON-ID   PIC 9(6) VALUE ZERO.
+           05  WS-CURR-SALESPERSON-NAME PIC X(20) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * EVERY SALE IN SALESIN, LOADED ONCE AT STARTUP SO EACH DISTINCT *
+      * SALESPERSON CAN BE TOTALED BY SCANNING THE WHOLE TABLE RATHER  *
+      * THAN RELYING ON SALESIN ARRIVING IN ANY PARTICULAR ORDER       *
+      *----------------------------------------------------------------*
+       01  WS-SALES-TABLE-FIELDS.
+           05  WS-SALES-COUNT           PIC 9(05) VALUE ZERO.
+           05  WS-SALES-TABLE-MAX       PIC 9(05) VALUE 9999.
+
+       01  WS-SALES-TABLE.
+           05  WS-SALE-ENTRY OCCURS 9999 TIMES
+                             INDEXED BY WS-SALE-IDX.
+               10  WS-SALE-SALESPERSON-ID   PIC 9(6).
+               10  WS-SALE-SALESPERSON-NM   PIC X(20).
+               10  WS-SALE-DATE             PIC X(10).
+               10  WS-SALE-PRODUCT-CODE     PIC X(10).
+               10  WS-SALE-AMOUNT           PIC 9(8)V99.
+               10  WS-SALE-REGION           PIC X(10).
+               10  WS-SALE-RETURN-SW        PIC X.
+                   88  WS-SALE-IS-RETURN           VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * DISTINCT SALESPERSON IDS SEEN IN SALESIN, IN FIRST-ENCOUNTERED *
+      * ORDER - DRIVES THE ONE-COMMISSION-RECORD-PER-SALESPERSON LOOP  *
+      *----------------------------------------------------------------*
+       01  WS-SALESPERSON-LIST-FIELDS.
+           05  WS-SP-LIST-COUNT         PIC 9(05) VALUE ZERO.
+           05  WS-SP-LIST-MAX           PIC 9(05) VALUE 2000.
+
+       01  WS-SALESPERSON-LIST.
+           05  WS-SP-LIST-ENTRY OCCURS 2000 TIMES
+                                INDEXED BY WS-SP-LIST-IDX.
+               10  WS-SP-LIST-ID        PIC 9(6).
+               10  WS-SP-LIST-NAME      PIC X(20).
+
+      *---------------------------------------------------------------*
+      * COMMISSION CALCULATION WORK FIELDS                             *
+      *---------------------------------------------------------------*
+       01  WS-COMMISSION-FIELDS.
+           05  WS-BASE-RATE             PIC V99 VALUE ZERO.
+           05  WS-REGION-FACTOR         PIC V99 VALUE ZERO.
+           05  WS-SALE-COMMISSION       PIC 9(7)V99 VALUE ZERO.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-YEAR             PIC 9(4).
+           05  WS-CURR-MONTH            PIC 9(2).
+           05  WS-CURR-DAY              PIC 9(2).
+
+       01  WS-FORMATTED-DATE            PIC X(10).
+
+       01  WS-DISPLAY-FIELDS.
+           05  WS-AMOUNT-DISPLAY        PIC $$$,$$$,$$9.99.
+           05  WS-COMM-DISPLAY          PIC $$$,$$9.99.
+
+      *----------------------------------------------------------------*
+      * REPORT HEADER LINES                                            *
+      *----------------------------------------------------------------*
+       01  HDR-LINE-1.
+           05  FILLER                   PIC X(40) VALUE
+               'COMMISSION STATEMENT'.
+           05  FILLER                   PIC X(52) VALUE SPACES.
+           05  FILLER                   PIC X(6) VALUE 'PAGE: '.
+           05  HDR-PAGE-NO              PIC ZZZ9.
+           05  FILLER                   PIC X(30) VALUE SPACES.
+
+       01  HDR-LINE-2.
+           05  FILLER                   PIC X(10) VALUE 'RUN DATE: '.
+           05  HDR-RUN-DATE             PIC X(10).
+           05  FILLER                   PIC X(112) VALUE SPACES.
+
+       01  HDR-LINE-3.
+           05  FILLER                   PIC X(132) VALUE ALL '-'.
+
+       01  HDR-LINE-4.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'DATE'.
+           05  FILLER                   PIC X(8) VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'PRODUCT'.
+           05  FILLER                   PIC X(6) VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'REGION'.
+           05  FILLER                   PIC X(6) VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'AMOUNT'.
+           05  FILLER                   PIC X(8) VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'COMMISSION'.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(6) VALUE 'TYPE'.
+           05  FILLER                   PIC X(40) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * DETAIL LINES                                                   *
+      *----------------------------------------------------------------*
+       01  DTL-SALESPERSON-LINE.
+           05  FILLER                   PIC X(13) VALUE 'SALESPERSON: '.
+           05  DTL-SALESPERSON-ID       PIC 9(6).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  DTL-SALESPERSON-NAME     PIC X(20).
+           05  FILLER                   PIC X(91) VALUE SPACES.
+
+       01  DTL-DETAIL-LINE.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  DTL-DATE                 PIC X(10).
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  DTL-PRODUCT              PIC X(10).
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  DTL-REGION               PIC X(10).
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  DTL-AMOUNT               PIC $$$,$$$,$$9.99.
+           05  FILLER                   PIC X(3) VALUE SPACES.
+           05  DTL-COMMISSION           PIC $$$,$$9.99.
+           05  FILLER                   PIC X(3) VALUE SPACES.
+           05  DTL-TYPE                 PIC X(6).
+           05  FILLER                   PIC X(41) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * TOTAL LINES                                                    *
+      *----------------------------------------------------------------*
+       01  TOT-SALESPERSON-LINE.
+           05  FILLER                   PIC X(132) VALUE ALL '-'.
+
+       01  TOT-SALESPERSON-AMT.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(17) VALUE
+               'TOTAL SALES:    '.
+           05  TOT-SP-SALES             PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(7) VALUE SPACES.
+           05  FILLER                   PIC X(17) VALUE
+               'TOTAL COMMISSION:'.
+           05  TOT-SP-COMMISSION        PIC $$$,$$9.99-.
+           05  FILLER                   PIC X(55) VALUE SPACES.
+
+       01  TOT-GRAND-LINE.
+           05  FILLER                   PIC X(132) VALUE ALL '*'.
+
+       01  TOT-GRAND-AMT.
+           05  FILLER                   PIC X(14) VALUE
+               'GRAND TOTALS: '.
+           05  FILLER                   PIC X(12) VALUE
+               'SALES:      '.
+           05  TOT-GRAND-SALES          PIC $$$,$$$,$$9.99-.
+           05  FILLER                   PIC X(7) VALUE SPACES.
+           05  FILLER                   PIC X(17) VALUE
+               'COMMISSION:      '.
+           05  TOT-GRAND-COMMISSION     PIC $$$,$$9.99-.
+           05  FILLER                   PIC X(52) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * MAIN PROCESSING LOGIC                                          *
+      *----------------------------------------------------------------*
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1200-LOAD-SALES-TABLE UNTIL END-OF-FILE
+
+           IF WS-SP-LIST-COUNT > 0
+               PERFORM 8000-WRITE-HEADERS
+           END-IF
+
+           SET WS-SP-LIST-IDX TO 1
+           PERFORM 2000-PROCESS-SALESPERSON
+               UNTIL WS-SP-LIST-IDX > WS-SP-LIST-COUNT
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * INITIALIZATION                                                 *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT SALES-FILE
+           IF WS-SALES-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: SALES-FILE       FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-SALES-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           OPEN OUTPUT COMM-FILE
+           IF WS-COMM-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: COMM-FILE        FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-COMM-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           OPEN OUTPUT STATEMENT-FILE
+           IF WS-STMT-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: STATEMENT-FILE   FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-STMT-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           STRING WS-CURR-YEAR '-' WS-CURR-MONTH '-' WS-CURR-DAY
+                  DELIMITED BY SIZE INTO WS-FORMATTED-DATE
+           END-STRING
+
+           PERFORM 1100-READ-SALES-RECORD.
+
+       1100-READ-SALES-RECORD.
+           READ SALES-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE-SW
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ
+
+           IF NOT END-OF-FILE
+              AND WS-SALES-STATUS NOT = '00'
+               MOVE 'READ FAILED: SALES-FILE       FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-SALES-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * COPY THE CURRENT SALES RECORD INTO WS-SALES-TABLE AND MAKE     *
+      * SURE ITS SALESPERSON IS ON WS-SALESPERSON-LIST, THEN READ THE  *
+      * NEXT RECORD. RUNS UNTIL SALESIN IS EXHAUSTED, SO EVERY SALE IS *
+      * IN HAND BEFORE ANY COMMISSION IS CALCULATED OR PRINTED.        *
+      *----------------------------------------------------------------*
+       1200-LOAD-SALES-TABLE.
+           IF WS-SALES-COUNT < WS-SALES-TABLE-MAX
+               ADD 1                        TO WS-SALES-COUNT
+               SET WS-SALE-IDX              TO WS-SALES-COUNT
+               MOVE SR-SALESPERSON-ID
+                                TO WS-SALE-SALESPERSON-ID (WS-SALE-IDX)
+               MOVE SR-SALESPERSON-NAME
+                                TO WS-SALE-SALESPERSON-NM (WS-SALE-IDX)
+               MOVE SR-SALE-DATE
+                                TO WS-SALE-DATE (WS-SALE-IDX)
+               MOVE SR-PRODUCT-CODE
+                                TO WS-SALE-PRODUCT-CODE (WS-SALE-IDX)
+               MOVE SR-SALE-AMOUNT
+                                TO WS-SALE-AMOUNT (WS-SALE-IDX)
+               MOVE SR-REGION
+                                TO WS-SALE-REGION (WS-SALE-IDX)
+               IF SR-TRANS-RETURN
+                   MOVE 'Y'     TO WS-SALE-RETURN-SW (WS-SALE-IDX)
+               ELSE
+                   MOVE 'N'     TO WS-SALE-RETURN-SW (WS-SALE-IDX)
+               END-IF
+               PERFORM 1300-FIND-OR-ADD-SALESPERSON
+           END-IF
+
+           PERFORM 1100-READ-SALES-RECORD.
+
+      *----------------------------------------------------------------*
+      * ADD SR-SALESPERSON-ID TO WS-SALESPERSON-LIST IF IT IS NOT      *
+      * ALREADY THERE                                                  *
+      *----------------------------------------------------------------*
+       1300-FIND-OR-ADD-SALESPERSON.
+           MOVE 'N'                         TO WS-SP-FOUND-SW
+           SET WS-SP-LIST-IDX               TO 1
+           PERFORM 1310-SEARCH-SALESPERSON-LIST
+               UNTIL WS-SP-LIST-IDX > WS-SP-LIST-COUNT
+                  OR WS-SP-FOUND
+
+           IF NOT WS-SP-FOUND
+              AND WS-SP-LIST-COUNT < WS-SP-LIST-MAX
+               ADD 1                        TO WS-SP-LIST-COUNT
+               SET WS-SP-LIST-IDX           TO WS-SP-LIST-COUNT
+               MOVE SR-SALESPERSON-ID
+                                    TO WS-SP-LIST-ID (WS-SP-LIST-IDX)
+               MOVE SR-SALESPERSON-NAME
+                                    TO WS-SP-LIST-NAME (WS-SP-LIST-IDX)
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * SEARCH ONE ENTRY OF WS-SALESPERSON-LIST AND ADVANCE            *
+      *----------------------------------------------------------------*
+       1310-SEARCH-SALESPERSON-LIST.
+           IF WS-SP-LIST-ID (WS-SP-LIST-IDX) = SR-SALESPERSON-ID
+               MOVE 'Y'                     TO WS-SP-FOUND-SW
+           ELSE
+               SET WS-SP-LIST-IDX UP BY 1
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * TOTAL AND PRINT ONE SALESPERSON'S COMMISSION STATEMENT BY      *
+      * SCANNING THE WHOLE SALES TABLE FOR THAT SALESPERSON'S ENTRIES, *
+      * THEN WRITE ITS ONE COMMISSION-RECORD AND ADVANCE TO THE NEXT   *
+      * ENTRY ON WS-SALESPERSON-LIST                                   *
+      *----------------------------------------------------------------*
+       2000-PROCESS-SALESPERSON.
+           MOVE WS-SP-LIST-ID   (WS-SP-LIST-IDX)
+                                        TO WS-CURR-SALESPERSON-ID
+           MOVE WS-SP-LIST-NAME (WS-SP-LIST-IDX)
+                                        TO WS-CURR-SALESPERSON-NAME
+           MOVE ZERO                    TO WS-SALESPERSON-SALES
+           MOVE ZERO                    TO WS-SALESPERSON-COMM
+           PERFORM 7000-PRINT-SALESPERSON-HEADER
+
+           SET WS-SALE-IDX TO 1
+           PERFORM 2100-PROCESS-ONE-SALE
+               UNTIL WS-SALE-IDX > WS-SALES-COUNT
+
+           PERFORM 7100-PRINT-SALESPERSON-TOTAL
+           PERFORM 7200-WRITE-COMMISSION-RECORD
+           SET WS-SP-LIST-IDX UP BY 1.
+
+      *----------------------------------------------------------------*
+      * IF THIS SALES TABLE ENTRY BELONGS TO THE SALESPERSON CURRENTLY *
+      * BEING TOTALED, CALCULATE AND PRINT IT, THEN ADVANCE            *
+      *----------------------------------------------------------------*
+       2100-PROCESS-ONE-SALE.
+           IF WS-SALE-SALESPERSON-ID (WS-SALE-IDX)
+              = WS-CURR-SALESPERSON-ID
+               PERFORM 2200-CALCULATE-COMMISSION
+               PERFORM 2300-PRINT-DETAIL
+           END-IF
+
+           SET WS-SALE-IDX UP BY 1.
+
+      *----------------------------------------------------------------*
+      * CALCULATE COMMISSION FOR THE SALE AT WS-SALE-IDX               *
+      * BASE RATE IS TIERED BY THE SALE AMOUNT, THEN ADJUSTED BY THE   *
+      * PER-REGION FACTOR FOR THE SALE'S REGION.                       *
+      *----------------------------------------------------------------*
+       2200-CALCULATE-COMMISSION.
+           EVALUATE TRUE
+               WHEN WS-SALE-AMOUNT (WS-SALE-IDX) < 1000.00
+                   MOVE .03 TO WS-BASE-RATE
+               WHEN WS-SALE-AMOUNT (WS-SALE-IDX) < 5000.00
+                   MOVE .05 TO WS-BASE-RATE
+               WHEN OTHER
+                   MOVE .07 TO WS-BASE-RATE
+           END-EVALUATE
+
+           EVALUATE WS-SALE-REGION (WS-SALE-IDX)
+               WHEN 'NORTHEAST'
+                   MOVE 1.00 TO WS-REGION-FACTOR
+               WHEN 'SOUTHEAST'
+                   MOVE 1.00 TO WS-REGION-FACTOR
+               WHEN 'MIDWEST'
+                   MOVE .95 TO WS-REGION-FACTOR
+               WHEN 'SOUTHWEST'
+                   MOVE 1.00 TO WS-REGION-FACTOR
+               WHEN 'WEST'
+                   MOVE 1.05 TO WS-REGION-FACTOR
+               WHEN OTHER
+                   MOVE 1.00 TO WS-REGION-FACTOR
+           END-EVALUATE
+
+           COMPUTE WS-SALE-COMMISSION ROUNDED =
+                   WS-SALE-AMOUNT (WS-SALE-IDX)
+                   * WS-BASE-RATE * WS-REGION-FACTOR
+
+      *    A RETURN REVERSES THE SALE IT CAME BACK AGAINST, SO IT NETS
+      *    OUT OF THE SALES AND COMMISSION TOTALS INSTEAD OF EARNING A
+      *    SECOND COMMISSION ON THE SAME MERCHANDISE - THE SAME WAY
+      *    SALESRPT'S 2300-PRINT-DETAIL NETS A RETURN OUT OF ITS OWN
+      *    RUNNING TOTALS.
+           IF WS-SALE-IS-RETURN (WS-SALE-IDX)
+               SUBTRACT WS-SALE-AMOUNT (WS-SALE-IDX)
+                                      FROM WS-SALESPERSON-SALES
+               SUBTRACT WS-SALE-AMOUNT (WS-SALE-IDX)
+                                      FROM WS-GRAND-SALES-TOTAL
+               SUBTRACT WS-SALE-COMMISSION FROM WS-SALESPERSON-COMM
+               SUBTRACT WS-SALE-COMMISSION FROM WS-GRAND-COMM-TOTAL
+           ELSE
+               ADD WS-SALE-AMOUNT (WS-SALE-IDX) TO WS-SALESPERSON-SALES
+               ADD WS-SALE-AMOUNT (WS-SALE-IDX) TO WS-GRAND-SALES-TOTAL
+               ADD WS-SALE-COMMISSION TO WS-SALESPERSON-COMM
+               ADD WS-SALE-COMMISSION TO WS-GRAND-COMM-TOTAL
+           END-IF.
+
+       2300-PRINT-DETAIL.
+           IF WS-LINE-COUNT > 55
+               PERFORM 8000-WRITE-HEADERS
+           END-IF
+
+           MOVE WS-SALE-DATE (WS-SALE-IDX)         TO DTL-DATE
+           MOVE WS-SALE-PRODUCT-CODE (WS-SALE-IDX) TO DTL-PRODUCT
+           MOVE WS-SALE-REGION (WS-SALE-IDX)       TO DTL-REGION
+           MOVE WS-SALE-AMOUNT (WS-SALE-IDX)       TO DTL-AMOUNT
+           MOVE WS-SALE-COMMISSION                 TO DTL-COMMISSION
+
+           IF WS-SALE-IS-RETURN (WS-SALE-IDX)
+               MOVE 'RETURN' TO DTL-TYPE
+           ELSE
+               MOVE SPACES TO DTL-TYPE
+           END-IF
+
+           WRITE STATEMENT-LINE FROM DTL-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+      *----------------------------------------------------------------*
+      * FINALIZATION                                                   *
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+           IF WS-SP-LIST-COUNT > 0
+               PERFORM 7300-PRINT-GRAND-TOTAL
+           END-IF
+
+           CLOSE SALES-FILE
+           CLOSE COMM-FILE
+           CLOSE STATEMENT-FILE
+
+           DISPLAY 'COMMCALC COMPLETED SUCCESSFULLY'
+           DISPLAY 'SALES RECORDS PROCESSED: ' WS-RECORD-COUNT
+           DISPLAY 'SALESPERSONS PAID:       ' WS-SALESPERSON-COUNT
+           DISPLAY 'PAGES PRINTED:           ' WS-PAGE-COUNT.
+
+      *----------------------------------------------------------------*
+      * PRINT SALESPERSON HEADER                                       *
+      *----------------------------------------------------------------*
+       7000-PRINT-SALESPERSON-HEADER.
+           MOVE WS-CURR-SALESPERSON-ID TO DTL-SALESPERSON-ID
+           MOVE WS-CURR-SALESPERSON-NAME TO DTL-SALESPERSON-NAME
+           WRITE STATEMENT-LINE FROM DTL-SALESPERSON-LINE
+                  AFTER ADVANCING 2 LINES
+
+           WRITE STATEMENT-LINE FROM HDR-LINE-4
+                  AFTER ADVANCING 2 LINES
+
+           ADD 4 TO WS-LINE-COUNT.
+
+      *----------------------------------------------------------------*
+      * PRINT SALESPERSON TOTAL                                        *
+      *----------------------------------------------------------------*
+       7100-PRINT-SALESPERSON-TOTAL.
+           WRITE STATEMENT-LINE FROM TOT-SALESPERSON-LINE
+                  AFTER ADVANCING 1 LINE
+
+           MOVE WS-SALESPERSON-SALES TO TOT-SP-SALES
+           MOVE WS-SALESPERSON-COMM TO TOT-SP-COMMISSION
+           WRITE STATEMENT-LINE FROM TOT-SALESPERSON-AMT
+                  AFTER ADVANCING 1 LINE
+
+           ADD 2 TO WS-LINE-COUNT.
+
+      *----------------------------------------------------------------*
+      * WRITE THE COMMISSION PAYABLE RECORD FOR THE CURRENT SALESPERSON*
+      *----------------------------------------------------------------*
+       7200-WRITE-COMMISSION-RECORD.
+           MOVE WS-CURR-SALESPERSON-ID TO COM-SALESPERSON-ID
+           MOVE WS-CURR-SALESPERSON-NAME TO COM-SALESPERSON-NAME
+           MOVE WS-FORMATTED-DATE TO COM-RUN-DATE
+           MOVE WS-SALESPERSON-SALES TO COM-TOTAL-SALES
+           MOVE WS-SALESPERSON-COMM TO COM-TOTAL-COMMISSION
+
+           WRITE COMMISSION-RECORD
+           IF WS-COMM-STATUS NOT = '00'
+               MOVE 'WRITE ERROR: COMM-FILE        FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-COMM-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           ADD 1 TO WS-SALESPERSON-COUNT.
+
+      *----------------------------------------------------------------*
+      * PRINT GRAND TOTAL                                              *
+      *----------------------------------------------------------------*
+       7300-PRINT-GRAND-TOTAL.
+           WRITE STATEMENT-LINE FROM TOT-GRAND-LINE
+                  AFTER ADVANCING 3 LINES
+
+           MOVE WS-GRAND-SALES-TOTAL TO TOT-GRAND-SALES
+           MOVE WS-GRAND-COMM-TOTAL TO TOT-GRAND-COMMISSION
+           WRITE STATEMENT-LINE FROM TOT-GRAND-AMT
+                  AFTER ADVANCING 1 LINE
+
+           WRITE STATEMENT-LINE FROM TOT-GRAND-LINE
+                  AFTER ADVANCING 1 LINE.
+
+      *----------------------------------------------------------------*
+      * WRITE REPORT HEADERS                                           *
+      *----------------------------------------------------------------*
+       8000-WRITE-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO HDR-PAGE-NO
+           MOVE WS-FORMATTED-DATE TO HDR-RUN-DATE
+
+           WRITE STATEMENT-LINE FROM HDR-LINE-1
+                  AFTER ADVANCING PAGE
+
+           WRITE STATEMENT-LINE FROM HDR-LINE-2
+                  AFTER ADVANCING 1 LINE
+
+           WRITE STATEMENT-LINE FROM HDR-LINE-3
+                  AFTER ADVANCING 1 LINE
+
+           MOVE 3 TO WS-LINE-COUNT.
+
+      *----------------------------------------------------------------*
+      * FATAL ERROR - DISPLAY THE REASON AND ABEND                     *
+      *----------------------------------------------------------------*
+       9900-FATAL-ERROR.
+           DISPLAY '*** COMMCALC FATAL ERROR: ' WS-ABEND-MSG
+           MOVE 16                          TO RETURN-CODE
+           STOP RUN.
