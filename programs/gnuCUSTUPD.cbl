@@ -6,6 +6,14 @@
       *>               - UPDATE EXISTING CUSTOMERS                 *
       *>               - DELETE EXISTING CUSTOMERS                 *
       *>               - VALIDATE ALL TRANSACTIONS                 *
+      *>                                                           *
+      *> STATUS: THIS IS A FROZEN SNAPSHOT OF THE ORIGINAL z/OS    *
+      *>   BASELINE, KEPT ONLY AS A GNUCOBOL-RUNNABLE REFERENCE.   *
+      *>   IT IS NOT UPDATED WHEN CUSTUPD.cbl GAINS NEW BUSINESS   *
+      *>   LOGIC, SO ITS VALIDATION RULES (E.G. THE STATE-CODE AND *
+      *>   CREDIT-LIMIT CHECKS BELOW) NO LONGER MATCH CUSTUPD.cbl, *
+      *>   WHICH OWNS ALL CURRENT CUSTOMER-MASTER MAINTENANCE.     *
+      *>   TREAT CUSTUPD.cbl AS AUTHORITATIVE.                     *
       *> INPUTS:       CUSTOMER MASTER FILE (CUSTMIN)              *
       *>               TRANSACTION FILE     (TRANSIN)              *
       *> OUTPUTS:      UPDATED MASTER FILE  (CUSTMOUT)             *
@@ -118,9 +126,9 @@
                88  TRANS-ADD                    VALUE 'A'.
                88  TRANS-UPDATE                 VALUE 'U'.
                88  TRANS-DELETE                 VALUE 'D'.
-           05  TRANS-CUST-DATA.
-               COPY CUSTREC REPLACING CUSTOMER-RECORD
-                                    BY TRANS-REC.
+           COPY CUSTREC REPLACING ==01  CUSTOMER-RECORD==
+                                BY ==05  TRANS-REC==
+                                   ==05  == BY ==10  ==.
 
       *>-----------------------------------------------------------*
       *> REPORT OUTPUT FILE                                        *
@@ -198,8 +206,7 @@
       *> PREVENTS INPUT BUFFER BEING OVERWRITTEN BY OUTPUT WRITES  *
       *> CUSTREC REPLACING GIVES THIS COPY UNIQUE 01-LEVEL NAME   *
       *>-----------------------------------------------------------*
-       01  WS-MASTER-AREA.
-           COPY CUSTREC REPLACING CUSTOMER-RECORD BY WS-CUST-REC.
+       COPY CUSTREC REPLACING CUSTOMER-RECORD BY WS-CUST-REC.
 
       *>-----------------------------------------------------------*
       *> WORKING STORAGE REPORT LINE BUFFER                        *
@@ -518,10 +525,13 @@
       *> CALLERS TEST TRANS-IS-VALID OR TRANS-HAS-ERROR ON RETURN   *
       *>                                                            *
       *> NOTE ON CREDIT LIMIT CHECK:                               *
-      *>   CUST-CREDIT-LIMIT IN CUSTREC IS PIC 9(8)V99 (UNSIGNED). *
-      *>   THE < ZERO TEST CAN NEVER FIRE FOR AN UNSIGNED FIELD.    *
-      *>   TO ACTIVATE, CUSTREC MUST DEFINE THE FIELD AS            *
-      *>   PIC S9(8)V99 COMP-3. RETAINED FOR FUTURE USE.           *
+      *>   CUSTREC NOW DEFINES CUST-CREDIT-LIMIT AS PIC S9(8)V99   *
+      *>   (SIGNED) SO THIS < ZERO TEST DOES FIRE - THE ORIGINAL    *
+      *>   COMMENT HERE, WRITTEN WHEN THE FIELD WAS UNSIGNED, WAS   *
+      *>   LEFT STALE AFTER CUSTREC CHANGED. THIS FILE DOES NOT     *
+      *>   PICK UP ANY OF CUSTUPD.cbl'S OTHER VALIDATION CHANGES    *
+      *>   SINCE (STATE-CODE LIST, CURRENCY CODE, ETC.) - SEE THE   *
+      *>   PROGRAM HEADER.                                          *
       *>-----------------------------------------------------------*
        2700-VALIDATE-CUSTOMER.
            MOVE 'N'                        TO WS-TRANS-ERROR-SW
