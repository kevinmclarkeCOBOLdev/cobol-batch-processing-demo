@@ -0,0 +1,448 @@
+      *****************************************************************
+      * PROGRAM NAME: SUSPRESB                                        *
+      * DESCRIPTION:  DATAVAL SUSPENSE RESUBMISSION MANAGER           *
+      *               COMPANION PROGRAM TO DATAVAL. LISTS THE         *
+      *               RECORDS DATAVAL DIVERTED TO SUSPOUT BECAUSE     *
+      *               THEY FAILED VALIDATION, AND RESUBMITS OR        *
+      *               DISCARDS THEM ONE AT A TIME BY SEQUENCE NUMBER. *
+      *               A RESUBMITTED ENTRY IS WRITTEN TO RESUBOUT IN   *
+      *               THE SAME LAYOUT AS DATAVAL'S OWN DATAIN SO IT   *
+      *               CAN BE FED BACK IN AS A NORMAL SALES RECORD ON  *
+      *               THE NEXT DATAVAL RUN. A DISCARDED ENTRY IS      *
+      *               JUST MARKED AS SUCH - IT WAS NEVER APPLIED SO   *
+      *               THERE IS NOTHING ELSE TO UNDO.                  *
+      *                                                                *
+      *               THE SUSPENSE RECORD ITSELF IS NOT EDITED HERE - *
+      *               A FLAGGED FIELD IS CORRECTED BY UPDATING THE    *
+      *               ENTRY ON SUSPOUT DIRECTLY (THE SAME WAY A       *
+      *               PENDING TRANSACTION ON PENDOUT IS EDITED        *
+      *               OUTSIDE OF APPRVMGR) BEFORE RESUBMIT IS RUN.    *
+      *                                                                *
+      * INPUTS:       SUSPENSE FILE (SUSPOUT)                         *
+      *               COMMAND-LINE ACTION (THE GNUCOBOL STAND-IN FOR  *
+      *               A JCL PARM):                                    *
+      *                 LIST                 - LIST ALL ENTRIES       *
+      *                 RESUBMIT nnnnnnnn    - RESUBMIT ONE ENTRY     *
+      *                 DISCARD  nnnnnnnn    - DISCARD ONE ENTRY      *
+      * OUTPUTS:      RESUBMITTED RECORDS    (RESUBOUT)               *
+      *               SUSPENSE LISTING/SUMMARY REPORT (RPTSUSPOUT)    *
+      *               UPDATED SUSPENSE FILE  (SUSPOUT)                *
+      *                                                                *
+      * COPYBOOKS:                                                     *
+      *   SUSPREC  - SUSPENSE RECORD, SEE COPYBOOK FOR LAYOUT         *
+      *   SALESREC - SALES TRANSACTION RECORD, SEE DATAVAL FOR LAYOUT *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUSPRESB.
+       AUTHOR. PORTFOLIO DEMO.
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    SAME SUSPOUT FILE DATAVAL WRITES TO - OPENED I-O HERE SO
+      *    AN ENTRY'S SUSP-STATUS CAN BE REWRITTEN IN PLACE WHEN IT
+      *    IS RESUBMITTED OR DISCARDED.
+           SELECT SUSPENSE-FILE   ASSIGN TO SUSPOUT
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS SUSP-RECORD-NUMBER
+                  FILE STATUS  IS WS-SUSP-STATUS.
+
+      *    RESUBMITTED ENTRIES, ONE PER RECORD, IN THE SAME LAYOUT AS
+      *    DATAVAL'S OWN DATAIN SO THIS FILE CAN BE RENAMED/COPIED
+      *    OVER DATAIN AND FED STRAIGHT BACK INTO DATAVAL.
+           SELECT RESUBMIT-FILE   ASSIGN TO RESUBOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-RESUB-STATUS.
+
+           SELECT REPORT-FILE     ASSIGN TO RPTSUSPOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-REPORT-STATUS.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+      *---------------------------------------------------------------*
+      * SUSPENSE FILE                                                  *
+      * SUSPREC DEFINES ITS OWN 01-LEVEL (SUSPENSE-RECORD)            *
+      * COPIED DIRECTLY UNDER FD - NO WRAPPER 01 REQUIRED             *
+      *---------------------------------------------------------------*
+       FD  SUSPENSE-FILE
+           RECORDING MODE IS F.
+           COPY SUSPREC.
+
+      *---------------------------------------------------------------*
+      * RESUBMITTED SALES RECORD FILE                                  *
+      * SAME SHAPE AS DATAVAL'S SALES-RECORD SO THE CORRECTED ENTRY    *
+      * CAN BE REPLAYED BY A LATER DATAVAL RUN AS A NORMAL SALES      *
+      * TRANSACTION                                                    *
+      *---------------------------------------------------------------*
+       FD  RESUBMIT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY SALESREC REPLACING SALES-RECORD BY RESUBMIT-RECORD.
+
+      *---------------------------------------------------------------*
+      * LISTING / SUMMARY REPORT OUTPUT FILE                           *
+      *---------------------------------------------------------------*
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-LINE                  PIC X(132).
+
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+      *---------------------------------------------------------------*
+      * FILE STATUS FIELDS - ONE PER SELECT STATEMENT                  *
+      *---------------------------------------------------------------*
+       01  WS-FILE-STATUS.
+           05  WS-SUSP-STATUS           PIC XX VALUE SPACES.
+           05  WS-RESUB-STATUS          PIC XX VALUE SPACES.
+           05  WS-REPORT-STATUS         PIC XX VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * END-OF-FILE / LOOKUP FLAGS                                     *
+      *---------------------------------------------------------------*
+       01  WS-FLAGS.
+           05  WS-SUSP-EOF-SW           PIC X VALUE 'N'.
+               88  SUSP-EOF                     VALUE 'Y'.
+           05  WS-SUSP-FOUND-SW         PIC X VALUE 'N'.
+               88  SUSP-FOUND                   VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      * PROGRAM COUNTERS                                               *
+      *---------------------------------------------------------------*
+       01  WS-COUNTERS.
+           05  WS-LISTED-COUNT          PIC 9(5) VALUE ZERO.
+           05  WS-RESUBMITTED-COUNT     PIC 9(5) VALUE ZERO.
+           05  WS-DISCARDED-COUNT       PIC 9(5) VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      * COMMAND-LINE ACTION PARSING                                    *
+      * ACCEPT WS-COMMAND-LINE GETS THE WHOLE COMMAND LINE, THEN       *
+      * UNSTRING SPLITS IT ON THE FIRST SPACE INTO AN ACTION CODE      *
+      * AND (FOR RESUBMIT/DISCARD) THE TARGET SEQUENCE NUMBER.         *
+      *---------------------------------------------------------------*
+       01  WS-COMMAND-FIELDS.
+           05  WS-COMMAND-LINE          PIC X(40) VALUE SPACES.
+           05  WS-ACTION-CODE           PIC X(08) VALUE SPACES.
+               88  ACTION-IS-LIST               VALUE 'LIST'.
+               88  ACTION-IS-RESUBMIT           VALUE 'RESUBMIT'.
+               88  ACTION-IS-DISCARD            VALUE 'DISCARD'.
+           05  WS-SEQ-PARM              PIC X(08) VALUE SPACES.
+           05  WS-TARGET-SEQ            PIC 9(08) VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      * WORKING STORAGE REPORT LINE BUFFER                             *
+      *---------------------------------------------------------------*
+       01  WS-REPORT-LINE               PIC X(132) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * FATAL ERROR MESSAGE STAGING AREA                               *
+      *---------------------------------------------------------------*
+       01  WS-ABEND-MSG                 PIC X(80)  VALUE SPACES.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+      *---------------------------------------------------------------*
+      * MAIN PROCESSING LOGIC                                          *
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+
+           EVALUATE TRUE
+               WHEN ACTION-IS-LIST
+                   PERFORM 2000-LIST-SUSPENSE
+               WHEN ACTION-IS-RESUBMIT
+                   PERFORM 3000-RESUBMIT-ENTRY
+               WHEN ACTION-IS-DISCARD
+                   PERFORM 4000-DISCARD-ENTRY
+               WHEN OTHER
+                   DISPLAY 'USAGE: SUSPRESB LIST'
+                   DISPLAY '       SUSPRESB RESUBMIT nnnnnnnn'
+                   DISPLAY '       SUSPRESB DISCARD  nnnnnnnn'
+           END-EVALUATE
+
+           PERFORM 9000-PRINT-SUMMARY
+           PERFORM 8000-FINALIZE
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+      * INITIALIZATION                                                 *
+      * OPEN ALL FILES THEN PARSE THE COMMAND-LINE ACTION              *
+      * ANY FILE OPEN FAILURE IS IMMEDIATELY FATAL                     *
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O SUSPENSE-FILE
+           IF WS-SUSP-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: SUSPENSE-FILE   FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-SUSP-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           OPEN OUTPUT RESUBMIT-FILE
+           IF WS-RESUB-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: RESUBMIT-FILE   FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-RESUB-STATUS         TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'OPEN FAILED: REPORT-FILE     FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-REPORT-STATUS        TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+
+           ACCEPT WS-COMMAND-LINE           FROM COMMAND-LINE
+           UNSTRING WS-COMMAND-LINE DELIMITED BY SPACE
+                    INTO WS-ACTION-CODE WS-SEQ-PARM
+           IF FUNCTION TRIM(WS-SEQ-PARM) IS NUMERIC
+               MOVE WS-SEQ-PARM             TO WS-TARGET-SEQ
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * LIST EVERY ENTRY CURRENTLY ON SUSPENSE-FILE, LOWEST SEQUENCE   *
+      * NUMBER FIRST, TO THE REPORT FILE                               *
+      *---------------------------------------------------------------*
+       2000-LIST-SUSPENSE.
+           MOVE ZERO                       TO SUSP-RECORD-NUMBER
+           START SUSPENSE-FILE KEY NOT < SUSP-RECORD-NUMBER
+               INVALID KEY
+                   MOVE 'Y'                 TO WS-SUSP-EOF-SW
+           END-START
+
+           IF NOT SUSP-EOF
+               PERFORM 2010-READ-SUSPENSE-NEXT
+           END-IF
+
+           PERFORM 2020-LIST-ONE-ENTRY UNTIL SUSP-EOF.
+
+      *---------------------------------------------------------------*
+      * READ SUSPENSE-FILE IN KEY SEQUENCE, ONE RECORD AT A TIME       *
+      *---------------------------------------------------------------*
+       2010-READ-SUSPENSE-NEXT.
+           READ SUSPENSE-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y'                 TO WS-SUSP-EOF-SW
+           END-READ
+           IF WS-SUSP-STATUS NOT = '00'
+          AND WS-SUSP-STATUS NOT = '10'
+               MOVE 'READ ERROR: SUSPENSE-FILE    FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-SUSP-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * WRITE ONE LISTING LINE FOR THE CURRENT SUSPENSE-RECORD, THEN   *
+      * READ THE NEXT ONE BEFORE RETURNING                             *
+      *---------------------------------------------------------------*
+       2020-LIST-ONE-ENTRY.
+           MOVE SPACES                      TO WS-REPORT-LINE
+           STRING 'SEQ=' SUSP-RECORD-NUMBER
+                  ' SALESPERSON=' SUSP-SALESPERSON-ID
+                  ' ERROR=' SUSP-ERROR-CODE
+                  ' STATUS=' SUSP-STATUS
+                  DELIMITED SIZE            INTO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+           ADD 1                            TO WS-LISTED-COUNT
+           PERFORM 2010-READ-SUSPENSE-NEXT.
+
+      *---------------------------------------------------------------*
+      * RESUBMIT ONE SUSPENSE ENTRY BY SEQUENCE NUMBER - WRITE ITS     *
+      * EMBEDDED SALES FIELDS TO RESUBMIT-FILE FOR REPLAY AS A NORMAL  *
+      * SALES RECORD, THEN MARK THE SUSPENSE-FILE ENTRY CORRECTED SO   *
+      * IT IS NOT RESUBMITTED TWICE                                    *
+      *---------------------------------------------------------------*
+       3000-RESUBMIT-ENTRY.
+           PERFORM 5000-FIND-SUSPENSE-ENTRY
+
+           IF SUSP-FOUND
+               IF SUSP-PENDING
+                   MOVE SUSP-SALESPERSON-ID
+                                TO SR-SALESPERSON-ID OF RESUBMIT-RECORD
+                   MOVE SUSP-SALESPERSON-NAME
+                              TO SR-SALESPERSON-NAME OF RESUBMIT-RECORD
+                   MOVE SUSP-SALE-DATE
+                                     TO SR-SALE-DATE OF RESUBMIT-RECORD
+                   MOVE SUSP-PRODUCT-CODE
+                                  TO SR-PRODUCT-CODE OF RESUBMIT-RECORD
+                   MOVE SUSP-QUANTITY
+                                     TO SR-QUANTITY OF RESUBMIT-RECORD
+                   MOVE SUSP-SALE-AMOUNT
+                                   TO SR-SALE-AMOUNT OF RESUBMIT-RECORD
+                   MOVE SUSP-REGION TO SR-REGION OF RESUBMIT-RECORD
+                   MOVE SUSP-TAX-AMOUNT
+                                    TO SR-TAX-AMOUNT OF RESUBMIT-RECORD
+                   MOVE SUSP-TRANSACTION-TYPE
+                             TO SR-TRANSACTION-TYPE OF RESUBMIT-RECORD
+
+                   WRITE RESUBMIT-RECORD
+                   IF WS-RESUB-STATUS NOT = '00'
+                       MOVE 'WRITE ERROR: RESUBMIT-FILE   FS='
+                                            TO WS-ABEND-MSG(1:36)
+                       MOVE WS-RESUB-STATUS TO WS-ABEND-MSG(37:2)
+                       PERFORM 9900-FATAL-ERROR
+                   END-IF
+                   ADD 1                    TO WS-RESUBMITTED-COUNT
+
+                   SET SUSP-CORRECTED       TO TRUE
+                   PERFORM 6000-REWRITE-SUSPENSE-ENTRY
+                   DISPLAY 'RESUBMITTED SUSPENSE ENTRY ' WS-TARGET-SEQ
+               ELSE
+                   DISPLAY 'SUSPENSE ENTRY ' WS-TARGET-SEQ
+                           ' IS NOT PENDING'
+               END-IF
+           ELSE
+               DISPLAY 'NO SUSPENSE ENTRY FOUND FOR SEQUENCE '
+                       WS-TARGET-SEQ
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * DISCARD ONE SUSPENSE ENTRY BY SEQUENCE NUMBER - THE RECORD WAS *
+      * NEVER APPLIED SO ONLY THE SUSPENSE-FILE ENTRY ITSELF NEEDS TO  *
+      * BE MARKED DISCARDED                                            *
+      *---------------------------------------------------------------*
+       4000-DISCARD-ENTRY.
+           PERFORM 5000-FIND-SUSPENSE-ENTRY
+
+           IF SUSP-FOUND
+               IF SUSP-PENDING
+                   SET SUSP-DISCARDED       TO TRUE
+                   PERFORM 6000-REWRITE-SUSPENSE-ENTRY
+                   ADD 1                    TO WS-DISCARDED-COUNT
+                   DISPLAY 'DISCARDED SUSPENSE ENTRY ' WS-TARGET-SEQ
+               ELSE
+                   DISPLAY 'SUSPENSE ENTRY ' WS-TARGET-SEQ
+                           ' IS NOT PENDING'
+               END-IF
+           ELSE
+               DISPLAY 'NO SUSPENSE ENTRY FOUND FOR SEQUENCE '
+                       WS-TARGET-SEQ
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * RANDOM READ OF SUSPENSE-FILE BY THE TARGET SEQUENCE NUMBER     *
+      * STATUS 00 = RECORD FOUND - SUSPENSE-RECORD LOADED              *
+      * STATUS 23 = RECORD NOT FOUND - NORMAL, CALLER DECIDES          *
+      * ANY OTHER STATUS = FATAL I/O ERROR                             *
+      *---------------------------------------------------------------*
+       5000-FIND-SUSPENSE-ENTRY.
+           MOVE WS-TARGET-SEQ               TO SUSP-RECORD-NUMBER
+           READ SUSPENSE-FILE
+               INVALID KEY
+                   MOVE 'N'                 TO WS-SUSP-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y'                 TO WS-SUSP-FOUND-SW
+           END-READ
+           IF WS-SUSP-STATUS NOT = '00'
+          AND WS-SUSP-STATUS NOT = '23'
+               MOVE 'READ ERROR: SUSPENSE-FILE    FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-SUSP-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * REWRITE THE CURRENT SUSPENSE-RECORD (STATUS ALREADY CHANGED BY *
+      * THE CALLER) BACK TO SUSPENSE-FILE                              *
+      *---------------------------------------------------------------*
+       6000-REWRITE-SUSPENSE-ENTRY.
+           REWRITE SUSPENSE-RECORD
+           IF WS-SUSP-STATUS NOT = '00'
+               MOVE 'REWRITE ERROR: SUSPENSE-FILE FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-SUSP-STATUS          TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * FINALIZATION - CLOSE ALL FILES                                 *
+      *---------------------------------------------------------------*
+       8000-FINALIZE.
+           CLOSE SUSPENSE-FILE
+           CLOSE RESUBMIT-FILE
+           CLOSE REPORT-FILE.
+
+      *---------------------------------------------------------------*
+      * PRINT RUN SUMMARY TO REPORT-FILE AND ECHO TO SYSOUT           *
+      *---------------------------------------------------------------*
+       9000-PRINT-SUMMARY.
+           MOVE '============================================='
+                                            TO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+
+           MOVE 'SUSPENSE RESUBMISSION MANAGER - RUN SUMMARY'
+                                            TO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+
+           MOVE '============================================='
+                                            TO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+
+           MOVE SPACES                      TO WS-REPORT-LINE
+           STRING 'ENTRIES LISTED:         '
+                  WS-LISTED-COUNT
+                  DELIMITED SIZE            INTO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+
+           MOVE SPACES                      TO WS-REPORT-LINE
+           STRING 'ENTRIES RESUBMITTED:    '
+                  WS-RESUBMITTED-COUNT
+                  DELIMITED SIZE            INTO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+
+           MOVE SPACES                      TO WS-REPORT-LINE
+           STRING 'ENTRIES DISCARDED:      '
+                  WS-DISCARDED-COUNT
+                  DELIMITED SIZE            INTO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+
+           MOVE '============================================='
+                                            TO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+
+           DISPLAY '============================================='
+           DISPLAY 'SUSPENSE RESUBMISSION MANAGER - RUN SUMMARY'
+           DISPLAY '============================================='
+           DISPLAY 'ENTRIES LISTED:         ' WS-LISTED-COUNT
+           DISPLAY 'ENTRIES RESUBMITTED:    ' WS-RESUBMITTED-COUNT
+           DISPLAY 'ENTRIES DISCARDED:      ' WS-DISCARDED-COUNT
+           DISPLAY '============================================='.
+
+      *---------------------------------------------------------------*
+      * WRITE ONE LINE TO THE REPORT FILE                              *
+      * MOVES WS-REPORT-LINE INTO REPORT-LINE BUFFER THEN WRITES      *
+      * CLEARS WS-REPORT-LINE AFTER SUCCESSFUL WRITE                   *
+      *---------------------------------------------------------------*
+       9100-WRITE-REPORT-LINE.
+           MOVE WS-REPORT-LINE             TO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'WRITE ERROR: REPORT-FILE     FS='
+                                            TO WS-ABEND-MSG(1:36)
+               MOVE WS-REPORT-STATUS        TO WS-ABEND-MSG(37:2)
+               PERFORM 9900-FATAL-ERROR
+           END-IF
+           MOVE SPACES                      TO WS-REPORT-LINE.
+
+      *---------------------------------------------------------------*
+      * FATAL ERROR HANDLER                                            *
+      * DISPLAY DIAGNOSTIC MESSAGE TO SYSOUT                          *
+      * SET RETURN CODE 16 TO SIGNAL FAILURE TO JCL                   *
+      * TERMINATE THE PROGRAM                                          *
+      *---------------------------------------------------------------*
+       9900-FATAL-ERROR.
+           DISPLAY '*** SUSPRESB FATAL ERROR: ' WS-ABEND-MSG
+           MOVE 16                          TO RETURN-CODE
+           STOP RUN.
